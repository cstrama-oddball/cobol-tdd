@@ -20,7 +20,9 @@
            05 FILE-IN-RECORD-KEY PIC X(25).
            05 FILE-IN-RECORD-VALUE PIC X(1024).
 
-       WORKING-STORAGE SECTION. 
+       01 FILE-IN-RECORD-RAW REDEFINES FILE-IN-RECORD PIC X(1050).
+
+       WORKING-STORAGE SECTION.
          01 LIST-COUNT   PIC 9(4) VALUE 0.
 
          01 FILE-IN-STATUS PIC 9(2).
@@ -36,6 +38,65 @@
          01 FILE-ADVANCE-RECORD-COUNT PIC 9(1) VALUE 1.
          01 ALL-DONE PIC X(1) VALUE 'Y'.
          01 NOT-DONE PIC X(1) VALUE 'N'.
+         01 LIST-MAXIMUM-ENTRIES PIC 9(4) VALUE 1024.
+
+      * DUPLICATE-KEY CHECKING (SEE 006-CHECK-DUPLICATE-KEY)
+         01 DUP-CHECK-INDEX PIC 9(4).
+         01 DUPLICATE-KEY-SW PIC X(1) VALUE 'N'.
+           88 DUPLICATE-KEY-FOUND VALUE 'Y'.
+           88 DUPLICATE-KEY-NOT-FOUND VALUE 'N'.
+
+      * TABLE-FULL CHECKING (SEE 007-CHECK-TABLE-FULL)
+         01 TABLE-FULL-SW PIC X(1) VALUE 'N'.
+           88 TABLE-IS-FULL VALUE 'Y'.
+           88 TABLE-IS-NOT-FULL VALUE 'N'.
+
+      * MULTI-LINE CONTINUATION (SEE 008-APPEND-CONTINUATION-LINE)
+      * A VALUE ENDING IN CONTINUATION-MARKER IS FOLDED TOGETHER WITH
+      * THE VALUE ON THE NEXT PHYSICAL RECORD BEFORE IT IS LOADED,
+      * SO ONE LOGICAL CONFIG VALUE CAN SPAN SEVERAL SOURCE LINES.
+         01 CONTINUATION-MARKER PIC X(1) VALUE '+'.
+         01 CONTINUATION-SW PIC X(1) VALUE 'N'.
+           88 CONTINUATION-IN-PROGRESS VALUE 'Y'.
+           88 CONTINUATION-NOT-IN-PROGRESS VALUE 'N'.
+         01 CONTINUATION-KEY PIC X(25).
+         01 CONTINUATION-BUFFER PIC X(4096) VALUE SPACES.
+         01 CONTINUATION-POINTER PIC 9(4) VALUE 1.
+         01 CONTINUATION-TRIMMED-LEN PIC 9(4).
+         01 CONTINUATION-CONTENT-LEN PIC 9(4).
+         01 CONTINUATION-TOTAL-LEN PIC 9(4).
+
+      * COMMON LOAD FIELDS - POPULATED EITHER DIRECTLY FROM THE
+      * CURRENT RECORD OR FROM A COMPLETED CONTINUATION, THEN PASSED
+      * TO 006/007/008 AND FINALLY INTO THE LIST TABLE BY 005.
+         01 LOAD-KEY-WORK PIC X(25).
+         01 LOAD-VALUE-WORK PIC X(1024).
+
+      * REJECTED-ROW CAPTURE (SEE 010-RECORD-REJECTION) - REJECTED-
+      * RECORDS/REJECTED-COUNT ARE OPTIONAL LINKAGE PARAMETERS, SO A
+      * CALLER THAT DOESN'T PASS THEM GETS THE ORIGINAL BEHAVIOR (A
+      * DISPLAY AND THE ROW SILENTLY DROPPED, NOTHING ELSE).
+         01 REJECT-REASON-WORK PIC X(2).
+           88 REJECT-REASON-IS-DUPLICATE-KEY VALUE '01'.
+           88 REJECT-REASON-IS-TABLE-FULL VALUE '02'.
+
+      * LOAD SUMMARY (SEE 011-DISPLAY-LOAD-SUMMARY) - RECORDS-READ-
+      * COUNT IS EVERY PHYSICAL LINE READ FROM INPUT-FILE, INCLUDING
+      * CONTINUATION LINES; RECORDS-LOADED-COUNT/RECORDS-SKIPPED-COUNT
+      * ARE COMPLETED LOGICAL ROWS (AFTER CONTINUATION FOLDING) THAT
+      * ENDED UP IN LIST-ITEMS OR WERE TURNED AWAY, RESPECTIVELY.
+         01 RECORDS-READ-COUNT PIC 9(4) VALUE 0.
+         01 RECORDS-LOADED-COUNT PIC 9(4) VALUE 0.
+         01 RECORDS-SKIPPED-COUNT PIC 9(4) VALUE 0.
+
+      * DELIMITED-INPUT SUPPORT (SEE 009-PARSE-DELIMITED-LINE) - WHEN
+      * THE CALLER PASSES A NON-SPACE DELIMITER-CHAR, EACH PHYSICAL
+      * RECORD IS TREATED AS IS-USED-FLAG/KEY/VALUE SEPARATED BY THAT
+      * CHARACTER (CSV, PIPE-DELIMITED, ETC) INSTEAD OF FIXED COLUMNS.
+         01 INPUT-FORMAT-SW PIC X(1) VALUE 'N'.
+           88 USING-DELIMITED-FORMAT VALUE 'Y'.
+           88 USING-FIXED-FORMAT VALUE 'N'.
+         01 DELIM-RAW-LINE PIC X(1050).
 
        LINKAGE SECTION.
          01 INPUT-FILE-NAME   PIC X(12).
@@ -47,21 +108,54 @@
                 DEPENDING ON LIST-LENGTH.
               10 LIST-KEY PIC X(25).
               10 LIST-VALUE PIC X(1024).
-      
+
+         01 DELIMITER-CHAR PIC X(1).
+
+         01 REJECTED-COUNT PIC 9(4).
+
+         01 REJECTED-RECORDS.
+            05 REJECTED-ITEMS OCCURS 0 TO 1024 TIMES
+                DEPENDING ON REJECTED-COUNT.
+              10 REJECTED-KEY PIC X(25).
+              10 REJECT-REASON-CODE PIC X(2).
+                88 REJECT-REASON-DUPLICATE-KEY VALUE '01'.
+                88 REJECT-REASON-TABLE-FULL VALUE '02'.
+
+         01 REFRESH-SW PIC X(1).
+           88 REFRESH-IS-REQUESTED VALUE 'Y'.
+
       * By Ref variables
       * LIST-RECORD is the list that is filled and passed back
       * LIST-LENGTH is the length of LIST-RECORD after it is filled
       *   and passed back
       * INPUT-FILE-NAME is passed in and is the file that contains
       *   the values to load the list
+      * DELIMITER-CHAR is optional - pass a comma, pipe, or other
+      *   separator to load a delimited file instead of one in the
+      *   fixed IS-USED/KEY/VALUE columns; omit it (or pass a space)
+      *   for the original fixed-column format
+      * REJECTED-RECORDS/REJECTED-COUNT are optional - when passed,
+      *   every row skipped for a duplicate key or a full table is
+      *   also appended here with a reason code, instead of only
+      *   being reported via DISPLAY
+      * REFRESH-SW is optional - a long-running CICS region keeps
+      *   this program's WORKING-STORAGE resident across calls, so
+      *   LIST-COUNT/LIST-LENGTH would otherwise still hold the prior
+      *   load and this call would just keep adding to it; pass 'Y'
+      *   to clear the table first and get a clean reload instead
 
-       PROCEDURE DIVISION USING LIST-RECORD, LIST-LENGTH 
-                              , INPUT-FILE-NAME.
+       PROCEDURE DIVISION USING LIST-RECORD, LIST-LENGTH
+                              , INPUT-FILE-NAME
+                              , OPTIONAL DELIMITER-CHAR
+                              , OPTIONAL REJECTED-RECORDS
+                              , OPTIONAL REJECTED-COUNT
+                              , OPTIONAL REFRESH-SW.
            MOVE NOT-DONE TO DONE-FLAG.
            PERFORM 000-INITIALIZE THRU 000-EXIT.
            PERFORM 001-OPEN-INPUT-FILE THRU 001-EXIT.
            PERFORM 003-PROCESS-RECORDS THRU 003-EXIT.
            PERFORM 002-CLOSE-INPUT-FILE THRU 002-EXIT.
+           PERFORM 011-DISPLAY-LOAD-SUMMARY THRU 011-EXIT.
            MOVE ALL-DONE TO DONE-FLAG.
 
            EXIT PROGRAM.
@@ -72,6 +166,25 @@
            END-IF.
 
            MOVE FILE-STATUS-OK TO FILE-IN-STATUS.
+           MOVE ZERO TO RECORDS-READ-COUNT.
+           MOVE ZERO TO RECORDS-LOADED-COUNT.
+           MOVE ZERO TO RECORDS-SKIPPED-COUNT.
+
+           SET USING-FIXED-FORMAT TO TRUE.
+           IF DELIMITER-CHAR IS NOT OMITTED
+           AND DELIMITER-CHAR NOT = SPACE
+               SET USING-DELIMITED-FORMAT TO TRUE
+           END-IF.
+
+           IF REJECTED-COUNT IS NOT OMITTED
+               MOVE ZERO TO REJECTED-COUNT
+           END-IF.
+
+           IF REFRESH-SW IS NOT OMITTED
+           AND REFRESH-IS-REQUESTED
+               MOVE ZERO TO LIST-COUNT
+               MOVE ZERO TO LIST-LENGTH
+           END-IF.
 
        000-EXIT.
            EXIT.
@@ -119,22 +232,234 @@
            READ INPUT-FILE
               AT END MOVE FILE-STATUS-EOF TO FILE-IN-STATUS.
 
+           IF FILE-IN-STATUS = FILE-STATUS-OK
+               ADD FILE-ADVANCE-RECORD-COUNT TO RECORDS-READ-COUNT
+               PERFORM 009-PARSE-DELIMITED-LINE THRU 009-EXIT
+           END-IF.
+
        004-EXIT.
            EXIT.
 
        005-LOAD-RECORD.
            IF DONE-FLAG = ALL-DONE
-              EXIT PARAGRAPH 
+              EXIT PARAGRAPH
            END-IF.
-           
+
            IF FILE-IN-RECORD-IS-USED NOT = FILE-IGNORE-RECORD-FLAG
                AND FILE-IN-RECORD NOT = SPACES
-                ADD FILE-ADVANCE-RECORD-COUNT TO LIST-COUNT 
-                  GIVING LIST-COUNT
-                MOVE LIST-COUNT TO LIST-LENGTH
-                MOVE FILE-IN-RECORD-VALUE TO LIST-VALUE(LIST-COUNT)
-                MOVE FILE-IN-RECORD-KEY  TO LIST-KEY(LIST-COUNT)
+                PERFORM 008-FOLD-CONTINUATION-LINE THRU 008-EXIT
+                IF CONTINUATION-NOT-IN-PROGRESS
+                    PERFORM 006-CHECK-DUPLICATE-KEY THRU 006-EXIT
+                    IF DUPLICATE-KEY-FOUND
+                        SET REJECT-REASON-IS-DUPLICATE-KEY TO TRUE
+                        PERFORM 010-RECORD-REJECTION THRU 010-EXIT
+                    ELSE
+                        PERFORM 007-CHECK-TABLE-FULL THRU 007-EXIT
+                        IF TABLE-IS-NOT-FULL
+                            ADD FILE-ADVANCE-RECORD-COUNT TO LIST-COUNT
+                              GIVING LIST-COUNT
+                            MOVE LIST-COUNT TO LIST-LENGTH
+                            MOVE LOAD-VALUE-WORK
+                                        TO LIST-VALUE(LIST-COUNT)
+                            MOVE LOAD-KEY-WORK
+                                        TO LIST-KEY(LIST-COUNT)
+                            ADD FILE-ADVANCE-RECORD-COUNT
+                                        TO RECORDS-LOADED-COUNT
+                        ELSE
+                            SET REJECT-REASON-IS-TABLE-FULL TO TRUE
+                            PERFORM 010-RECORD-REJECTION THRU 010-EXIT
+                        END-IF
+                    END-IF
+                END-IF
+           ELSE
+               ADD FILE-ADVANCE-RECORD-COUNT TO RECORDS-SKIPPED-COUNT
            END-IF.
 
        005-EXIT.
            EXIT.
+
+      *----------------------------------------------------------------
+      * 006-CHECK-DUPLICATE-KEY: SCAN THE ENTRIES ALREADY LOADED FOR
+      * A KEY THAT MATCHES FILE-IN-RECORD-KEY.  A MATCH MEANS THE
+      * CONFIG FILE WAS HAND-EDITED WITH THE SAME KEY TWICE - FLAG IT
+      * AND REPORT IT INSTEAD OF LETTING BOTH COPIES LOAD, WHERE
+      * WHICHEVER SEARCH RUNS FIRST WOULD SILENTLY WIN.
+      *----------------------------------------------------------------
+       006-CHECK-DUPLICATE-KEY.
+           IF DONE-FLAG = ALL-DONE
+              EXIT PARAGRAPH
+           END-IF.
+
+           SET DUPLICATE-KEY-NOT-FOUND TO TRUE.
+           MOVE ZERO TO DUP-CHECK-INDEX.
+
+           PERFORM UNTIL DUP-CHECK-INDEX NOT < LIST-COUNT
+                       OR DUPLICATE-KEY-FOUND
+              ADD FILE-ADVANCE-RECORD-COUNT TO DUP-CHECK-INDEX
+              IF LIST-KEY(DUP-CHECK-INDEX) = LOAD-KEY-WORK
+                  SET DUPLICATE-KEY-FOUND TO TRUE
+                  DISPLAY 'DUPLICATE CONFIG KEY IGNORED: '
+                     LOAD-KEY-WORK
+              END-IF
+           END-PERFORM.
+
+       006-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 007-CHECK-TABLE-FULL: LIST-ITEMS IS DECLARED OCCURS 0 TO 1024
+      * TIMES.  STOP THE LOAD AND REPORT "TABLE FULL" INSTEAD OF
+      * LETTING LIST-COUNT ADVANCE PAST THE TABLE'S DECLARED BOUND.
+      *----------------------------------------------------------------
+       007-CHECK-TABLE-FULL.
+           IF DONE-FLAG = ALL-DONE
+              EXIT PARAGRAPH
+           END-IF.
+
+           SET TABLE-IS-NOT-FULL TO TRUE.
+
+           IF LIST-COUNT NOT < LIST-MAXIMUM-ENTRIES
+               SET TABLE-IS-FULL TO TRUE
+               DISPLAY 'LOAD-CONFIG-LIST TABLE FULL AT '
+                  LIST-MAXIMUM-ENTRIES ' ENTRIES - KEY '
+                  LOAD-KEY-WORK ' NOT LOADED'
+           END-IF.
+
+       007-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 008-FOLD-CONTINUATION-LINE: IF FILE-IN-RECORD-VALUE ENDS IN
+      * CONTINUATION-MARKER, STASH ITS CONTENT (MARKER STRIPPED) IN
+      * CONTINUATION-BUFFER AND LEAVE CONTINUATION-IN-PROGRESS SET SO
+      * 005-LOAD-RECORD SKIPS THE ADD FOR THIS PHYSICAL LINE.  THE
+      * FIRST LINE OF A GROUP THAT DOES NOT END IN THE MARKER (OR ANY
+      * ORDINARY SINGLE-LINE VALUE, WHEN NO CONTINUATION IS ACTIVE)
+      * FOLDS ITS CONTENT ONTO THE BUFFER AND FINISHES THE GROUP,
+      * HANDING BACK ONE LOGICAL KEY/VALUE PAIR IN LOAD-KEY-WORK AND
+      * LOAD-VALUE-WORK.
+      *----------------------------------------------------------------
+       008-FOLD-CONTINUATION-LINE.
+           IF DONE-FLAG = ALL-DONE
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(FILE-IN-RECORD-VALUE))
+             TO CONTINUATION-TRIMMED-LEN.
+
+           IF CONTINUATION-TRIMMED-LEN > 0
+           AND FILE-IN-RECORD-VALUE(CONTINUATION-TRIMMED-LEN:1)
+                                               = CONTINUATION-MARKER
+               IF CONTINUATION-NOT-IN-PROGRESS
+                   SET CONTINUATION-IN-PROGRESS TO TRUE
+                   MOVE SPACES TO CONTINUATION-BUFFER
+                   MOVE 1 TO CONTINUATION-POINTER
+                   MOVE FILE-IN-RECORD-KEY TO CONTINUATION-KEY
+               END-IF
+               COMPUTE CONTINUATION-CONTENT-LEN =
+                       CONTINUATION-TRIMMED-LEN - 1
+               IF CONTINUATION-CONTENT-LEN > 0
+                   STRING FILE-IN-RECORD-VALUE
+                             (1:CONTINUATION-CONTENT-LEN)
+                          DELIMITED BY SIZE
+                          INTO CONTINUATION-BUFFER
+                          WITH POINTER CONTINUATION-POINTER
+               END-IF
+           ELSE
+               IF CONTINUATION-IN-PROGRESS
+                   IF CONTINUATION-TRIMMED-LEN > 0
+                       STRING FILE-IN-RECORD-VALUE
+                                 (1:CONTINUATION-TRIMMED-LEN)
+                          DELIMITED BY SIZE
+                          INTO CONTINUATION-BUFFER
+                          WITH POINTER CONTINUATION-POINTER
+                   END-IF
+                   SET CONTINUATION-NOT-IN-PROGRESS TO TRUE
+                   MOVE CONTINUATION-KEY TO LOAD-KEY-WORK
+                   COMPUTE CONTINUATION-TOTAL-LEN =
+                           CONTINUATION-POINTER - 1
+                   IF CONTINUATION-TOTAL-LEN > 1024
+                       DISPLAY 'CONFIG VALUE FOR KEY ' CONTINUATION-KEY
+                          ' IS ' CONTINUATION-TOTAL-LEN
+                          ' CHARACTERS AFTER JOINING CONTINUATION '
+                          'LINES - TRUNCATED TO 1024'
+                   END-IF
+                   MOVE CONTINUATION-BUFFER(1:1024) TO LOAD-VALUE-WORK
+               ELSE
+                   MOVE FILE-IN-RECORD-KEY TO LOAD-KEY-WORK
+                   MOVE FILE-IN-RECORD-VALUE TO LOAD-VALUE-WORK
+               END-IF
+           END-IF.
+
+       008-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 009-PARSE-DELIMITED-LINE: WHEN THE CALLER ASKED FOR DELIMITED
+      * INPUT, SPLIT THE RAW PHYSICAL RECORD ON DELIMITER-CHAR BACK
+      * INTO THE SAME IS-USED/KEY/VALUE FIELDS THE FIXED-COLUMN FORMAT
+      * WOULD HAVE PRODUCED, SO EVERY PARAGRAPH BELOW THIS ONE NEVER
+      * HAS TO CARE WHICH FORMAT THE SOURCE FILE WAS IN.
+      *----------------------------------------------------------------
+       009-PARSE-DELIMITED-LINE.
+           IF DONE-FLAG = ALL-DONE
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF USING-DELIMITED-FORMAT
+               MOVE FILE-IN-RECORD-RAW TO DELIM-RAW-LINE
+               MOVE SPACES TO FILE-IN-RECORD
+               UNSTRING DELIM-RAW-LINE DELIMITED BY DELIMITER-CHAR
+                   INTO FILE-IN-RECORD-IS-USED,
+                        FILE-IN-RECORD-KEY,
+                        FILE-IN-RECORD-VALUE
+               END-UNSTRING
+           END-IF.
+
+       009-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 010-RECORD-REJECTION: APPEND THE ROW 005-LOAD-RECORD JUST
+      * TURNED AWAY TO REJECTED-RECORDS, ALONG WITH THE REASON CODE
+      * THE CALLING PARAGRAPH SET IN REJECT-REASON-WORK.  A CALLER
+      * THAT DIDN'T PASS REJECTED-RECORDS/REJECTED-COUNT SEES NO
+      * DIFFERENCE FROM BEFORE - THE DISPLAY IN 006/007 STILL FIRES
+      * EITHER WAY.
+      *----------------------------------------------------------------
+       010-RECORD-REJECTION.
+           IF DONE-FLAG = ALL-DONE
+              EXIT PARAGRAPH
+           END-IF.
+
+           ADD FILE-ADVANCE-RECORD-COUNT TO RECORDS-SKIPPED-COUNT.
+
+           IF REJECTED-RECORDS IS NOT OMITTED
+           AND REJECTED-COUNT IS NOT OMITTED
+           AND REJECTED-COUNT < LIST-MAXIMUM-ENTRIES
+               ADD FILE-ADVANCE-RECORD-COUNT TO REJECTED-COUNT
+               MOVE LOAD-KEY-WORK TO REJECTED-KEY(REJECTED-COUNT)
+               MOVE REJECT-REASON-WORK
+                           TO REJECT-REASON-CODE(REJECTED-COUNT)
+           END-IF.
+
+       010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 011-DISPLAY-LOAD-SUMMARY: ONE-LINE RECAP OF THE RUN - HOW MANY
+      * PHYSICAL RECORDS WERE READ FROM INPUT-FILE, HOW MANY LOGICAL
+      * ROWS MADE IT INTO LIST-ITEMS, AND HOW MANY WERE SKIPPED
+      * (COMMENT/BLANK LINES, DUPLICATE KEYS, OR A FULL TABLE).
+      *----------------------------------------------------------------
+       011-DISPLAY-LOAD-SUMMARY.
+           IF DONE-FLAG = ALL-DONE
+              EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY 'LOAD-CONFIG-LIST SUMMARY - RECORDS READ: '
+              RECORDS-READ-COUNT ' LOADED: ' RECORDS-LOADED-COUNT
+              ' SKIPPED: ' RECORDS-SKIPPED-COUNT.
+
+       011-EXIT.
+           EXIT.
