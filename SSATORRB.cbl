@@ -0,0 +1,33 @@
+       ID DIVISION.
+       PROGRAM-ID. SSATORRB.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *    RRB EXTERNAL CLAIM NUMBERS ARE THE INTERNAL SSA-FORMAT
+      *    HICN CARRIED AS-IS, PREFIXED WITH THIS SHOP'S RRB SYSTEM
+      *    IDENTIFIER SO THE TWO FORMATS CAN BE TOLD APART ON SIGHT
+      *    AND CONVERTED BACK BY RRBTOSSA WITHOUT LOSING ANY DIGITS.
+
+       01  SP-RRB-PREFIX               PIC  X(01) VALUE 'R'.
+
+       LINKAGE SECTION.
+
+       01  SSATORRB-PARAMETERS.
+           05  SP-INTERNAL-HIC         PIC  X(11).
+           05  SP-EXTERNAL-HIC         PIC  X(12).
+
+      * By Ref variables
+      * SP-INTERNAL-HIC is the SSA-format claim number to convert
+      * SP-EXTERNAL-HIC is the resulting RRB-format claim number
+
+       PROCEDURE DIVISION USING SSATORRB-PARAMETERS.
+
+           STRING SP-RRB-PREFIX
+                  SP-INTERNAL-HIC                DELIMITED SIZE
+                                      INTO SP-EXTERNAL-HIC.
+
+           EXIT PROGRAM.
