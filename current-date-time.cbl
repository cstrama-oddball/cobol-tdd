@@ -2,19 +2,26 @@
        PROGRAM-ID. CURRDJUL.
       
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-
-       01  RUN-DATE-TIME.                                               
-           05  RUN-DATE.                                                
-               10  RUN-YEAR    PIC  X(04).                              
-               10  RUN-MONTH   PIC  X(02).                              
-               10  RUN-DAY     PIC  X(02).                              
-                                                                         
-           05  RUN-TIME        PIC  9(06).                              
-           05  REDEFINES RUN-TIME.                                      
-               10  RUN-HOUR    PIC  X(02).                              
-               10  RUN-MINUTE  PIC  X(02).                              
-               10  RUN-SECOND  PIC  X(02). 
+       WORKING-STORAGE SECTION.
+
+       01  RUN-DATE-TIME.
+           05  RUN-DATE.
+               10  RUN-YEAR    PIC  X(04).
+               10  RUN-MONTH   PIC  X(02).
+               10  RUN-DAY     PIC  X(02).
+
+           05  RUN-TIME        PIC  9(06).
+           05  REDEFINES RUN-TIME.
+               10  RUN-HOUR    PIC  X(02).
+               10  RUN-MINUTE  PIC  X(02).
+               10  RUN-SECOND  PIC  X(02).
+
+C33452*----------------------------------------------------------------
+C33452*    BUSINESS-DATE-MODE WORKING STORAGE.
+C33452*----------------------------------------------------------------
+C33452 01  WEEKDAY-IS-WEEKEND-SW       PIC  X(01)  VALUE 'N'.
+C33452     88  WEEKDAY-IS-WEEKEND              VALUE 'Y'.
+C33452     88  WEEKDAY-IS-NOT-WEEKEND          VALUE 'N'.
 
        LINKAGE SECTION. 
 
@@ -37,7 +44,7 @@
                10                  PIC  X(01).                              
                10  DISPLAY-SECOND  PIC  X(02).
 
-      *++INCLUDE DATEAREA
+           COPY DATEAREA.CPY.
 
        PROCEDURE DIVISION USING DS-JULIAN-DATE
                               , DISPLAY-DATE-TIME
@@ -50,8 +57,17 @@
            MOVE  RUN-YEAR              TO  DISPLAY-YEAR                         
            MOVE  RUN-HOUR              TO  DISPLAY-HOUR                         
            MOVE  RUN-MINUTE            TO  DISPLAY-MINUTE                       
-           MOVE  RUN-SECOND            TO  DISPLAY-SECOND                       
-                                                                                
+           MOVE  RUN-SECOND            TO  DISPLAY-SECOND
+
+C33467     IF  W-BUILD-ISO-TIMESTAMP
+C33467         MOVE  RUN-YEAR          TO  W-ISO-YEAR
+C33467         MOVE  RUN-MONTH         TO  W-ISO-MONTH
+C33467         MOVE  RUN-DAY           TO  W-ISO-DAY
+C33467         MOVE  RUN-HOUR          TO  W-ISO-HOUR
+C33467         MOVE  RUN-MINUTE        TO  W-ISO-MINUTE
+C33467         MOVE  RUN-SECOND        TO  W-ISO-SECOND
+C33467     END-IF.
+
       *    TESTING SHOWED THAT USING CMNDATCV TO CONVERT THE                    
       *    GREGORIAN SYSTEM DATE TO JULIAN IS ALMOST TWICE AS                   
       *    EFFICIENT AS CONVERTING IT USING INTRINSIC FUNCTIONS                 
@@ -60,8 +76,91 @@
            MOVE  RUN-DATE (1:4)        TO  W-DATE-1-8 (5:4)                     
            MOVE  RUN-DATE (5:4)        TO  W-DATE-1-8 (1:4)                     
                                                                                 
-           CALL  DATE-CONV-SUBMOD      USING  W-DATE-AREA                       
-                                                                                
+           CALL  DATE-CONV-SUBMOD      USING  W-DATE-AREA
+
            MOVE  W-DATE-2-7            TO  DS-JULIAN-DATE
 
-           EXIT PROGRAM. 
+C33452     IF  W-ROLL-TO-BUSINESS-DAY
+C33452         PERFORM 500-ROLL-TO-BUSINESS-DAY THRU 500-EXIT
+C33452     END-IF.
+
+C33481     PERFORM 600-GET-WEEKDAY-NAME THRU 600-EXIT.
+
+           EXIT PROGRAM.
+
+C33452*----------------------------------------------------------------
+C33452*    500-ROLL-TO-BUSINESS-DAY: THE OPERATOR/JOB ASKED FOR A
+C33452*    BUSINESS-DATE, NOT JUST TODAY'S LITERAL CALENDAR DATE.  WALK
+C33452*    DS-JULIAN-DATE FORWARD ONE DAY AT A TIME - USING CMNDATCV'S
+C33452*    DAY-OF-WEEK AND ADJUST-THE-DATE FUNCTIONS - UNTIL IT LANDS
+C33452*    ON A WEEKDAY.  (A HOLIDAY TABLE, WHEN ONE EXISTS, EXTENDS
+C33452*    THIS SAME LOOP.)
+C33452*----------------------------------------------------------------
+C33452 500-ROLL-TO-BUSINESS-DAY.
+
+C33452     MOVE  'Y'                   TO  WEEKDAY-IS-WEEKEND-SW.
+
+C33452     PERFORM UNTIL WEEKDAY-IS-NOT-WEEKEND
+C33481         PERFORM 600-GET-WEEKDAY-NAME THRU 600-EXIT
+C35361         PERFORM 610-CHECK-HOLIDAY THRU 610-EXIT
+
+C33452         IF  W-CURRENT-WEEKDAY-NAME (1:6)  =  'SUNDAY'
+C33452         OR  W-CURRENT-WEEKDAY-NAME (1:8)  =  'SATURDAY'
+C35361         OR  W-QUERY-IS-HOLIDAY
+C33452             MOVE  DS-JULIAN-DATE TO  W-DATE-1-7
+C33452             SET   FORMAT-1-YYYYDDD
+C33452                                 TO  TRUE
+C33452             SET   FUNC-ADJUST-THE-DATE
+C33452                                 TO  TRUE
+C33452             MOVE  1             TO  W-NUMBER-FIELD
+
+C33452             CALL  DATE-CONV-SUBMOD  USING  W-DATE-AREA
+
+C33452             MOVE  W-DATE-2-7    TO  DS-JULIAN-DATE
+C33452         ELSE
+C33452             MOVE  'N'           TO  WEEKDAY-IS-WEEKEND-SW
+C33452         END-IF
+C33452     END-PERFORM.
+
+C33452 500-EXIT.
+C33452     EXIT.
+
+C33481*----------------------------------------------------------------
+C33481*    600-GET-WEEKDAY-NAME: ASK CMNDATCV'S DAY-OF-WEEK FUNCTION
+C33481*    FOR THE WEEKDAY NAME OF THE DATE CURRENTLY IN DS-JULIAN-DATE
+C33481*    AND LEAVE IT IN W-CURRENT-WEEKDAY-NAME, SO CALLERS CAN
+C33481*    PRINT "MONDAY 08/10/2026" WITHOUT REIMPLEMENTING THE
+C33481*    CMNDATCV CALL SEQUENCE THEMSELVES.
+C33481*----------------------------------------------------------------
+C33481 600-GET-WEEKDAY-NAME.
+
+C33481     MOVE  DS-JULIAN-DATE        TO  W-DATE-1-7
+C33481     SET   FORMAT-1-YYYYDDD      TO  TRUE
+C33481     SET   FUNC-CONV-TO-DAY-OF-WEEK
+C33481                                 TO  TRUE
+
+C33481     CALL  DATE-CONV-SUBMOD      USING  W-DATE-AREA
+
+C33481     MOVE  W-DATE-2              TO  W-CURRENT-WEEKDAY-NAME.
+
+C33481 600-EXIT.
+C33481     EXIT.
+
+C35361*----------------------------------------------------------------
+C35361*    610-CHECK-HOLIDAY: ASK CMNDATCV'S HOLIDAY-EXCLUSION TABLE
+C35361*    WHETHER THE DATE CURRENTLY IN DS-JULIAN-DATE IS A HOLIDAY,
+C35361*    SO 500-ROLL-TO-BUSINESS-DAY CAN SKIP PAST IT THE SAME WAY
+C35361*    IT SKIPS WEEKENDS.  W-HOLIDAY-COUNT/W-HOLIDAY-DATE MUST
+C35361*    ALREADY BE LOADED INTO W-DATE-AREA BY THE CALLER - AN EMPTY
+C35361*    TABLE SIMPLY NEVER MATCHES.
+C35361*----------------------------------------------------------------
+C35361 610-CHECK-HOLIDAY.
+
+C35361     MOVE  DS-JULIAN-DATE        TO  W-DATE-1-7
+C35361     SET   FORMAT-1-YYYYDDD      TO  TRUE
+C35361     SET   FUNC-IS-HOLIDAY       TO  TRUE
+
+C35361     CALL  DATE-CONV-SUBMOD      USING  W-DATE-AREA.
+
+C35361 610-EXIT.
+C35361     EXIT.
