@@ -0,0 +1,189 @@
+      *================================================================*
+      *    DATEAREA.CPY
+      *    COMMON LINKAGE AREA SHARED BY CMNDATCV AND ITS CALLERS.
+      *    W-DATE-AREA IS PASSED BY REFERENCE FROM CALLER THROUGH
+      *    CURRDJUL (OR ANY OTHER CALLER) INTO THE DATE-CONVERSION
+      *    SUBMODULE (CMNDATCV, OR A TEST STUB SUCH AS STUBCUDA).
+      *================================================================*
+       01  W-DATE-AREA.
+      *
+      *    FUNCTION CODE TELLS THE SUBMODULE WHAT OPERATION TO DO.
+      *
+           05  W-FUNCTION-CODE         PIC  X(02).
+               88  FUNC-CONV-THE-DATE            VALUE '01'.
+               88  FUNC-ADJUST-THE-DATE          VALUE '02'.
+               88  FUNC-CALC-DAYS-BETWEEN        VALUE '03'.
+               88  FUNC-VERIFY-THE-DATE          VALUE '04'.
+               88  FUNC-CONV-TO-DAY-OF-WEEK      VALUE '05'.
+               88  FUNC-CONV-SYSTEM-DATE         VALUE '06'.
+               88  FUNC-ADJUST-YYMMM             VALUE '07'.
+               88  FUNC-IS-LEAP-YEAR             VALUE '08'.
+               88  FUNC-CALC-WORKDAYS-BETWEEN    VALUE '09'.
+               88  FUNC-ADD-DAYS                 VALUE '10'.
+               88  FUNC-YEAR-AND-DAY-OF-YEAR     VALUE '11'.
+               88  FUNC-IS-HOLIDAY               VALUE '12'.
+      *
+      *    RETURN CODE - WHAT HAPPENED ON THE LAST CALL.
+      *
+           05  CONVERT-RET              PIC  X(02).
+               88  CONVERT-RET-GOOD              VALUE '00'.
+               88  CONVERT-RET-BAD-RANGE-INP     VALUE '01'.
+               88  CONVERT-RET-BAD-MTH-OR-FMT    VALUE '02'.
+               88  CONVERT-RET-BAD-DAY-OR-FMT    VALUE '03'.
+               88  CONVERT-RET-BAD-FORMAT        VALUE '04'.
+               88  CONVERT-RET-BAD-BINARY-LARGE  VALUE '05'.
+               88  CONVERT-RET-BAD-FUNCTION      VALUE '06'.
+      *
+      *    A NUMERIC WORK FIELD USED BY THE ADJUST AND ADD-DAYS
+      *    FUNCTIONS TO PASS AN OFFSET IN (DAYS, OR YYMMM).
+      *
+           05  W-NUMBER-FIELD           PIC S9(07).
+      *
+      *    FIRST DATE/FORMAT PAIR.
+      *
+           05  W-FORMAT-AND-DATE-1.
+               10  W-FORMAT-1           PIC  X(02).
+                   88  FORMAT-1-YYDDD              VALUE ZERO.
+                   88  FORMAT-1-YYYYDDD            VALUE '05'.
+                   88  FORMAT-1-YYYYDDD-PACKED     VALUE '08'.
+                   88  FORMAT-1-MMDDYY             VALUE '10'.
+                   88  FORMAT-1-MMDDYY-SLASHES     VALUE '11'.
+                   88  FORMAT-1-MMDDYYYY           VALUE '12'.
+                   88  FORMAT-1-MMDDYYYY-SLASHES   VALUE '13'.
+                   88  FORMAT-1-0YYYYMMDD-PACKED   VALUE '14'.
+                   88  FORMAT-1-YYMMDD             VALUE '20'.
+                   88  FORMAT-1-YYYYMMDD           VALUE '21'.
+                   88  FORMAT-1-YYYY-MM-DD-DASHES  VALUE '22'.
+                   88  FORMAT-1-REL-MEDICARE       VALUE '80'.
+                   88  FORMAT-1-REL-MEDICARE-FULL  VALUE '81'.
+               10  W-DATE-1-WORK.
+                   15  W-DATE-1-5-PACKED    PIC S9(09)  COMP-3.
+                   15  FILLER               PIC  X(05).
+               10  W-DATE-1-FULL REDEFINES W-DATE-1-WORK.
+                   15  FILLER               PIC  X(01).
+                   15  W-DATE-1-FULLWORD    PIC S9(09)  COMP.
+                   15  FILLER               PIC  X(05).
+               10  W-DATE-1-HALF REDEFINES W-DATE-1-WORK.
+                   15  FILLER               PIC  X(03).
+                   15  W-DATE-1-HALFWORD    PIC S9(04)  COMP-5.
+                   15  FILLER               PIC  X(05).
+               10  W-DATE-1      REDEFINES W-DATE-1-WORK PIC  X(10).
+               10  W-DATE-1-8    REDEFINES W-DATE-1-WORK PIC  X(08).
+               10  W-DATE-1-7    REDEFINES W-DATE-1-WORK PIC  9(07).
+      *
+      *    SECOND DATE/FORMAT PAIR - USED WHEN TWO DATES ARE NEEDED
+      *    IN A SINGLE CALL (DAYS-BETWEEN, RANGE VALIDATION, ETC.)
+      *    AND ALSO CARRIES THE OUTPUT DATE FOR SINGLE-DATE FUNCTIONS.
+      *
+           05  W-FORMAT-AND-DATE-2.
+               10  W-FORMAT-2           PIC  X(02).
+                   88  FORMAT-2-YYDDD              VALUE ZERO.
+                   88  FORMAT-2-YYYYDDD            VALUE '05'.
+                   88  FORMAT-2-YYYYDDD-PACKED     VALUE '08'.
+                   88  FORMAT-2-MMDDYY             VALUE '10'.
+                   88  FORMAT-2-MMDDYY-SLASHES     VALUE '11'.
+                   88  FORMAT-2-MMDDYYYY           VALUE '12'.
+                   88  FORMAT-2-MMDDYYYY-SLASHES   VALUE '13'.
+                   88  FORMAT-2-0YYYYMMDD-PACKED   VALUE '14'.
+                   88  FORMAT-2-YYMMDD             VALUE '20'.
+                   88  FORMAT-2-YYYYMMDD           VALUE '21'.
+                   88  FORMAT-2-YYYY-MM-DD-DASHES  VALUE '22'.
+                   88  FORMAT-2-REL-MEDICARE       VALUE '80'.
+                   88  FORMAT-2-REL-MEDICARE-FULL  VALUE '81'.
+               10  W-DATE-2-WORK.
+                   15  W-DATE-2-5-PACKED    PIC S9(09)  COMP-3.
+                   15  FILLER               PIC  X(05).
+               10  W-DATE-2-FULL REDEFINES W-DATE-2-WORK.
+                   15  FILLER               PIC  X(01).
+                   15  W-DATE-2-FULLWORD    PIC S9(09)  COMP.
+                   15  FILLER               PIC  X(05).
+               10  W-DATE-2-HALF REDEFINES W-DATE-2-WORK.
+                   15  FILLER               PIC  X(03).
+                   15  W-DATE-2-HALFWORD    PIC S9(04)  COMP-5.
+                   15  FILLER               PIC  X(05).
+               10  W-DATE-2      REDEFINES W-DATE-2-WORK PIC  X(10).
+               10  W-DATE-2-8    REDEFINES W-DATE-2-WORK PIC  X(08).
+               10  W-DATE-2-7    REDEFINES W-DATE-2-WORK PIC  9(07).
+      *
+      *    QUICK-QUERY OUTPUT FIELDS - POPULATED BY FUNC-IS-LEAP-YEAR,
+      *    FUNC-YEAR-AND-DAY-OF-YEAR, AND SIMILAR LIGHTWEIGHT FUNCTIONS
+      *    THAT DON'T WANT A FULL FORMATTED DATE ROUND TRIP.
+      *
+           05  W-QUERY-YEAR             PIC  9(04).
+           05  W-QUERY-DAY-OF-YEAR      PIC  9(03).
+           05  W-QUERY-LEAP-YEAR-FLAG   PIC  X(01).
+               88  W-QUERY-IS-LEAP-YEAR         VALUE 'Y'.
+               88  W-QUERY-IS-NOT-LEAP-YEAR     VALUE 'N'.
+           05  W-QUERY-WEEKDAY-NAME     PIC  X(09).
+           05  W-QUERY-HOLIDAY-FLAG     PIC  X(01).
+               88  W-QUERY-IS-HOLIDAY           VALUE 'Y'.
+               88  W-QUERY-IS-NOT-HOLIDAY       VALUE 'N'.
+      *
+      *    OPTIONAL EXPLICIT CENTURY/4-DIGIT-YEAR OVERRIDE FOR THE
+      *    TWO-DIGIT-YEAR INPUT FORMATS.  ZERO MEANS "USE THE PIVOT
+      *    YEAR AS BEFORE".
+      *
+           05  W-CENTURY-OVERRIDE       PIC  9(02).
+      *
+      *    BUSINESS-DATE MODE FOR CALLERS THAT WANT "TODAY" ROLLED
+      *    FORWARD OFF A WEEKEND (AND, ONCE A HOLIDAY TABLE IS
+      *    AVAILABLE, A HOLIDAY) ONTO THE NEXT REAL BUSINESS DAY.
+      *
+           05  W-BUSINESS-DATE-SW       PIC  X(01)  VALUE SPACE.
+               88  W-ROLL-TO-BUSINESS-DAY       VALUE 'Y'.
+               88  W-NO-BUSINESS-DATE-ROLL      VALUE 'N' SPACE.
+      *
+      *    ISO-8601 TIMESTAMP OUTPUT, POPULATED ON REQUEST ALONGSIDE
+      *    THE TRADITIONAL DISPLAY-DATE-TIME GROUP.
+      *
+           05  W-ISO-TIMESTAMP-SW       PIC  X(01)  VALUE SPACE.
+               88  W-BUILD-ISO-TIMESTAMP        VALUE 'Y'.
+               88  W-NO-ISO-TIMESTAMP           VALUE 'N' SPACE.
+           05  W-ISO-TIMESTAMP.
+               10  W-ISO-YEAR           PIC  X(04).
+               10  FILLER               PIC  X(01)  VALUE '-'.
+               10  W-ISO-MONTH          PIC  X(02).
+               10  FILLER               PIC  X(01)  VALUE '-'.
+               10  W-ISO-DAY            PIC  X(02).
+               10  FILLER               PIC  X(01)  VALUE 'T'.
+               10  W-ISO-HOUR           PIC  X(02).
+               10  FILLER               PIC  X(01)  VALUE ':'.
+               10  W-ISO-MINUTE         PIC  X(02).
+               10  FILLER               PIC  X(01)  VALUE ':'.
+               10  W-ISO-SECOND         PIC  X(02).
+      *
+      *    WEEKDAY NAME FOR "TODAY", RETURNED ALONGSIDE THE JULIAN
+      *    DATE WHEN THE CALLER ASKS CURRDJUL FOR IT.
+      *
+           05  W-CURRENT-WEEKDAY-NAME   PIC  X(09).
+      *
+      *    HOLIDAY-EXCLUSION TABLE, LOADED BY THE CALLER THE SAME WAY
+      *    LOAD-CONFIG-LIST LOADS A KEY/VALUE LIST - EACH ENTRY HERE
+      *    IS A HOLIDAY DATE IN JULIAN YYYYDDD FORM, CMNDATCV'S USUAL
+      *    COMMON CURRENCY FOR A DATE.  FUNC-CALC-WORKDAYS-BETWEEN AND
+      *    CURRDJUL'S BUSINESS-DATE ROLL BOTH CONSULT IT SO A HOLIDAY
+      *    IS SKIPPED THE SAME WAY A WEEKEND IS.  ZERO ENTRIES MEANS
+      *    NO HOLIDAYS ARE EXCLUDED - WEEKENDS ONLY, AS BEFORE.
+      *
+           05  W-HOLIDAY-COUNT          PIC  9(03)  VALUE ZERO.
+           05  W-HOLIDAY-TABLE.
+               10  W-HOLIDAY-DATE       PIC  9(07)
+                                       OCCURS 0 TO 50 TIMES
+                                   DEPENDING ON W-HOLIDAY-COUNT.
+      *
+      *    OPTIONAL CENTURY PIVOT-YEAR OVERRIDE.  WHEN SUPPLIED
+      *    NUMERIC, THIS REPLACES CMNDATCV'S BUILT-IN PIVOT YEAR FOR
+      *    ALL TWO-DIGIT-YEAR FORMATS, AND REMAINS IN EFFECT FOR ALL
+      *    LATER CALLS UNTIL OVERRIDDEN AGAIN.  LEAVE SPACE TO KEEP
+      *    WHATEVER PIVOT YEAR IS ALREADY IN EFFECT.
+      *
+           05  W-PIVOT-YEAR-OVERRIDE    PIC  X(02)  VALUE SPACE.
+      *
+      *    AUDIT-LOG MODE - WHEN TURNED ON, CMNDATCV APPENDS ONE LINE
+      *    PER CALL TO ITS AUDIT LOG (FUNCTION CODE, FORMATS, INPUT
+      *    AND OUTPUT DATES, RETURN CODE) INSTEAD OF RUNNING SILENT.
+      *    LEAVE SPACE TO GET THE ORIGINAL, UN-AUDITED BEHAVIOR.
+      *
+C38602     05  W-AUDIT-LOG-SW           PIC  X(01)  VALUE SPACE.
+C38602         88  W-WRITE-AUDIT-LOG            VALUE 'Y'.
+C38602         88  W-NO-AUDIT-LOG               VALUE 'N' SPACE.
