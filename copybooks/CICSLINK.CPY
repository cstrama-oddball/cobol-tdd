@@ -0,0 +1,24 @@
+      *================================================================*
+      *    CICSLINK.CPY
+      *    EXECUTION INTERFACE BLOCK AND COMMUNICATION-AREA LAYOUT
+      *    SHARED BY ALL ON-LINE (CICS) PROGRAMS IN THIS SHOP.
+      *    EIBDATAREC CARRIES THE DATA PASSED TO/FROM THE TERMINAL
+      *    OPERATOR FOR PROGRAMS THAT DO NOT DEFINE THEIR OWN
+      *    COMMAREA LAYOUT.
+      *================================================================*
+       01  DFHEIBLK.
+           05  EIBTIME                 PIC  S9(07)  COMP-3.
+           05  EIBDATE                 PIC  S9(07)  COMP-3.
+           05  EIBTRNID                PIC  X(04).
+           05  EIBTASKN                PIC  S9(07)  COMP-3.
+           05  EIBTRMID                PIC  X(04).
+           05  EIBCPOSN                PIC  S9(04)  COMP.
+           05  EIBCALEN                PIC  S9(04)  COMP.
+           05  EIBAID                  PIC  X(01).
+           05  EIBRESP                 PIC  S9(08)  COMP.
+           05  EIBRESP2                PIC  S9(08)  COMP.
+           05  EIBFN                   PIC  X(02).
+           05  EIBRCODE                PIC  X(06).
+           05  EIBDS                   PIC  X(08).
+           05  EIBREQID                PIC  X(08).
+           05  EIBDATAREC              PIC  X(256).
