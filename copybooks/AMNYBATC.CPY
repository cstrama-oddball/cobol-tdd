@@ -0,0 +1,33 @@
+      *================================================================*
+      *    AMNYBATC.CPY
+      *    RECORD LAYOUT FOR BTCHCTL-FILE, THE BATCH-CONTROL FILE
+      *    MAINTAINED BY AMNBFBTC (PROGRAM HW) AND READ BY THE
+      *    BATCH REGISTER/RESTART/ARCHIVE UTILITIES.
+      *    RECORD VARIES 316 (FIXED PORTION ONLY) TO 5450 BYTES
+      *    (FIXED PORTION PLUS VARIABLE TRAILING DATA).
+      *================================================================*
+       01  BTCHCTL-RECORD.
+           05  BTCHCTL-KEY.
+               10  BTCHCTL-JOB-ID       PIC  X(08).
+               10  BTCHCTL-RUN-DATE     PIC  X(08).
+               10  BTCHCTL-SEQ-NO       PIC  9(04).
+           05  BTCHCTL-STATUS           PIC  X(02).
+               88  BTCHCTL-STAT-PENDING         VALUE '10'.
+               88  BTCHCTL-STAT-RUNNING         VALUE '20'.
+               88  BTCHCTL-STAT-COMPLETED       VALUE '30'.
+               88  BTCHCTL-STAT-VERIFIED        VALUE '40'.
+               88  BTCHCTL-STAT-RELEASED        VALUE '50'.
+               88  BTCHCTL-STAT-ERROR           VALUE '90'.
+               88  BTCHCTL-STAT-NON-TERMINAL    VALUES '10' '20'.
+           05  BTCHCTL-SUBMIT-DATE      PIC  X(08).
+           05  BTCHCTL-SUBMIT-TIME      PIC  X(06).
+           05  BTCHCTL-COMPLETE-DATE    PIC  X(08).
+           05  BTCHCTL-COMPLETE-TIME    PIC  X(06).
+           05  BTCHCTL-RECORD-COUNT     PIC  9(09).
+           05  BTCHCTL-CHECKSUM         PIC  9(09).
+           05  BTCHCTL-REC-TYPE         PIC  X(01).
+               88  BTCHCTL-IS-DATA-RECORD       VALUE 'D'.
+               88  BTCHCTL-IS-TRAILER-RECORD    VALUE 'T'.
+           05  BTCHCTL-RESTART-DATA     PIC  X(200).
+           05  BTCHCTL-COMMENT          PIC  X(47).
+           05  BTCHCTL-VARIABLE-DATA    PIC  X(5134).
