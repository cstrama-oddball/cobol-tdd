@@ -0,0 +1,99 @@
+       ID DIVISION.
+       PROGRAM-ID. DATE-RANGE-VALIDATE.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  DATE-CONV-SUBMOD            PIC X(8) VALUE 'CMNDATCV'.
+
+           COPY DATEAREA.CPY.
+
+       LINKAGE SECTION.
+
+       01  DATE-RANGE-PARAMETERS.
+           05  DRV-ADMISSION-DATE      PIC X(08).
+           05  DRV-DISCHARGE-DATE      PIC X(08).
+           05  DRV-DAYS-IN-STAY        PIC S9(07).
+           05  DRV-RESULT-CODE         PIC X(02).
+               88  DRV-RANGE-IS-VALID           VALUE '00'.
+               88  DRV-BAD-ADMISSION-DATE       VALUE '01'.
+               88  DRV-BAD-DISCHARGE-DATE       VALUE '02'.
+               88  DRV-DISCHARGE-BEFORE-ADMIT   VALUE '03'.
+
+      * By Ref variables
+      * DRV-ADMISSION-DATE/DRV-DISCHARGE-DATE are MMDDYYYY dates, the
+      *   same layout BTCHCTL-RUN-DATE already carries
+      * DRV-DAYS-IN-STAY is set to the discharge date minus the
+      *   admission date, in days, when DRV-RANGE-IS-VALID
+      * DRV-RESULT-CODE reports which check failed, if any - both
+      *   dates are individually validated by CMNDATCV's
+      *   FUNC-VERIFY-THE-DATE before the discharge/admission order is
+      *   checked with FUNC-CALC-DAYS-BETWEEN
+
+       PROCEDURE DIVISION USING DATE-RANGE-PARAMETERS.
+
+           PERFORM 100-VALIDATE-ADMISSION THRU 100-EXIT.
+
+           IF DRV-RESULT-CODE = SPACE
+               PERFORM 200-VALIDATE-DISCHARGE THRU 200-EXIT
+           END-IF.
+
+           IF DRV-RESULT-CODE = SPACE
+               PERFORM 300-CHECK-DATE-ORDER THRU 300-EXIT
+           END-IF.
+
+           EXIT PROGRAM.
+
+       100-VALIDATE-ADMISSION.
+           MOVE SPACE                  TO  DRV-RESULT-CODE.
+
+           MOVE DRV-ADMISSION-DATE     TO  W-DATE-1-8.
+           SET  FORMAT-1-MMDDYYYY      TO  TRUE.
+           SET  FUNC-VERIFY-THE-DATE   TO  TRUE.
+
+           CALL DATE-CONV-SUBMOD       USING  W-DATE-AREA.
+
+           IF NOT CONVERT-RET-GOOD
+               SET DRV-BAD-ADMISSION-DATE TO TRUE
+           END-IF.
+
+       100-EXIT.
+           EXIT.
+
+       200-VALIDATE-DISCHARGE.
+           MOVE DRV-DISCHARGE-DATE     TO  W-DATE-1-8.
+           SET  FORMAT-1-MMDDYYYY      TO  TRUE.
+           SET  FUNC-VERIFY-THE-DATE   TO  TRUE.
+
+           CALL DATE-CONV-SUBMOD       USING  W-DATE-AREA.
+
+           IF NOT CONVERT-RET-GOOD
+               SET DRV-BAD-DISCHARGE-DATE TO TRUE
+           END-IF.
+
+       200-EXIT.
+           EXIT.
+
+       300-CHECK-DATE-ORDER.
+           MOVE DRV-DISCHARGE-DATE     TO  W-DATE-1-8.
+           SET  FORMAT-1-MMDDYYYY      TO  TRUE.
+
+           MOVE DRV-ADMISSION-DATE     TO  W-DATE-2-8.
+           SET  FORMAT-2-MMDDYYYY      TO  TRUE.
+
+           SET  FUNC-CALC-DAYS-BETWEEN TO  TRUE.
+
+           CALL DATE-CONV-SUBMOD       USING  W-DATE-AREA.
+
+           IF W-NUMBER-FIELD < ZERO
+               SET DRV-DISCHARGE-BEFORE-ADMIT TO TRUE
+           ELSE
+               MOVE W-NUMBER-FIELD     TO  DRV-DAYS-IN-STAY
+               SET  DRV-RANGE-IS-VALID TO  TRUE
+           END-IF.
+
+       300-EXIT.
+           EXIT.
