@@ -0,0 +1,141 @@
+       ID DIVISION.
+       PROGRAM-ID. BTCHCTL-LOAD.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT BTCHCTL-FILE    ASSIGN  BTCHCTL
+                                  RECORD  BTCHCTL-KEY
+                                  STATUS  FILE-STATUS
+                                  ACCESS  SEQUENTIAL
+                                  ORGANIZATION INDEXED.
+
+           SELECT SUBMIT-FILE     ASSIGN TO BTCHSUBM
+                                  FILE STATUS IS SUBMIT-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  BTCHCTL-FILE
+           RECORD VARYING 316 TO 5450
+           DEPENDING LRECL-BTCHCTL.
+
+       01  WS-BTCHCTL-A           PIC X(316).
+           COPY AMNYBATC.
+
+       FD  SUBMIT-FILE
+           RECORD CONTAINS 31 CHARACTERS.
+
+       01  SUBMIT-RECORD.
+           05  SUB-JOB-ID          PIC X(08).
+           05  SUB-RUN-DATE        PIC X(08).
+           05  SUB-SEQ-NO          PIC 9(04).
+           05  SUB-STATUS          PIC X(02).
+           05  SUB-RECORD-COUNT    PIC 9(09).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS            PIC X(2).
+           88  FILE-STATUS-SUCCESS         VALUE '00'.
+           88  FILE-STATUS-END-OF-FILE     VALUE '10'.
+
+       01  SUBMIT-STATUS          PIC X(2).
+
+       01  LRECL-BTCHCTL           PIC 9(4) VALUE ZERO.
+
+       01  NO-MORE-RECORDS        PIC X(1) VALUE 'N'.
+
+       01  LOAD-COUNT              PIC 9(09) VALUE ZERO.
+       01  LOAD-CHECKSUM           PIC 9(09) VALUE ZERO.
+       01  LAST-JOB-ID              PIC X(08) VALUE SPACES.
+       01  LAST-RUN-DATE            PIC X(08) VALUE SPACES.
+
+      *    BTCHCTL-LOAD APPENDS ONE NEW 'D' DATA RECORD TO BTCHCTL-FILE
+      *    FOR EACH ROW ON THE SUBMIT FILE, THEN - ONCE THE SUBMIT FILE
+      *    IS EXHAUSTED - APPENDS A SINGLE 'T' TRAILER RECORD FOR THE
+      *    LAST JOB ID/RUN DATE SEEN, KEYED BY THE RESERVED SEQUENCE
+      *    NUMBER 9999 SO IT SORTS AFTER ANY REAL BATCH ENTRY FOR THAT
+      *    JOB/DATE.  THE TRAILER CARRIES BTCHCTL-RECORD-COUNT (HOW
+      *    MANY DATA RECORDS THIS RUN LOADED) AND BTCHCTL-CHECKSUM (THE
+      *    SUM OF THEIR SUB-RECORD-COUNT VALUES), THE SAME WAY
+      *    BTCHCTL-REGISTER/BTCHCTL-RESTART ALREADY REPORT ON
+      *    BTCHCTL-STATUS AND BTCHCTL-RECORD-COUNT FOR EACH ENTRY - SO
+      *    A LATER READER CAN CONFIRM NOTHING WAS LOST BETWEEN THE
+      *    SUBMIT FILE AND BTCHCTL-FILE WITHOUT RECOUNTING THE WHOLE
+      *    FILE.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT SUBMIT-FILE.
+           OPEN I-O   BTCHCTL-FILE.
+
+           PERFORM UNTIL NO-MORE-RECORDS = 'Y'
+
+              READ SUBMIT-FILE
+                 AT END MOVE 'Y' TO NO-MORE-RECORDS
+              END-READ
+
+              IF NO-MORE-RECORDS = 'N'
+                    PERFORM 100-WRITE-DATA-RECORD THRU 100-EXIT
+              END-IF
+
+           END-PERFORM.
+
+           IF LOAD-COUNT > ZERO
+               PERFORM 200-WRITE-TRAILER-RECORD THRU 200-EXIT
+           END-IF.
+
+           CLOSE SUBMIT-FILE.
+           CLOSE BTCHCTL-FILE.
+
+           STOP RUN.
+
+       100-WRITE-DATA-RECORD.
+           MOVE SPACES               TO BTCHCTL-RECORD.
+
+           MOVE SUB-JOB-ID           TO BTCHCTL-JOB-ID.
+           MOVE SUB-RUN-DATE         TO BTCHCTL-RUN-DATE.
+           MOVE SUB-SEQ-NO           TO BTCHCTL-SEQ-NO.
+           MOVE SUB-STATUS           TO BTCHCTL-STATUS.
+           MOVE SUB-RECORD-COUNT     TO BTCHCTL-RECORD-COUNT.
+           SET  BTCHCTL-IS-DATA-RECORD TO TRUE.
+
+           MOVE 0316                 TO LRECL-BTCHCTL.
+
+           WRITE BTCHCTL-RECORD
+               INVALID KEY CONTINUE
+           END-WRITE.
+
+           IF FILE-STATUS-SUCCESS
+               ADD 1                 TO LOAD-COUNT
+               ADD SUB-RECORD-COUNT  TO LOAD-CHECKSUM
+               MOVE SUB-JOB-ID       TO LAST-JOB-ID
+               MOVE SUB-RUN-DATE     TO LAST-RUN-DATE
+           END-IF.
+
+       100-EXIT.
+           EXIT.
+
+       200-WRITE-TRAILER-RECORD.
+           MOVE SPACES               TO BTCHCTL-RECORD.
+
+           MOVE LAST-JOB-ID          TO BTCHCTL-JOB-ID.
+           MOVE LAST-RUN-DATE        TO BTCHCTL-RUN-DATE.
+           MOVE 9999                 TO BTCHCTL-SEQ-NO.
+           SET  BTCHCTL-IS-TRAILER-RECORD TO TRUE.
+           MOVE LOAD-COUNT           TO BTCHCTL-RECORD-COUNT.
+           MOVE LOAD-CHECKSUM        TO BTCHCTL-CHECKSUM.
+
+           MOVE 0316                 TO LRECL-BTCHCTL.
+
+           WRITE BTCHCTL-RECORD
+               INVALID KEY CONTINUE
+           END-WRITE.
+
+       200-EXIT.
+           EXIT.
