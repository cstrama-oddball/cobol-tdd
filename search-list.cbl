@@ -18,32 +18,45 @@
 
          01 SEARCH-VALUE PIC X(4).
 
-         01 RECORD-FOUND PIC S9(1).
-       
+         01 RECORD-FOUND PIC S9(4).
+
          01 LIST-RECORD.
-            05 LIST-ITEMS OCCURS 0 TO 1024 TIMES 
-                DEPENDING ON LIST-LENGTH.
+            05 LIST-ITEMS OCCURS 0 TO 1024 TIMES
+                DEPENDING ON LIST-LENGTH
+                ASCENDING KEY IS LIST-VALUE
+                INDEXED BY LIST-IDX.
             10 LIST-VALUE PIC X(4).
-      
+            10 LIST-CR-NUM PIC X(6).
+
+         01 FOUND-CR-NUM PIC X(6).
+
       * By Ref variables
       * LIST-RECORD is the list that is filled and passed back
       * LIST-LENGTH is the length of LIST-RECORD
       * SEARCH-VALUE the value to find in the array
-      * RECORD-FOUND is the flag to indicate whether to value was 
+      * RECORD-FOUND is the flag to indicate whether to value was
       *   found or not
-      *   1 == found, 0 == not found
-       PROCEDURE DIVISION USING LIST-RECORD, LIST-LENGTH 
-                              , RECORD-FOUND, SEARCH-VALUE.
+      *   -1 == not found, else the 1-based index of the matched entry
+      * FOUND-CR-NUM is optional - when passed, and a record is
+      *   found, it is set to that entry's LIST-CR-NUM
+      *
+      * LIST-ITEMS MUST ARRIVE SORTED ASCENDING ON LIST-VALUE -
+      * LOAD-EDIT-LIST KEEPS THE TABLE IN THAT ORDER AS IT LOADS IT SO
+      * 001-SEARCH CAN USE A BINARY SEARCH INSTEAD OF SCANNING EVERY
+      * ENTRY.
+       PROCEDURE DIVISION USING LIST-RECORD, LIST-LENGTH
+                              , RECORD-FOUND, SEARCH-VALUE
+                              , OPTIONAL FOUND-CR-NUM.
            MOVE NOT-DONE TO DONE-FLAG.
            PERFORM 000-INITIALIZE.
            PERFORM 001-SEARCH.
            MOVE ALL-DONE TO DONE-FLAG.
-           
+
            EXIT PROGRAM.
 
        000-INITIALIZE.
            IF DONE-FLAG = ALL-DONE
-              EXIT PARAGRAPH 
+              EXIT PARAGRAPH
            END-IF.
       *    INITIALIZE THE LOOP COUNTER AND RETURN VALUE
            MOVE FIRST-RECORD TO LIST-COUNT.
@@ -53,18 +66,17 @@
 
        001-SEARCH.
            IF DONE-FLAG = ALL-DONE
-              EXIT PARAGRAPH 
+              EXIT PARAGRAPH
            END-IF.
-           PERFORM UNTIL LIST-COUNT > LIST-LENGTH
-              IF LIST-VALUE(LIST-COUNT) = SEARCH-VALUE
-                 MOVE LIST-COUNT TO RECORD-FOUND
-      *          DROP OUT OF THE LOOP WHEN THE VALUE IS FOUND
-                 ADD LIST-ADVANCE-RECORD-COUNT TO LIST-LENGTH 
-                    GIVING LIST-COUNT
-              ELSE
-      *          ADVANCE TO THE NEXT ELEMENT OF THE ARRAY
-                 ADD LIST-ADVANCE-RECORD-COUNT TO LIST-COUNT
-              END-IF
-           END-PERFORM.
+
+           SEARCH ALL LIST-ITEMS
+              AT END
+                 MOVE RECORD-NOT-FOUND-FLAG TO RECORD-FOUND
+              WHEN LIST-VALUE(LIST-IDX) = SEARCH-VALUE
+                 SET RECORD-FOUND TO LIST-IDX
+                 IF FOUND-CR-NUM IS NOT OMITTED
+                     MOVE LIST-CR-NUM(LIST-IDX) TO FOUND-CR-NUM
+                 END-IF
+           END-SEARCH.
 
            EXIT PARAGRAPH.
