@@ -1,17 +1,26 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STUBCUDA.
-      
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       01  DATE-STAMP.                                                  
-           05  DS-JULIAN-DATE  PIC  9(07).                              
+       01  DATE-STAMP.
+           05  DS-JULIAN-DATE  PIC  9(07).
            05  DS-TIME         PIC  X(06).
 
        01 DATE-CONV-SUBMOD PIC X(8).
 
-       LINKAGE SECTION. 
-      *++INCLUDE DATEAREA
+      * STUBBED-DATE-OVERRIDE (SEE 0000-MAINLINE) - TESTS THAT WANT A
+      * JULIAN DATE OTHER THAN THE DEFAULT CAN SET THE STUBCUDA_DATE
+      * ENVIRONMENT VARIABLE TO A 7-DIGIT YYYYDDD VALUE BEFORE CALLING
+      * THIS STUB.  UNSET, BLANK, OR NON-NUMERIC LEAVES THE ORIGINAL
+      * 2022001 DEFAULT IN PLACE, SO EXISTING CALLERS (E.G.
+      * SAMPLES/TEST-CURRENT-DATE-TIME.CBL) SEE NO CHANGE.
+       01 STUBBED-DATE-DEFAULT PIC 9(7) VALUE 2022001.
+       01 STUBBED-DATE-ENV PIC X(7).
+
+       LINKAGE SECTION.
+           COPY DATEAREA.CPY.
 
        PROCEDURE DIVISION USING W-DATE-AREA.
 
@@ -20,9 +29,18 @@
            DISPLAY 'FUNCTION CODE: ' W-FUNCTION-CODE
            DISPLAY 'FORMAT 1: ' W-FORMAT-1
            DISPLAY 'FORMAT 2: ' W-FORMAT-2
-           
-           MOVE '2022001' TO W-DATE-2-7.
 
+           MOVE STUBBED-DATE-DEFAULT TO W-DATE-2-7.
+
+           ACCEPT STUBBED-DATE-ENV FROM ENVIRONMENT 'STUBCUDA_DATE'.
+           IF STUBBED-DATE-ENV NOT = SPACES
+               IF STUBBED-DATE-ENV NOT NUMERIC
+                   DISPLAY 'STUBCUDA_DATE ' STUBBED-DATE-ENV
+                      ' IS NOT NUMERIC - USING DEFAULT '
+                      STUBBED-DATE-DEFAULT
+               ELSE
+                   MOVE STUBBED-DATE-ENV TO W-DATE-2-7
+               END-IF
+           END-IF.
 
-           
            EXIT PROGRAM.
