@@ -11,7 +11,7 @@ C28755                                 STATUS  FILE-STATUS
 C28755                                 ACCESS  RANDOM
 C28755                                 ORGANIZATION INDEXED.
 
-       DATA DIVISION. 
+       DATA DIVISION.
 
        FILE SECTION.
 
@@ -22,7 +22,7 @@ C28755
 C34231 01  WS-BTCHCTL-A               PIC X(316).
 C28755     COPY AMNYBATC.
 
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
 
        01  SYNC.
 C28755     05                          PIC  X(32)  VALUE
@@ -31,26 +31,378 @@ C28755
 C28755     05  COMP.
 C28755         10  ABEND-CODE          PIC S9(09)  VALUE +666.
 C28755         10  CLEAN-UP            PIC S9(09)  VALUE ZERO.
+C31105             88  CLEAN-UP-REQUIRED           VALUE 1.
+C31105             88  NO-CLEAN-UP-REQUIRED        VALUE ZERO.
 C28755         10  LRECL-BTCHCTL       PIC  9(04)  VALUE ZERO.
 C28755         10  SUB                 PIC S9(04)  VALUE ZERO.
        01  FILE-STATUS         PIC  X(02).
 C28755             88  FILE-STATUS-SUCCESS         VALUE ZERO.
 C28755             88  FILE-STATUS-END-OF-FILE     VALUE '10'.
 C28755             88  FILE-STATUS-VERIFIED        VALUE '97'.
-       01 INPUT-TEST PIC X(10).
+C31105             88  FILE-STATUS-NOT-FOUND       VALUE '23'.
 
-       LINKAGE SECTION. 
+C31105*    ABCODE TAKES A 4-CHARACTER ALPHANUMERIC ABEND CODE, NOT
+C31105*    THE NUMERIC ABEND-CODE ABOVE - KEEP A SEPARATE FIELD FOR IT.
+C31105 01  ABEND-CODE-ALPHA        PIC  X(04)  VALUE 'U666'.
+
+C31084*================================================================
+C31084*    AMNBFBTC BATCH-CONTROL INQUIRY WORKING STORAGE.  THE
+C31084*    OPERATOR KEYS IN A BATCH KEY THROUGH EIBDATAREC; THIS
+C31084*    PROGRAM READS BTCHCTL-FILE FOR THAT KEY AND DISPLAYS THE
+C31084*    CONTROL RECORD'S STATUS FIELDS BACK AT THE TERMINAL.
+C31084*================================================================
+C31084 01  INQUIRY-KEY-LENGTH          PIC  9(02)  VALUE 20.
+
+C31084 01  NO-KEY-ENTERED-MSG          PIC X(40) VALUE
+C31084        'NO BATCH KEY ENTERED - REKEY AND RETRY'.
+C31084 01  KEY-NOT-FOUND-MSG           PIC X(40) VALUE
+C31084        'BATCH KEY NOT FOUND ON BTCHCTL-FILE'.
+C31097 01  VERIFIED-NOT-RELEASED-MSG   PIC X(40) VALUE
+C31097        '** VERIFIED - NOT YET RELEASED **'.
+
+C31118*================================================================
+C31118*    AMNBFBTC BATCH-CONTROL UPDATE WORKING STORAGE.  AN OPERATOR
+C31118*    WHO KEYS A NEW STATUS CODE IN RIGHT AFTER THE BATCH KEY IS
+C31118*    ASKING THIS TRANSACTION TO REWRITE BTCHCTL-STATUS FOR THAT
+C31118*    RECORD.
+C31118*================================================================
+C31118 01  NEW-STATUS-LENGTH           PIC  9(02)  VALUE 02.
+C31118 01  NEW-STATUS-CODE             PIC  X(02).
+
+C31118 01  LRECL-MINIMUM               PIC  9(04)  VALUE 0316.
+C31118 01  LRECL-MAXIMUM               PIC  9(04)  VALUE 5450.
+C31118 01  LRECL-VALID-SW              PIC  X(01)  VALUE 'Y'.
+C31118     88  LRECL-IS-VALID                      VALUE 'Y'.
+C31118     88  LRECL-IS-NOT-VALID                  VALUE 'N'.
+
+C31118 01  BAD-LRECL-MSG               PIC X(40) VALUE
+C31118        'BTCHCTL RECORD LENGTH OUT OF RANGE'.
+
+C38615*================================================================
+C38615*    AMNBFBTC BATCH-CONTROL BROWSE WORKING STORAGE.  AN OPERATOR
+C38615*    WHO KEYS 'B' RIGHT AFTER THE NEW-STATUS-CODE POSITIONS IS
+C38615*    ASKING FOR A FORWARD BROWSE OF BTCHCTL-FILE STARTING AT
+C38615*    THE KEYED BATCH KEY, INSTEAD OF A SINGLE-RECORD INQUIRY.
+C38615*================================================================
+C38615 01  BROWSE-FLAG-LENGTH          PIC  9(02)  VALUE 01.
+C38615 01  BROWSE-REQUEST-SW           PIC  X(01)  VALUE SPACE.
+C38615     88  BROWSE-IS-REQUESTED             VALUE 'B'.
+
+C38615 01  BROWSE-MAX-ROWS             PIC  9(02)  VALUE 10.
+C38615 01  BROWSE-RESP                 PIC S9(08)  COMP.
+C38615 01  BROWSE-EOF-SW               PIC  X(01)  VALUE 'N'.
+C38615     88  BROWSE-END-OF-FILE              VALUE 'Y'.
+
+       LINKAGE SECTION.
 
        COPY CICSLINK.
 
        PROCEDURE DIVISION USING DFHEIBLK.
 
-           DISPLAY 'HELLO, WORLD'.
+           PERFORM 1000-GET-INQUIRY-KEY THRU 1000-EXIT.
+C38615     IF BROWSE-IS-REQUESTED
+C38615         PERFORM 2500-BROWSE-BTCHCTL THRU 2500-EXIT
+C38615     ELSE
+C38615         PERFORM 2000-READ-BTCHCTL THRU 2000-EXIT
+C38615         PERFORM 4000-CHECK-FOR-ABEND THRU 4000-EXIT
+C38615         PERFORM 5000-UPDATE-BTCHCTL-STATUS THRU 5000-EXIT
+C38615         PERFORM 3000-DISPLAY-RESULT THRU 3000-EXIT
+C38615     END-IF.
+
+           GOBACK.
+
+C31084*----------------------------------------------------------------
+C31084*    1000-GET-INQUIRY-KEY: MOVE THE OPERATOR-KEYED BATCH KEY
+C31084*    OUT OF EIBDATAREC AND INTO BTCHCTL-KEY.
+C31084*----------------------------------------------------------------
+C31084 1000-GET-INQUIRY-KEY.
+
+C31084     MOVE SPACES             TO BTCHCTL-KEY.
+C31118     MOVE SPACES             TO NEW-STATUS-CODE.
+C38615     MOVE SPACES             TO BROWSE-REQUEST-SW.
+
+C31084     IF EIBCALEN             >  ZERO
+C31084         MOVE EIBDATAREC (1:INQUIRY-KEY-LENGTH)
+C31084                                 TO BTCHCTL-KEY
+C31118         IF EIBCALEN         >  INQUIRY-KEY-LENGTH
+C31118             MOVE EIBDATAREC (INQUIRY-KEY-LENGTH + 1:
+C31118                                      NEW-STATUS-LENGTH)
+C31118                                 TO NEW-STATUS-CODE
+C38615             IF EIBCALEN     >  INQUIRY-KEY-LENGTH +
+C38615                                      NEW-STATUS-LENGTH
+C38615                 MOVE EIBDATAREC (INQUIRY-KEY-LENGTH +
+C38615                     NEW-STATUS-LENGTH + 1: BROWSE-FLAG-LENGTH)
+C38615                                 TO BROWSE-REQUEST-SW
+C38615             END-IF
+C31118         END-IF
+C31084     END-IF.
+
+C31084 1000-EXIT.
+C31084     EXIT.
+
+C31084*----------------------------------------------------------------
+C31084*    2000-READ-BTCHCTL: LOOK UP THE KEYED BATCH-CONTROL RECORD.
+C31084*----------------------------------------------------------------
+C31084 2000-READ-BTCHCTL.
+
+C31084     IF BTCHCTL-KEY          NOT =  SPACES
+C31126         PERFORM 1900-ENQ-BTCHCTL-KEY THRU 1900-EXIT
+
+C31084         READ BTCHCTL-FILE
+C31084             INVALID KEY MOVE '23' TO FILE-STATUS
+C31084         END-READ
+
+C31097         IF FILE-STATUS-SUCCESS
+C31097         AND BTCHCTL-STAT-VERIFIED
+C31097             MOVE '97'        TO FILE-STATUS
+C31097         END-IF
+C31084     END-IF.
+
+C31084 2000-EXIT.
+C31084     EXIT.
+
+C31126*----------------------------------------------------------------
+C31126*    1900-ENQ-BTCHCTL-KEY: SERIALIZE ACCESS TO THE KEYED RECORD
+C31126*    BEFORE THE READ SO NO OTHER TRANSACTION CAN REWRITE IT
+C31126*    BETWEEN THIS READ AND THE UPDATE IN 5000-UPDATE-BTCHCTL-
+C31126*    STATUS.
+C31126*----------------------------------------------------------------
+C31126 1900-ENQ-BTCHCTL-KEY.
+
+C31126     EXEC CICS ENQ
+C31126         RESOURCE(BTCHCTL-KEY)
+C31126         LENGTH(LENGTH OF BTCHCTL-KEY)
+C31126     END-EXEC.
+
+C31126 1900-EXIT.
+C31126     EXIT.
+
+C38615*----------------------------------------------------------------
+C38615*    2500-BROWSE-BTCHCTL: STARTS A FORWARD CICS BROWSE OF
+C38615*    BTCHCTL-FILE AT OR AFTER THE KEYED BATCH KEY AND DISPLAYS
+C38615*    UP TO BROWSE-MAX-ROWS RECORDS.  THIS IS READ-ONLY - IT
+C38615*    NEVER FEEDS INTO THE 5000-UPDATE-BTCHCTL-STATUS REWRITE
+C38615*    PATH.
+C38615*----------------------------------------------------------------
+C38615 2500-BROWSE-BTCHCTL.
+
+C38615     DISPLAY 'AMNBFBTC BATCH CONTROL BROWSE'.
+C38615     DISPLAY 'START KEY.........: ' BTCHCTL-KEY.
+
+C38615     MOVE 'N'                TO  BROWSE-EOF-SW.
+C38615     MOVE ZERO               TO  SUB.
+
+C38615     EXEC CICS STARTBR
+C38615         FILE('BTCHCTL')
+C38615         RIDFLD(BTCHCTL-KEY)
+C38615         GTEQ
+C38615         RESP(BROWSE-RESP)
+C38615     END-EXEC.
+
+C38615     IF BROWSE-RESP          =  ZERO
+C38615         PERFORM 2510-BROWSE-NEXT THRU 2510-EXIT
+C38615             VARYING SUB FROM 1 BY 1
+C38615             UNTIL SUB > BROWSE-MAX-ROWS
+C38615             OR BROWSE-END-OF-FILE
+
+C38615         EXEC CICS ENDBR
+C38615             FILE('BTCHCTL')
+C38615         END-EXEC
+C38615     ELSE
+C38615         DISPLAY 'BROWSE COULD NOT BE STARTED, RESP: '
+C38615                 BROWSE-RESP
+C38615     END-IF.
+
+C38615 2500-EXIT.
+C38615     EXIT.
+
+C38615*----------------------------------------------------------------
+C38615*    2510-BROWSE-NEXT: READS AND DISPLAYS ONE MORE RECORD OFF
+C38615*    THE BROWSE STARTED BY 2500-BROWSE-BTCHCTL.  A NON-ZERO RESP
+C38615*    (END OF FILE OR ANY OTHER CONDITION) ENDS THE BROWSE.
+C38615*----------------------------------------------------------------
+C38615 2510-BROWSE-NEXT.
+
+C38615     EXEC CICS READNEXT
+C38615         FILE('BTCHCTL')
+C38615         INTO(BTCHCTL-RECORD)
+C38615         RIDFLD(BTCHCTL-KEY)
+C38615         RESP(BROWSE-RESP)
+C38615     END-EXEC.
+
+C38615     IF BROWSE-RESP          =  ZERO
+C38615         IF NOT BTCHCTL-IS-TRAILER-RECORD
+C38615             DISPLAY 'JOB ID............: ' BTCHCTL-JOB-ID
+C38615                     '  RUN DATE: ' BTCHCTL-RUN-DATE
+C38615                     '  STATUS: ' BTCHCTL-STATUS
+C38615         END-IF
+C38615     ELSE
+C38615         SET BROWSE-END-OF-FILE TO TRUE
+C38615     END-IF.
+
+C38615 2510-EXIT.
+C38615     EXIT.
+
+C31084*----------------------------------------------------------------
+C31084*    3000-DISPLAY-RESULT: ECHO THE INQUIRY SCREEN BACK TO THE
+C31084*    OPERATOR.  THIS SHOP HAS NO BMS MAPSET FOR AMNBFBTC YET,
+C31084*    SO THE "SCREEN" IS A DISPLAY JUST LIKE EVERY OTHER
+C31084*    ON-LINE DIAGNOSTIC IN THIS TRANSACTION.
+C31084*----------------------------------------------------------------
+C31084 3000-DISPLAY-RESULT.
+
+C31084     DISPLAY 'AMNBFBTC BATCH CONTROL INQUIRY'.
+C31084     DISPLAY 'KEY ENTERED......: ' BTCHCTL-KEY.
+
+C31084     EVALUATE TRUE
+C31084         WHEN BTCHCTL-KEY    =  SPACES
+C31084             DISPLAY NO-KEY-ENTERED-MSG
+C31084         WHEN FILE-STATUS-SUCCESS
+C31084             DISPLAY 'JOB ID............: ' BTCHCTL-JOB-ID
+C31084             DISPLAY 'RUN DATE..........: ' BTCHCTL-RUN-DATE
+C31084             DISPLAY 'SEQUENCE NUMBER...: ' BTCHCTL-SEQ-NO
+C31084             DISPLAY 'STATUS............: ' BTCHCTL-STATUS
+C31084             DISPLAY 'SUBMIT DATE/TIME..: ' BTCHCTL-SUBMIT-DATE
+C31084                     ' ' BTCHCTL-SUBMIT-TIME
+C31084             DISPLAY 'COMPLETE DATE/TIME.: ' BTCHCTL-COMPLETE-DATE
+C31084                     ' ' BTCHCTL-COMPLETE-TIME
+C31084             DISPLAY 'RECORD COUNT......: ' BTCHCTL-RECORD-COUNT
+C31097         WHEN FILE-STATUS-VERIFIED
+C31097             DISPLAY VERIFIED-NOT-RELEASED-MSG
+C31097             DISPLAY 'JOB ID............: ' BTCHCTL-JOB-ID
+C31097             DISPLAY 'RUN DATE..........: ' BTCHCTL-RUN-DATE
+C31097             DISPLAY 'SEQUENCE NUMBER...: ' BTCHCTL-SEQ-NO
+C31097             DISPLAY 'STATUS............: ' BTCHCTL-STATUS
+C31097             DISPLAY 'SUBMIT DATE/TIME..: ' BTCHCTL-SUBMIT-DATE
+C31097                     ' ' BTCHCTL-SUBMIT-TIME
+C31097             DISPLAY 'COMPLETE DATE/TIME.: ' BTCHCTL-COMPLETE-DATE
+C31097                     ' ' BTCHCTL-COMPLETE-TIME
+C31097             DISPLAY 'RECORD COUNT......: ' BTCHCTL-RECORD-COUNT
+C31084         WHEN OTHER
+C31084             DISPLAY KEY-NOT-FOUND-MSG
+C31084             DISPLAY 'FILE STATUS.......: ' FILE-STATUS
+C31084     END-EVALUATE.
+
+C31084 3000-EXIT.
+C31084     EXIT.
+
+C31105*----------------------------------------------------------------
+C31105*    4000-CHECK-FOR-ABEND: A BTCHCTL-FILE READ THAT COMES BACK
+C31105*    WITH SOMETHING OTHER THAN SUCCESS, VERIFIED, OR NOT-FOUND
+C31105*    IS A REAL FILE-HANDLER PROBLEM, NOT A NORMAL INQUIRY
+C31105*    OUTCOME.  DON'T LET THE REGION KEEP RUNNING IN A BAD
+C31105*    STATE - CLEAN UP AND ABEND.
+C31105*----------------------------------------------------------------
+C31105 4000-CHECK-FOR-ABEND.
+
+C31105     IF BTCHCTL-KEY          NOT =  SPACES
+C31105     AND NOT FILE-STATUS-SUCCESS
+C31105     AND NOT FILE-STATUS-VERIFIED
+C31105     AND NOT FILE-STATUS-NOT-FOUND
+C31105         DISPLAY 'BTCHCTL-FILE READ FAILED, FILE STATUS: '
+C31105                 FILE-STATUS
+C31105         MOVE 1               TO  CLEAN-UP
+C31105         PERFORM 8000-CLEAN-UP-RESOURCES THRU 8000-EXIT
+C31105         PERFORM 9000-ABEND-TRANSACTION THRU 9000-EXIT
+C31105     END-IF.
+
+C31105 4000-EXIT.
+C31105     EXIT.
+
+C31118*----------------------------------------------------------------
+C31118*    5000-UPDATE-BTCHCTL-STATUS: IF THE OPERATOR KEYED A NEW
+C31118*    STATUS CODE AFTER THE BATCH KEY, AND THE RECORD WAS FOUND,
+C31118*    REWRITE BTCHCTL-STATUS WITH IT - BUT ONLY AFTER THE RECORD
+C31118*    LENGTH THAT CAME BACK FROM THE READ IS PROVEN TO BE IN
+C31118*    BTCHCTL-FILE'S DECLARED 316-5450 RANGE.
+C31118*----------------------------------------------------------------
+C31118 5000-UPDATE-BTCHCTL-STATUS.
+
+C31118     IF NEW-STATUS-CODE      NOT =  SPACES
+C31118     AND (FILE-STATUS-SUCCESS OR FILE-STATUS-VERIFIED)
+C31118         PERFORM 5100-VALIDATE-RECORD-LENGTH THRU 5100-EXIT
+C31118         IF LRECL-IS-VALID
+C31118             MOVE NEW-STATUS-CODE TO BTCHCTL-STATUS
+
+C31118             REWRITE BTCHCTL-RECORD
+C31118                 INVALID KEY MOVE '23' TO FILE-STATUS
+C31118             END-REWRITE
+C31118         END-IF
+C31118     END-IF.
+
+C31126     IF BTCHCTL-KEY          NOT =  SPACES
+C31126         PERFORM 5900-DEQ-BTCHCTL-KEY THRU 5900-EXIT
+C31126     END-IF.
+
+C31118 5000-EXIT.
+C31118     EXIT.
+
+C31126*----------------------------------------------------------------
+C31126*    5900-DEQ-BTCHCTL-KEY: RELEASE THE ENQ TAKEN BY
+C31126*    1900-ENQ-BTCHCTL-KEY, WHETHER OR NOT THE REWRITE ABOVE
+C31126*    ACTUALLY RAN.
+C31126*----------------------------------------------------------------
+C31126 5900-DEQ-BTCHCTL-KEY.
+
+C31126     EXEC CICS DEQ
+C31126         RESOURCE(BTCHCTL-KEY)
+C31126         LENGTH(LENGTH OF BTCHCTL-KEY)
+C31126     END-EXEC.
+
+C31126 5900-EXIT.
+C31126     EXIT.
+
+C31118*----------------------------------------------------------------
+C31118*    5100-VALIDATE-RECORD-LENGTH: MAKE SURE LRECL-BTCHCTL (SET
+C31118*    BY THE READ THAT JUST RAN) IS STILL INSIDE THE FD'S
+C31118*    DECLARED 316-5450 RANGE BEFORE WE LET A REWRITE GO OUT.
+C31118*    A BAD LENGTH GETS LOGGED WITH THE OFFENDING KEY INSTEAD OF
+C31118*    BEING LEFT FOR THE FILE HANDLER TO REJECT OR TRUNCATE.
+C31118*----------------------------------------------------------------
+C31118 5100-VALIDATE-RECORD-LENGTH.
+
+C31118     SET LRECL-IS-VALID      TO TRUE.
+
+C31118     IF LRECL-BTCHCTL        <  LRECL-MINIMUM
+C31118     OR LRECL-BTCHCTL        >  LRECL-MAXIMUM
+C31118         SET LRECL-IS-NOT-VALID TO TRUE
+C31118         DISPLAY BAD-LRECL-MSG
+C31118         DISPLAY 'OFFENDING KEY.....: ' BTCHCTL-KEY
+C31118         DISPLAY 'RECORD LENGTH.....: ' LRECL-BTCHCTL
+C31118     END-IF.
+
+C31118 5100-EXIT.
+C31118     EXIT.
+
+C31105*----------------------------------------------------------------
+C31105*    8000-CLEAN-UP-RESOURCES: BACK OUT ANY UNCOMMITTED CHANGES
+C31105*    BEFORE WE ABEND, SO THE NEXT READER OF BTCHCTL-FILE DOESN'T
+C31105*    SEE A HALF-UPDATED RECORD.  DRIVEN OFF THE CLEAN-UP SWITCH
+C31105*    SO THIS PARAGRAPH IS SAFE TO PERFORM FROM MORE THAN ONE
+C31105*    PLACE WITHOUT DOUBLING UP THE CLEANUP WORK.
+C31105*----------------------------------------------------------------
+C31105 8000-CLEAN-UP-RESOURCES.
+
+C31105     IF CLEAN-UP-REQUIRED
+C31105         EXEC CICS SYNCPOINT ROLLBACK
+C31105         END-EXEC
+C31105         MOVE ZERO            TO  CLEAN-UP
+C31105     END-IF.
 
-           DISPLAY EIBTRNID.
+C31105 8000-EXIT.
+C31105     EXIT.
 
-           MOVE EIBDATAREC(1:EIBCALEN) TO INPUT-TEST.
+C31105*----------------------------------------------------------------
+C31105*    9000-ABEND-TRANSACTION: FORCE THE TRANSACTION DOWN WITH
+C31105*    THE SHOP'S STANDARD ABEND-CODE SO THIS SHOWS UP ON THE
+C31105*    CICS STATS REPORT INSTEAD OF JUST FALLING THROUGH SILENTLY.
+C31105*----------------------------------------------------------------
+C31105 9000-ABEND-TRANSACTION.
 
-           DISPLAY INPUT-TEST.
+C31105     EXEC CICS ABEND
+C31105         ABCODE(ABEND-CODE-ALPHA)
+C31105         NODUMP
+C31105     END-EXEC.
 
-           GOBACK.
\ No newline at end of file
+C31105 9000-EXIT.
+C31105     EXIT.
