@@ -0,0 +1,193 @@
+       ID DIVISION.
+       PROGRAM-ID. FILESTAT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *    ONE ENTRY PER KNOWN COBOL/VSAM FILE STATUS CODE, BUILT THE
+      *    SAME WAY CMNDATCV BUILDS ITS MONTH-TABLE-AREA: A BLOCK OF
+      *    VALUE CLAUSES REDEFINED AS AN OCCURS TABLE SO THE CODE/
+      *    MESSAGE PAIRS CAN BE MAINTAINED AS PLAIN TEXT BELOW.
+
+       01  FS-CODE-TABLE-AREA.
+           05  FILLER PIC X(50) VALUE
+               '00SUCCESSFUL COMPLETION                         '.
+           05  FILLER PIC X(50) VALUE
+               '02DUPLICATE KEY - NOT PRIMARY OR ALT UNIQUE KEY  '.
+           05  FILLER PIC X(50) VALUE
+               '04RECORD LENGTH DOES NOT MATCH FD                '.
+           05  FILLER PIC X(50) VALUE
+               '05FILE NOT PRESENT AT OPEN - AUTO-CREATED        '.
+           05  FILLER PIC X(50) VALUE
+               '07INVALID OPEN MODE FOR DEVICE TYPE              '.
+           05  FILLER PIC X(50) VALUE
+               '09INDEX OR RELATIVE FILE NOT FOUND AT OPEN       '.
+           05  FILLER PIC X(50) VALUE
+               '10END OF FILE - NO NEXT LOGICAL RECORD           '.
+           05  FILLER PIC X(50) VALUE
+               '14RELATIVE RECORD NUMBER OUT OF RANGE            '.
+           05  FILLER PIC X(50) VALUE
+               '21SEQUENCE ERROR ON KEYED WRITE OR REWRITE       '.
+           05  FILLER PIC X(50) VALUE
+               '22DUPLICATE KEY ON WRITE - PRIMARY KEY EXISTS    '.
+           05  FILLER PIC X(50) VALUE
+               '23RECORD KEY NOT FOUND                           '.
+           05  FILLER PIC X(50) VALUE
+               '24BOUNDARY VIOLATION - WRITE PAST END OF FILE    '.
+           05  FILLER PIC X(50) VALUE
+               '30PERMANENT I/O ERROR FROM THE FILE HANDLER      '.
+           05  FILLER PIC X(50) VALUE
+               '34BOUNDARY VIOLATION ON A SEQUENTIAL FILE        '.
+           05  FILLER PIC X(50) VALUE
+               '35FILE NOT FOUND AT OPEN INPUT/I-O               '.
+           05  FILLER PIC X(50) VALUE
+               '37OPEN FAILED - CONFLICTING FILE ATTRIBUTES      '.
+           05  FILLER PIC X(50) VALUE
+               '38FILE PREVIOUSLY CLOSED WITH LOCK               '.
+           05  FILLER PIC X(50) VALUE
+               '39CONFLICTING FILE ATTRIBUTES AT OPEN            '.
+           05  FILLER PIC X(50) VALUE
+               '41OPEN FAILED - FILE ALREADY OPEN                '.
+           05  FILLER PIC X(50) VALUE
+               '42CLOSE FAILED - FILE NOT OPEN                   '.
+           05  FILLER PIC X(50) VALUE
+               '43REWRITE FAILED - NO PRIOR SUCCESSFUL READ       '.
+           05  FILLER PIC X(50) VALUE
+               '44RECORD LENGTH OUTSIDE THE RANGE IN THE FD      '.
+           05  FILLER PIC X(50) VALUE
+               '46READ ATTEMPTED - NO PRIOR SUCCESSFUL READ       '.
+           05  FILLER PIC X(50) VALUE
+               '47READ/START ATTEMPTED - FILE NOT OPEN INPUT/I-O '.
+           05  FILLER PIC X(50) VALUE
+               '48WRITE ATTEMPTED - FILE NOT OPEN OUTPUT/I-O/EXT '.
+           05  FILLER PIC X(50) VALUE
+               '49REWRITE/DELETE ATTEMPTED - FILE NOT OPEN I-O   '.
+           05  FILLER PIC X(50) VALUE
+               '97RECORD VERIFIED - NOT YET RELEASED             '.
+
+       01  REDEFINES FS-CODE-TABLE-AREA.
+           05  FS-CODE-ENTRY           OCCURS 27 TIMES
+                                       INDEXED FS-CODE-INDEX.
+               10  FS-TABLE-CODE       PIC  X(02).
+               10  FS-TABLE-MSG        PIC  X(48).
+
+       01  FS-UNKNOWN-MSG              PIC  X(48) VALUE
+               'UNKNOWN FILE STATUS CODE - NOT IN FILESTAT TABLE'.
+
+       01  FS-WORK-INDEX               PIC  9(02).
+
+       01  FS-SEARCH-LEN               PIC  9(02).
+       01  FS-MSG-LEN                  PIC  9(02) VALUE 48.
+       01  FS-SCAN-START                PIC  9(02).
+       01  FS-SCAN-LIMIT                PIC  9(02).
+
+       LINKAGE SECTION.
+
+       01  FILESTAT-PARAMETERS.
+           05  FILE-STATUS-CODE        PIC  X(02).
+           05  FILE-STATUS-MSG         PIC  X(48).
+           05  FS-FUNCTION             PIC  X(01).
+               88  FS-LOOKUP-BY-CODE           VALUE 'C'.
+               88  FS-LOOKUP-BY-MESSAGE        VALUE 'M'.
+           05  FS-SEARCH-TEXT           PIC  X(48).
+           05  FS-SEARCH-START-INDEX    PIC  9(02).
+           05  FS-FOUND-INDEX           PIC  9(02).
+           05  FS-CODE-KNOWN            PIC  X(01).
+               88  FS-CODE-IS-KNOWN            VALUE 'Y'.
+               88  FS-CODE-IS-UNKNOWN          VALUE 'N'.
+
+      * By Ref variables
+      * FILE-STATUS-CODE is the 2-character code to translate (mode C)
+      * FILE-STATUS-MSG is the translated message returned
+      * FS-FUNCTION defaults to 'C' (lookup by code) when SPACE; set
+      *   to 'M' to search FS-SEARCH-TEXT against the message table
+      * FS-SEARCH-START-INDEX/FS-FOUND-INDEX let a caller walk through
+      *   every match for a reverse (message substring) lookup by
+      *   passing FS-FOUND-INDEX back in as FS-SEARCH-START-INDEX on
+      *   the next call; FS-FOUND-INDEX of zero means no more matches
+      * FS-CODE-KNOWN reports whether the code was actually in the
+      *   table (mode C) or whether any match at all was found (mode M)
+
+       PROCEDURE DIVISION USING FILESTAT-PARAMETERS.
+
+           IF FS-LOOKUP-BY-MESSAGE
+               PERFORM 200-LOOKUP-BY-MESSAGE THRU 200-EXIT
+           ELSE
+               PERFORM 100-LOOKUP-BY-CODE THRU 100-EXIT
+           END-IF.
+
+           EXIT PROGRAM.
+
+       100-LOOKUP-BY-CODE.
+           SET FS-CODE-IS-UNKNOWN TO TRUE.
+           MOVE FS-UNKNOWN-MSG TO FILE-STATUS-MSG.
+
+           SET FS-CODE-INDEX TO 1.
+           SEARCH FS-CODE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN FS-TABLE-CODE (FS-CODE-INDEX) = FILE-STATUS-CODE
+                   MOVE FS-TABLE-MSG (FS-CODE-INDEX) TO FILE-STATUS-MSG
+                   SET FS-CODE-IS-KNOWN TO TRUE
+           END-SEARCH.
+
+       100-EXIT.
+           EXIT.
+
+       200-LOOKUP-BY-MESSAGE.
+           SET FS-CODE-IS-UNKNOWN TO TRUE.
+           MOVE SPACES TO FILE-STATUS-CODE FILE-STATUS-MSG.
+           MOVE ZERO TO FS-FOUND-INDEX.
+
+           MOVE FS-SEARCH-START-INDEX TO FS-WORK-INDEX.
+           IF FS-WORK-INDEX < 1
+               MOVE 1 TO FS-WORK-INDEX
+           END-IF.
+
+           PERFORM 210-SCAN-FOR-MESSAGE THRU 210-EXIT
+               UNTIL FS-WORK-INDEX > 27
+               OR FS-CODE-IS-KNOWN.
+
+       200-EXIT.
+           EXIT.
+
+       210-SCAN-FOR-MESSAGE.
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (FS-SEARCH-TEXT))
+                                       TO FS-SEARCH-LEN.
+
+           IF FS-SEARCH-LEN = ZERO
+               ADD 1 TO FS-WORK-INDEX
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF FS-SEARCH-LEN > FS-MSG-LEN
+               ADD 1 TO FS-WORK-INDEX
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE FS-SCAN-LIMIT = FS-MSG-LEN - FS-SEARCH-LEN + 1.
+
+           PERFORM VARYING FS-SCAN-START FROM 1 BY 1
+               UNTIL FS-SCAN-START > FS-SCAN-LIMIT
+               OR FS-CODE-IS-KNOWN
+               IF FS-TABLE-MSG (FS-WORK-INDEX)
+                       (FS-SCAN-START: FS-SEARCH-LEN) =
+                   FUNCTION TRIM (FS-SEARCH-TEXT)
+                   MOVE FS-TABLE-CODE (FS-WORK-INDEX)
+                                       TO FILE-STATUS-CODE
+                   MOVE FS-TABLE-MSG (FS-WORK-INDEX)
+                                       TO FILE-STATUS-MSG
+                   MOVE FS-WORK-INDEX  TO FS-FOUND-INDEX
+                   SET FS-CODE-IS-KNOWN TO TRUE
+               END-IF
+           END-PERFORM.
+
+           IF NOT FS-CODE-IS-KNOWN
+               ADD 1 TO FS-WORK-INDEX
+           END-IF.
+
+       210-EXIT.
+           EXIT.
