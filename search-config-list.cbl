@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEARCH-CONFIG-LIST.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01 DONE-FLAG PIC X(1) VALUE 'N'.
+
+      * CONSTANTS
+         01 RECORD-NOT-FOUND-FLAG PIC S9(1) VALUE -1.
+         01 FIRST-RECORD PIC 9(1) VALUE 1.
+         01 ALL-DONE PIC X(1) VALUE 'Y'.
+         01 NOT-DONE PIC X(1) VALUE 'N'.
+
+       LINKAGE SECTION.
+         01 LIST-LENGTH PIC 9(4).
+
+         01 SEARCH-KEY PIC X(25).
+
+         01 RECORD-FOUND PIC S9(4).
+
+         01 FOUND-VALUE PIC X(1024).
+
+         01 LIST-RECORD.
+            05 LIST-ITEMS OCCURS 0 TO 1024 TIMES
+                DEPENDING ON LIST-LENGTH
+                INDEXED BY LIST-IDX.
+              10 LIST-KEY PIC X(25).
+              10 LIST-VALUE PIC X(1024).
+
+      * By Ref variables
+      * LIST-RECORD is the list that is filled and passed back
+      * LIST-LENGTH is the length of LIST-RECORD
+      * SEARCH-KEY is the key to find in the array
+      * RECORD-FOUND is the flag to indicate whether to value was
+      *   found or not
+      *   -1 == not found, else the 1-based index of the matched entry
+      * FOUND-VALUE is the value belonging to the matched key, left
+      *   unchanged if the key was not found
+      *
+      * LOAD-CONFIG-LIST DOES NOT KEEP LIST-ITEMS IN ANY PARTICULAR
+      * KEY ORDER, SO 001-SEARCH SCANS SEQUENTIALLY INSTEAD OF USING
+      * A BINARY SEARCH (COMPARE SEARCH-NUMERIC-LIST, WHOSE TABLE
+      * LOAD-EDIT-LIST DOES KEEP SORTED).
+       PROCEDURE DIVISION USING LIST-RECORD, LIST-LENGTH
+                              , RECORD-FOUND, SEARCH-KEY, FOUND-VALUE.
+           MOVE NOT-DONE TO DONE-FLAG.
+           PERFORM 000-INITIALIZE.
+           PERFORM 001-SEARCH.
+           MOVE ALL-DONE TO DONE-FLAG.
+
+           EXIT PROGRAM.
+
+       000-INITIALIZE.
+           IF DONE-FLAG = ALL-DONE
+              EXIT PARAGRAPH
+           END-IF.
+      *    INITIALIZE THE RETURN VALUE
+           MOVE RECORD-NOT-FOUND-FLAG TO RECORD-FOUND.
+
+           EXIT PARAGRAPH.
+
+       001-SEARCH.
+           IF DONE-FLAG = ALL-DONE
+              EXIT PARAGRAPH
+           END-IF.
+
+           SET LIST-IDX TO FIRST-RECORD.
+           SEARCH LIST-ITEMS
+              AT END
+                 MOVE RECORD-NOT-FOUND-FLAG TO RECORD-FOUND
+              WHEN LIST-KEY(LIST-IDX) = SEARCH-KEY
+                 SET RECORD-FOUND TO LIST-IDX
+                 MOVE LIST-VALUE(LIST-IDX) TO FOUND-VALUE
+           END-SEARCH.
+
+           EXIT PARAGRAPH.
