@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDIT-LIST-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO EDLSTRPT
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD REPORT-FILE
+           RECORD CONTAINS 52 CHARACTERS.
+
+       01 REPORT-LINE PIC X(52).
+
+       WORKING-STORAGE SECTION.
+         01 REPORT-STATUS PIC X(2).
+
+         01 EDIT-LIST-FILE-NAME PIC X(12) VALUE 'EDITLIST'.
+
+         01 LIST-LENGTH PIC 9(4) VALUE 0.
+
+         01 LIST-RECORD.
+            05 LIST-ITEMS OCCURS 0 TO 1024 TIMES
+                DEPENDING ON LIST-LENGTH.
+              10 LIST-VALUE PIC X(4).
+              10 LIST-CR-NUM PIC X(6).
+
+         01 REPORT-INDEX PIC 9(4).
+
+         01 REPORT-DETAIL-LINE.
+           05 RDL-VALUE   PIC X(4).
+           05 FILLER      PIC X(2).
+           05 RDL-CR-NUM  PIC X(6).
+           05 FILLER      PIC X(40).
+
+      * CONSTANTS
+         01 FILE-ADVANCE-RECORD-COUNT PIC 9(1) VALUE 1.
+
+      * EDIT-LIST-REPORT LOADS THE EDIT LIST THE SAME WAY EVERY OTHER
+      * CALLER DOES (VIA LOAD-EDIT-LIST) AND WRITES ONE DETAIL LINE
+      * PER ENTRY SHOWING THE EDIT CODE AND THE CR NUMBER THAT
+      * AUTHORIZED IT, SO AUDITORS DON'T HAVE TO OPEN THE RAW SOURCE
+      * FILE TO SEE WHERE AN EDIT CODE CAME FROM.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-LOAD-EDIT-LIST THRU 000-EXIT.
+           PERFORM 100-WRITE-REPORT THRU 100-EXIT.
+
+           STOP RUN.
+
+       000-LOAD-EDIT-LIST.
+           CALL 'LOAD-EDIT-LIST' USING LIST-RECORD, LIST-LENGTH
+                                        , EDIT-LIST-FILE-NAME.
+
+       000-EXIT.
+           EXIT.
+
+       100-WRITE-REPORT.
+           OPEN OUTPUT REPORT-FILE.
+
+           MOVE ZERO TO REPORT-INDEX.
+           PERFORM UNTIL REPORT-INDEX NOT < LIST-LENGTH
+              ADD FILE-ADVANCE-RECORD-COUNT TO REPORT-INDEX
+              MOVE SPACES TO REPORT-DETAIL-LINE
+              MOVE LIST-VALUE(REPORT-INDEX)  TO RDL-VALUE
+              MOVE LIST-CR-NUM(REPORT-INDEX) TO RDL-CR-NUM
+              MOVE REPORT-DETAIL-LINE TO REPORT-LINE
+              WRITE REPORT-LINE
+           END-PERFORM.
+
+           CLOSE REPORT-FILE.
+
+       100-EXIT.
+           EXIT.
