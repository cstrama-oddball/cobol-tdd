@@ -0,0 +1,31 @@
+       ID DIVISION.
+       PROGRAM-ID. RRBTOSSA.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *    THE REVERSE OF SSATORRB: STRIP THE SHOP'S RRB SYSTEM
+      *    IDENTIFIER PREFIX BACK OFF AN RRB-FORMAT EXTERNAL CLAIM
+      *    NUMBER, LEAVING THE ORIGINAL SSA-FORMAT HICN UNCHANGED.
+
+       01  RT-RRB-PREFIX-LENGTH        PIC  9(01) VALUE 1.
+
+       LINKAGE SECTION.
+
+       01  RRBTOSSA-PARAMETERS.
+           05  RT-EXTERNAL-HIC         PIC  X(12).
+           05  RT-INTERNAL-HIC         PIC  X(11).
+
+      * By Ref variables
+      * RT-EXTERNAL-HIC is the RRB-format claim number to convert
+      * RT-INTERNAL-HIC is the resulting SSA-format claim number
+
+       PROCEDURE DIVISION USING RRBTOSSA-PARAMETERS.
+
+           MOVE RT-EXTERNAL-HIC (RT-RRB-PREFIX-LENGTH + 1 : )
+                                       TO RT-INTERNAL-HIC.
+
+           EXIT PROGRAM.
