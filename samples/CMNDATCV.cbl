@@ -1,13 +1,53 @@
-       ID DIVISION.                                                             
-       PROGRAM-ID.     CMNDATCV.                                                
-       ENVIRONMENT DIVISION.                                                    
-       DATA DIVISION.                                                           
-       WORKING-STORAGE SECTION.                                                 
-                                                                                
-       01  SYNC.                                                                
-           05                          PIC  X(32)  VALUE                        
-                   'CMNDATCV - BEGIN WORKING-STORAGE'.                          
-                                                                                
+       ID DIVISION.
+       PROGRAM-ID.     CMNDATCV.
+       ENVIRONMENT DIVISION.
+C38602 INPUT-OUTPUT SECTION.
+C38602 FILE-CONTROL.
+C38602     SELECT AUDIT-LOG    ASSIGN TO AUDITLOG
+C38602            ORGANIZATION LINE SEQUENTIAL
+C38602            FILE STATUS  AUDIT-LOG-STATUS.
+       DATA DIVISION.
+C38602 FILE SECTION.
+C38602
+C38602 FD  AUDIT-LOG
+C38602     RECORD CONTAINS 80 CHARACTERS.
+C38602
+C38602 01  AUDIT-LOG-LINE                  PIC  X(80).
+C38602
+       WORKING-STORAGE SECTION.
+
+       01  SYNC.
+           05                          PIC  X(32)  VALUE
+                   'CMNDATCV - BEGIN WORKING-STORAGE'.
+
+C38602*----------------------------------------------------------------
+C38602*    AUDIT-LOG WORKING STORAGE - SEE 900-WRITE-AUDIT-LOG.  THE
+C38602*    FILE IS OPENED ON THE FIRST CALL THAT ASKS FOR AUDITING AND
+C38602*    LEFT OPEN FOR THE REST OF THE RUN UNIT, THE SAME WAY
+C38602*    W-PIVOT-YEAR-OVERRIDE STAYS IN EFFECT ACROSS CALLS.
+C38602*----------------------------------------------------------------
+C38602 01  AUDIT-LOG-STATUS                PIC  X(02).
+C38602
+C38602 01  AUDIT-FILE-OPEN-SW              PIC  X(01)  VALUE 'N'.
+C38602     88  AUDIT-FILE-IS-OPEN                  VALUE 'Y'.
+C38602     88  AUDIT-FILE-IS-NOT-OPEN              VALUE 'N'.
+C38602
+C38602 01  AUDIT-DETAIL-LINE.
+C38602     05  ADL-FUNCTION-CODE           PIC  X(02).
+C38602     05                              PIC  X(02).
+C38602     05  ADL-FORMAT-1                PIC  X(02).
+C38602     05                              PIC  X(02).
+C38602     05  ADL-FORMAT-2                PIC  X(02).
+C38602     05                              PIC  X(02).
+C38602     05  ADL-INPUT-DATE              PIC  X(10).
+C38602     05                              PIC  X(02).
+C38602     05  ADL-OUTPUT-DATE             PIC  X(10).
+C38602     05                              PIC  X(02).
+C38602     05  ADL-NUMBER-FIELD            PIC  -9(07).
+C38602     05                              PIC  X(02).
+C38602     05  ADL-RETURN-CODE             PIC  X(02).
+C38602     05                              PIC  X(21).
+C38602
       *    PIVOT YEAR '47' TO GENERATE THE CENTURY FOR TWO-DIGIT YEARS.         
                                                                                 
            05  CWF-PIVOT-YEAR          PIC  X(02)  VALUE '47'.                  
@@ -27,9 +67,23 @@
                10  DAYS-INTEGER        PIC S9(09)  VALUE ZERO.                  
                10  DAYS-USED           PIC S9(09)V99                            
                                                    VALUE ZERO.                  
-               10  REMAINING-DAYS      PIC S9(09)V99                            
-                                                   VALUE ZERO.                  
-                                                                                
+               10  REMAINING-DAYS      PIC S9(09)V99
+                                                   VALUE ZERO.
+
+C35344         10  SAVE-RELATIVE-DATE-1 PIC S9(09) VALUE ZERO.
+C35344         10  SAVE-RELATIVE-DATE-2 PIC S9(09) VALUE ZERO.
+C35344         10  LOW-RELATIVE-DATE   PIC S9(09)  VALUE ZERO.
+C35344         10  HIGH-RELATIVE-DATE  PIC S9(09)  VALUE ZERO.
+C35344         10  WORKDAY-COUNT       PIC S9(09)  VALUE ZERO.
+C35344         10  STEP-RELATIVE-DATE  PIC S9(09)  VALUE ZERO.
+C35344         10  STEP-WEEK-DAY       PIC  9(03)  VALUE ZERO.
+
+C35361         10  HOLIDAY-SCAN-INDEX  PIC  9(03)  VALUE ZERO.
+
+C35361     05  HOLIDAY-FOUND-SW            PIC  X(01)  VALUE 'N'.
+C35361         88  DATE-IS-HOLIDAY                 VALUE 'Y'.
+C35361         88  DATE-IS-NOT-HOLIDAY             VALUE 'N'.
+
            05  WORK-FIELDS                         VALUE ZERO.                  
                10  DISPLAY-WEEK-DAY    PIC  9(02).                              
                                                                                 
@@ -87,15 +141,21 @@
                    88  FORMAT-14-0YYYYMMDD-PACKED  VALUE '14'.                  
                    88  FORMAT-20-YYMMDD            VALUE '20'.                  
                    88  FORMAT-21-YYYYMMDD          VALUE '21'.                  
-                   88  FORMAT-80-REL-MEDICARE      VALUE '80'.                  
-                                                                                
-               10  DATE-AREA.                                                   
-                   15  DA-08-14-PACKED PIC S9(09)  COMP-3.                      
-                   15                  PIC  X(05).                              
-               10  REDEFINES DATE-AREA.                                         
-                   15                  PIC  X(03).                              
-                   15  DA-80-HALFWORD  PIC S9(04)  COMP-5.                      
-                   15                  PIC  X(05).                              
+                   88  FORMAT-80-REL-MEDICARE      VALUE '80'.
+C35378             88  FORMAT-81-REL-MEDICARE-FULL VALUE '81'.
+C35298             88  FORMAT-22-YYYY-MM-DD-DASHES VALUE '22'.
+
+               10  DATE-AREA.
+                   15  DA-08-14-PACKED PIC S9(09)  COMP-3.
+                   15                  PIC  X(05).
+               10  REDEFINES DATE-AREA.
+                   15                  PIC  X(03).
+                   15  DA-80-HALFWORD  PIC S9(04)  COMP-5.
+                   15                  PIC  X(05).
+C35378         10  REDEFINES DATE-AREA.
+C35378             15                  PIC  X(01).
+C35378             15  DA-81-FULLWORD  PIC S9(09)  COMP-5.
+C35378             15                  PIC  X(05).
       /                                                                         
            05  VALUE 'SUNDAY   MONDAY   TUESDAY  WEDNESDAYTHURSDAY FRIDA        
       -              'Y   SATURDAY '.                                           
@@ -133,13 +193,18 @@
       /                                                                         
        LINKAGE SECTION.                                                         
                                                                                 
-           COPY DATEAREA.cpy                                                    
-      /                                                                         
+           COPY DATEAREA.cpy.
+      /
        PROCEDURE DIVISION           USING  W-DATE-AREA.                         
                                                                                 
-           SET   CONVERT-RET-GOOD      TO  TRUE                                 
-           MOVE  ZERO                  TO  WORK-FIELDS                          
-                                                                                
+           SET   CONVERT-RET-GOOD      TO  TRUE
+           MOVE  ZERO                  TO  WORK-FIELDS
+
+C35327     IF  W-PIVOT-YEAR-OVERRIDE   NUMERIC
+C35327         MOVE  W-PIVOT-YEAR-OVERRIDE
+C35327                                 TO  CWF-PIVOT-YEAR
+C35327     END-IF.
+
            EVALUATE  TRUE                                                       
              WHEN  FUNC-CONV-THE-DATE                                           
                MOVE  W-FORMAT-AND-DATE-1                                        
@@ -253,10 +318,48 @@
                                         +  SAVE-JUL-DDD                         
                                         -  JULIAN-DDD                           
                    END-IF                                                       
-               END-IF                                                           
-                                                                                
-             WHEN  FUNC-VERIFY-THE-DATE                                         
-               MOVE  W-FORMAT-AND-DATE-1                                        
+               END-IF
+
+C35344*      SAME TWO-DATE SETUP AS FUNC-CALC-DAYS-BETWEEN ABOVE, BUT
+C35344*      THE RESULT EXCLUDES SATURDAYS AND SUNDAYS - SEE
+C35344*      310-COUNT-WORKDAYS-BETWEEN.
+
+C35344       WHEN  FUNC-CALC-WORKDAYS-BETWEEN
+C35344         MOVE  ZERO              TO  W-NUMBER-FIELD
+C35344         MOVE  W-FORMAT-AND-DATE-1
+C35344                                 TO  FORMAT-AND-DATE
+C35344         PERFORM 100-CONVERT-INPUT-DATE
+C35344         THRU    100-EXIT
+
+C35344         IF  CONVERT-RET-GOOD
+C35361             MOVE  JULIAN-DATE   TO  SAVE-JULIAN-DATE
+C35344             SET   FORMAT-80-REL-MEDICARE
+C35344                                 TO  TRUE
+C35344             PERFORM 110-CONVERT-OUTPUT-DATE
+C35344             THRU    110-EXIT
+C35344             MOVE  W-DATE-2-FULLWORD
+C35344                                 TO  SAVE-RELATIVE-DATE-1
+
+C35344             MOVE  W-FORMAT-AND-DATE-2
+C35344                                 TO  FORMAT-AND-DATE
+C35344             PERFORM 100-CONVERT-INPUT-DATE
+C35344             THRU    100-EXIT
+
+C35344             IF  CONVERT-RET-GOOD
+C35344                 SET   FORMAT-80-REL-MEDICARE
+C35344                                 TO  TRUE
+C35344                 PERFORM 110-CONVERT-OUTPUT-DATE
+C35344                 THRU    110-EXIT
+C35344                 MOVE  W-DATE-2-FULLWORD
+C35344                                 TO  SAVE-RELATIVE-DATE-2
+
+C35344                 PERFORM 310-COUNT-WORKDAYS-BETWEEN
+C35344                 THRU    310-EXIT
+C35344             END-IF
+C35344         END-IF
+
+             WHEN  FUNC-VERIFY-THE-DATE
+               MOVE  W-FORMAT-AND-DATE-1
                                        TO  FORMAT-AND-DATE                      
                PERFORM 100-CONVERT-INPUT-DATE                                   
                THRU    100-EXIT                                                 
@@ -310,89 +413,194 @@
                    SET   CONVERT-RET-BAD-RANGE-INP                              
                                        TO  TRUE                                 
                                                                                 
-      *          W-NUMBER-FIELD IS IN FORMAT YYMMM: DIVIDING BY 1000            
-      *          EXTRACTS YEARS AND MONTHS.                                     
-                                                                                
-                 WHEN  CONVERT-RET-GOOD                                         
-                   DIVIDE  W-NUMBER-FIELD                                       
-                                       BY  +1000                                
-                                   GIVING  ADJUST-YY                            
-                                REMAINDER  ADJUST-MMM                           
-                                                                                
-                   IF  ADJUST-YY    NOT =  ZERO                                 
-                   AND ADJUST-MMM   NOT =  ZERO                                 
-                       SET   CONVERT-RET-BAD-RANGE-INP                          
-                                       TO  TRUE                                 
-                   ELSE                                                         
-                       IF  ADJUST-YY    =  ZERO                                 
-                           DIVIDE  W-NUMBER-FIELD                               
-                                       BY  +12                                  
-                                   GIVING  ADJUST-YY                            
-                                REMAINDER  ADJUST-MMM                           
-                       END-IF                                                   
-                                                                                
-                       PERFORM 220-JULIAN-TO-GREGORIAN                          
-                       THRU    220-EXIT                                         
-                                                                                
-                       ADD   GREG-MM   TO  ADJUST-MMM                           
-                                                                                
-                       EVALUATE  TRUE                                           
-                         WHEN  ADJUST-MMM                                       
-                                        >  +12                                  
-                           SUBTRACT  +12                                        
-                                     FROM  ADJUST-MMM                           
-                           ADD   +1    TO  ADJUST-YY                            
-                                                                                
-                         WHEN  ADJUST-MMM                                       
-                                        <  +1                                   
-                           ADD   +12   TO  ADJUST-MMM                           
-                           SUBTRACT  +1                                         
-                                     FROM  ADJUST-YY                            
-                       END-EVALUATE                                             
-                                                                                
-                       MOVE  ADJUST-MMM                                         
-                                       TO  GREG-MM                              
-                       ADD   ADJUST-YY TO  GREG-YYYY                            
-                       MOVE  GREG-YYYY-X                                        
-                                       TO  JULIAN-YYYY-X                        
-                       PERFORM 300-LEAP-YEAR-CHECK                              
-                       THRU    300-EXIT                                         
-                                                                                
-                       IF  MT-DAYS-IN-MONTH (GREG-MM LEAP-INDEX)                
-                                        <  GREG-DD-X                            
-                           MOVE  MT-DAYS-IN-MONTH (GREG-MM LEAP-INDEX)          
-                                       TO  GREG-DD-X                            
-                       END-IF                                                   
-                                                                                
-                       PERFORM 210-GREGORIAN-TO-JULIAN                          
-                       THRU    210-EXIT                                         
-                                                                                
-                       IF  CONVERT-RET-GOOD                                     
-                           MOVE  W-FORMAT-2                                     
-                                       TO  FORMAT-REC                           
-                           PERFORM 110-CONVERT-OUTPUT-DATE                      
-                           THRU    110-EXIT                                     
-                       END-IF                                                   
-                   END-IF                                                       
+      *          W-NUMBER-FIELD IS IN FORMAT YYMMM: DIVIDING BY 1000
+      *          EXTRACTS YEARS AND MONTHS.  A NON-ZERO REMAINDER OF
+      *          THAT DIVIDE MEANS THE CALLER GAVE BOTH A YEAR AND A
+      *          MONTH OFFSET AND WANTS THEM APPLIED TOGETHER; THOSE
+      *          VALUES ARE USED AS-IS.  A ZERO QUOTIENT MEANS THE
+      *          WHOLE FIELD IS UNDER 1000 - A MONTH-ONLY OFFSET - SO
+      *          IT IS RE-DIVIDED BY 12 TO SPLIT OUT ANY WHOLE YEARS.
+
+                 WHEN  CONVERT-RET-GOOD
+                   DIVIDE  W-NUMBER-FIELD
+                                       BY  +1000
+                                   GIVING  ADJUST-YY
+                                REMAINDER  ADJUST-MMM
+
+                   IF  ADJUST-YY    =  ZERO
+                       DIVIDE  W-NUMBER-FIELD
+                                   BY  +12
+                               GIVING  ADJUST-YY
+                            REMAINDER  ADJUST-MMM
+                   END-IF
+                                                                                
+                   PERFORM 220-JULIAN-TO-GREGORIAN                          
+                   THRU    220-EXIT                                         
+                                                                                
+                   ADD   GREG-MM   TO  ADJUST-MMM                           
+                                                                                
+                   EVALUATE  TRUE                                           
+                     WHEN  ADJUST-MMM                                       
+                                    >  +12                                  
+                       SUBTRACT  +12                                        
+                                 FROM  ADJUST-MMM                           
+                       ADD   +1    TO  ADJUST-YY                            
+                                                                                
+                     WHEN  ADJUST-MMM                                       
+                                    <  +1                                   
+                       ADD   +12   TO  ADJUST-MMM                           
+                       SUBTRACT  +1                                         
+                                 FROM  ADJUST-YY                            
+                   END-EVALUATE                                             
+                                                                                
+                   MOVE  ADJUST-MMM                                         
+                                   TO  GREG-MM                              
+                   ADD   ADJUST-YY TO  GREG-YYYY                            
+                   MOVE  GREG-YYYY-X                                        
+                                   TO  JULIAN-YYYY-X                        
+                   PERFORM 300-LEAP-YEAR-CHECK                              
+                   THRU    300-EXIT                                         
+                                                                                
+                   IF  MT-DAYS-IN-MONTH (GREG-MM LEAP-INDEX)                
+                                    <  GREG-DD-X                            
+                       MOVE  MT-DAYS-IN-MONTH (GREG-MM LEAP-INDEX)          
+                                   TO  GREG-DD-X                            
+                   END-IF                                                   
+                                                                                
+                   PERFORM 210-GREGORIAN-TO-JULIAN                          
+                   THRU    210-EXIT                                         
+                                                                                
+                   IF  CONVERT-RET-GOOD                                     
+                       MOVE  W-FORMAT-2                                     
+                                   TO  FORMAT-REC                           
+                       PERFORM 110-CONVERT-OUTPUT-DATE                      
+                       THRU    110-EXIT                                     
+                   END-IF                                                   
                END-EVALUATE                                                     
                                                                                 
-             WHEN  OTHER                                                        
-               SET   CONVERT-RET-BAD-FUNCTION                                   
-                                       TO  TRUE                                 
-           END-EVALUATE                                                         
+C35310*      STANDALONE LEAP-YEAR CHECK - CALLERS THAT JUST WANT TO KNOW
+C35310*      IF A YEAR IS A LEAP YEAR, WITHOUT A FULL DATE TO CONVERT.
+
+C35310       WHEN  FUNC-IS-LEAP-YEAR
+C35310         MOVE  W-QUERY-YEAR      TO  JULIAN-YYYY
+
+C35310         PERFORM 300-LEAP-YEAR-CHECK
+C35310         THRU    300-EXIT
+
+C35310         IF  DAYS-IN-YEAR        =  +366
+C35310             SET   W-QUERY-IS-LEAP-YEAR
+C35310                                 TO  TRUE
+C35310         ELSE
+C35310             SET   W-QUERY-IS-NOT-LEAP-YEAR
+C35310                                 TO  TRUE
+C35310         END-IF
+
+C35361*      STANDALONE HOLIDAY CHECK - SAME HOLIDAY TABLE
+C35361*      310-COUNT-WORKDAYS-BETWEEN AND CURRDJUL'S BUSINESS-DATE
+C35361*      ROLL CONSULT, EXPOSED DIRECTLY FOR CALLERS THAT JUST WANT
+C35361*      A YES/NO ANSWER FOR ONE DATE.
+
+C35361       WHEN  FUNC-IS-HOLIDAY
+C35361         MOVE  W-FORMAT-AND-DATE-1
+C35361                                 TO  FORMAT-AND-DATE
+C35361         PERFORM 100-CONVERT-INPUT-DATE
+C35361         THRU    100-EXIT
+
+C35361         IF  CONVERT-RET-GOOD
+C35361             PERFORM 320-DATE-IS-HOLIDAY
+C35361             THRU    320-EXIT
+
+C35361             IF  DATE-IS-HOLIDAY
+C35361                 SET   W-QUERY-IS-HOLIDAY
+C35361                                 TO  TRUE
+C35361             ELSE
+C35361                 SET   W-QUERY-IS-NOT-HOLIDAY
+C35361                                 TO  TRUE
+C35361             END-IF
+C35361         END-IF
+
+C41973*      ADD (OR SUBTRACT, IF NEGATIVE) A WHOLE NUMBER OF DAYS -
+C41973*      W-NUMBER-FIELD - FROM THE INPUT DATE.  THE INPUT DATE IS
+C41973*      ROUTED THROUGH FORMAT-81-REL-MEDICARE-FULL, WHICH ALREADY
+C41973*      HOLDS A DATE AS A SIGNED FULLWORD DAY COUNT, SO THE
+C41973*      OFFSET CAN BE APPLIED WITH ONE ADD INSTEAD OF WALKING
+C41973*      YEAR BY YEAR THE WAY FUNC-CALC-DAYS-BETWEEN DOES.
+
+C41973       WHEN  FUNC-ADD-DAYS
+C41973         MOVE  W-FORMAT-AND-DATE-1
+C41973                                 TO  FORMAT-AND-DATE
+C41973         PERFORM 100-CONVERT-INPUT-DATE
+C41973         THRU    100-EXIT
+
+C41973         IF  CONVERT-RET-GOOD
+C41973             IF  W-NUMBER-FIELD      NOT NUMERIC
+C41973                 SET   CONVERT-RET-BAD-RANGE-INP
+C41973                                 TO  TRUE
+C41973             ELSE
+C41973                 SET   FORMAT-81-REL-MEDICARE-FULL
+C41973                                 TO  TRUE
+C41973                 PERFORM 110-CONVERT-OUTPUT-DATE
+C41973                 THRU    110-EXIT
+
+C41973                 IF  CONVERT-RET-GOOD
+C41973                     ADD   W-NUMBER-FIELD
+C41973                                 TO  W-DATE-2-FULLWORD
+
+C41973                     SET   FORMAT-81-REL-MEDICARE-FULL
+C41973                                 TO  TRUE
+C41973                     MOVE  W-DATE-2-FULLWORD
+C41973                                 TO  DA-81-FULLWORD
+C41973                     PERFORM 100-CONVERT-INPUT-DATE
+C41973                     THRU    100-EXIT
+
+C41973                     IF  CONVERT-RET-GOOD
+C41973                         MOVE  W-FORMAT-2
+C41973                                 TO  FORMAT-REC
+C41973                         PERFORM 110-CONVERT-OUTPUT-DATE
+C41973                         THRU    110-EXIT
+C41973                     END-IF
+C41973                 END-IF
+C41973             END-IF
+C41973         END-IF
+
+C42015*      QUICK YEAR/DAY-OF-YEAR QUERY - CONVERTS THE INPUT DATE
+C42015*      LIKE ANY OTHER FUNCTION, THEN JUST HANDS BACK THE JULIAN
+C42015*      YEAR AND DAY-OF-YEAR IT ALREADY COMPUTED, WITHOUT MAKING
+C42015*      THE CALLER FORMAT A FULL OUTPUT DATE.
+
+C42015       WHEN  FUNC-YEAR-AND-DAY-OF-YEAR
+C42015         MOVE  W-FORMAT-AND-DATE-1
+C42015                                 TO  FORMAT-AND-DATE
+C42015         PERFORM 100-CONVERT-INPUT-DATE
+C42015         THRU    100-EXIT
+
+C42015         IF  CONVERT-RET-GOOD
+C42015             MOVE  JULIAN-YYYY   TO  W-QUERY-YEAR
+C42015             MOVE  JULIAN-DDD    TO  W-QUERY-DAY-OF-YEAR
+C42015         END-IF
+
+             WHEN  OTHER
+               SET   CONVERT-RET-BAD-FUNCTION
+                                       TO  TRUE
+           END-EVALUATE
                                                                                 
            IF  FORMAT-2-REL-MEDICARE                                            
            AND NOT CONVERT-RET-GOOD                                             
                IF  FORMAT-1-REL-MEDICARE                                        
                    MOVE  W-DATE-1      TO  W-DATE-2                             
-               ELSE                                                             
-                   MOVE  LOW-VALUES    TO  W-DATE-2                             
-               END-IF                                                           
-           END-IF                                                               
-                                                                                
-           GOBACK.                                                              
-      /                                                                         
-       100-CONVERT-INPUT-DATE.                                                  
+               ELSE
+                   MOVE  LOW-VALUES    TO  W-DATE-2
+               END-IF
+           END-IF
+
+C38602     IF  W-WRITE-AUDIT-LOG
+C38602         PERFORM 900-WRITE-AUDIT-LOG
+C38602         THRU    900-EXIT
+C38602     END-IF.
+
+           GOBACK.
+      /
+       100-CONVERT-INPUT-DATE.
                                                                                 
            EVALUATE  TRUE                                                       
              WHEN  FORMAT-08-YYYYDDD-PACKED                                     
@@ -440,13 +648,21 @@
                                        TO  TRUE                                 
                END-IF                                                           
                                                                                 
-             WHEN  FORMAT-21-YYYYMMDD                                           
-               MOVE  DATE-AREA (1:8)   TO  GREGORIAN-DATE                       
-                                                                                
-               PERFORM 210-GREGORIAN-TO-JULIAN                                  
-               THRU    210-EXIT                                                 
-                                                                                
-             WHEN  FORMAT-80-REL-MEDICARE                                       
+             WHEN  FORMAT-21-YYYYMMDD
+               MOVE  DATE-AREA (1:8)   TO  GREGORIAN-DATE
+
+               PERFORM 210-GREGORIAN-TO-JULIAN
+               THRU    210-EXIT
+
+C35298       WHEN  FORMAT-22-YYYY-MM-DD-DASHES
+C35298         MOVE  DATE-AREA (1:4)   TO  GREG-YYYY-X
+C35298         MOVE  DATE-AREA (6:2)   TO  GREG-MM-X
+C35298         MOVE  DATE-AREA (9:2)   TO  GREG-DD-X
+C35298
+C35298         PERFORM 210-GREGORIAN-TO-JULIAN
+C35298         THRU    210-EXIT
+C35298
+             WHEN  FORMAT-80-REL-MEDICARE
                MOVE  DA-80-HALFWORD    TO  RELATIVE-DATE                        
                                            DATE-SAVE                            
                                                                                 
@@ -493,16 +709,68 @@
                    MOVE  DAY-WORK      TO  JULIAN-DDD                           
                END-IF                                                           
                                                                                 
-             WHEN  FORMAT-00-YYDDD                                              
-               MOVE  DATE-AREA (1:5)   TO  JULIAN-DATE (3:5)                    
-                                                                                
-               IF  JULIAN-YY-X          <  CWF-PIVOT-YEAR                       
-                   MOVE  '20'          TO  JULIAN-CC-X                          
-               ELSE                                                             
-                   MOVE  '19'          TO  JULIAN-CC-X                          
-               END-IF                                                           
-                                                                                
-               PERFORM 200-VALIDATE-JULIAN-DATE                                 
+C35378       WHEN  FORMAT-81-REL-MEDICARE-FULL
+C35378         MOVE  DA-81-FULLWORD    TO  RELATIVE-DATE
+C35378                                     DATE-SAVE
+C35378
+C35378*                                    -21917 IS 12/30/1900.
+C35378         IF  RELATIVE-DATE        <  -21917
+C35378             SUBTRACT  +1      FROM  RELATIVE-DATE
+C35378         END-IF
+C35378
+C35378         DIVIDE  RELATIVE-DATE   BY  +365.25
+C35378                             GIVING  RELATIVE-DATE
+C35378                          REMAINDER  REMAINING-DAYS
+C35378
+C35378         IF  REMAINING-DAYS      <=  ZERO
+C35378             SUBTRACT  +1      FROM  RELATIVE-DATE
+C35378         END-IF
+C35378
+C35378         ADD   1961
+C35378               RELATIVE-DATE GIVING  JULIAN-YYYY
+C35378
+C35378         IF  RELATIVE-DATE        =  ZERO
+C35378             MOVE  DATE-SAVE     TO  DAY-WORK
+C35378         ELSE
+C35378             COMPUTE DAYS-USED    =  RELATIVE-DATE * +365.25
+C35378
+C35378             MOVE  DAYS-USED     TO  DAYS-INTEGER
+C35378
+C35378             IF  DAYS-INTEGER        NEGATIVE
+C35378             AND DAYS-USED    NOT =  DAYS-INTEGER
+C35378                 SUBTRACT  +1  FROM  DAYS-INTEGER
+C35378             END-IF
+C35378*                                    -21917 IS 12/30/1900.
+C35378             IF  DAYS-INTEGER     <  -21917
+C35378                 ADD   +1        TO  DAYS-INTEGER
+C35378             END-IF
+C35378
+C35378             SUBTRACT  DAYS-INTEGER
+C35378                               FROM  DATE-SAVE
+C35378                             GIVING  DAY-WORK
+C35378         END-IF
+C35378
+C35378         IF  DAY-WORK             =  ZERO
+C35378             MOVE  '001'         TO  JULIAN-DDD-X
+C35378         ELSE
+C35378             MOVE  DAY-WORK      TO  JULIAN-DDD
+C35378         END-IF
+C35378
+             WHEN  FORMAT-00-YYDDD
+               MOVE  DATE-AREA (1:5)   TO  JULIAN-DATE (3:5)
+
+C41988         IF  W-CENTURY-OVERRIDE   NOT =  ZERO
+C41988             MOVE  W-CENTURY-OVERRIDE
+C41988                             TO  JULIAN-CC-X
+C41988         ELSE
+               IF  JULIAN-YY-X          <  CWF-PIVOT-YEAR
+                   MOVE  '20'          TO  JULIAN-CC-X
+               ELSE
+                   MOVE  '19'          TO  JULIAN-CC-X
+               END-IF
+C41988         END-IF
+
+               PERFORM 200-VALIDATE-JULIAN-DATE
                THRU    200-EXIT                                                 
                                                                                 
              WHEN  FORMAT-20-YYMMDD                                             
@@ -570,13 +838,24 @@
                                                                                 
                MOVE  GREG-YYYYMMDD     TO  W-DATE-2-5-PACKED                    
                                                                                 
-             WHEN  FORMAT-21-YYYYMMDD                                           
-               PERFORM 220-JULIAN-TO-GREGORIAN                                  
-               THRU    220-EXIT                                                 
-                                                                                
-               MOVE  GREGORIAN-DATE    TO  W-DATE-2 (1:8)                       
-                                                                                
-             WHEN  FORMAT-10-MMDDYY                                             
+             WHEN  FORMAT-21-YYYYMMDD
+               PERFORM 220-JULIAN-TO-GREGORIAN
+               THRU    220-EXIT
+
+               MOVE  GREGORIAN-DATE    TO  W-DATE-2 (1:8)
+
+C35298       WHEN  FORMAT-22-YYYY-MM-DD-DASHES
+C35298         PERFORM 220-JULIAN-TO-GREGORIAN
+C35298         THRU    220-EXIT
+C35298
+C35298         STRING  GREG-YYYY-X
+C35298                 '-'
+C35298                 GREG-MM-X
+C35298                 '-'
+C35298                 GREG-DD-X                       DELIMITED SIZE
+C35298                               INTO  W-DATE-2
+C35298
+             WHEN  FORMAT-10-MMDDYY
                PERFORM 220-JULIAN-TO-GREGORIAN                                  
                THRU    220-EXIT                                                 
                                                                                 
@@ -624,6 +903,21 @@
                                        TO  TRUE                                 
                END-IF                                                           
                                                                                 
+C35378       WHEN  FORMAT-81-REL-MEDICARE-FULL
+C35378         COMPUTE DAYS-INTEGER
+C35378                 DAYS-USED        = (JULIAN-YYYY - 1961) * 365.25
+C35378         COMPUTE W-DATE-2-FULLWORD
+C35378                                  =  DAYS-INTEGER + JULIAN-DDD
+C35378
+C35378         IF  JULIAN-YYYY-X        <  '1961'
+C35378         AND DAYS-USED        NOT =  DAYS-INTEGER
+C35378             SUBTRACT  +1      FROM  W-DATE-2-FULLWORD
+C35378         END-IF
+C35378*                                    -21916 IS 12/29/1900.
+C35378         IF  W-DATE-2-FULLWORD   <=  -21916
+C35378             ADD   +1            TO  W-DATE-2-FULLWORD
+C35378         END-IF
+C35378
              WHEN  OTHER                                                        
                SET   CONVERT-RET-BAD-FORMAT                                     
                                        TO  TRUE                                 
@@ -654,17 +948,22 @@
       /                                                                         
        210-GREGORIAN-TO-JULIAN.                                                 
                                                                                 
-           IF  FORMAT-20-YYMMDD                                                 
-           OR  FORMAT-10-MMDDYY                                                 
-           OR  FORMAT-11-MMDDYY-SLASHES                                         
-               IF  GREG-CC-X            =  ZERO                                 
-                   IF  GREG-YY-X        <  CWF-PIVOT-YEAR                       
-                       MOVE  '20'      TO  GREG-CC-X                            
-                   ELSE                                                         
-                       MOVE  '19'      TO  GREG-CC-X                            
-                   END-IF                                                       
-               END-IF                                                           
-           END-IF                                                               
+           IF  FORMAT-20-YYMMDD
+           OR  FORMAT-10-MMDDYY
+           OR  FORMAT-11-MMDDYY-SLASHES
+               IF  GREG-CC-X            =  ZERO
+C41988             IF  W-CENTURY-OVERRIDE   NOT =  ZERO
+C41988                 MOVE  W-CENTURY-OVERRIDE
+C41988                                 TO  GREG-CC-X
+C41988             ELSE
+                   IF  GREG-YY-X        <  CWF-PIVOT-YEAR
+                       MOVE  '20'      TO  GREG-CC-X
+                   ELSE
+                       MOVE  '19'      TO  GREG-CC-X
+                   END-IF
+C41988             END-IF
+               END-IF
+           END-IF
                                                                                 
            EVALUATE  TRUE                                                       
              WHEN  GREGORIAN-DATE          NOT NUMERIC                          
@@ -739,6 +1038,132 @@
                SET   LEAP-INDEX        TO  +1                                   
                MOVE  +365              TO  DAYS-IN-YEAR                         
            END-IF                                                               
-           .                                                                    
-       300-EXIT.                                                                
-           EXIT.                                                                
+           .
+       300-EXIT.
+           EXIT.
+
+C35344*----------------------------------------------------------------
+C35344*    310-COUNT-WORKDAYS-BETWEEN - GIVEN THE TWO RELATIVE-DATE
+C35344*    NUMBERS SAVED BY FUNC-CALC-WORKDAYS-BETWEEN (SAME "DAYS
+C35344*    SINCE EPOCH" NUMBERING THE REL-MEDICARE FORMAT USES), STEP
+C35344*    DAY BY DAY FROM THE EARLIER DATE TO THE LATER ONE AND COUNT
+C35344*    EVERY DAY THAT ISN'T A SATURDAY OR SUNDAY.  THE SAME
+C35344*    "+1, DIVIDE BY 7" WEEKDAY ARITHMETIC FUNC-CONV-TO-DAY-OF-WEEK
+C35344*    USES ABOVE TELLS US WHICH DAY OF THE WEEK EACH STEP LANDS ON.
+C35344*----------------------------------------------------------------
+C35344 310-COUNT-WORKDAYS-BETWEEN.
+
+C35344     IF  SAVE-RELATIVE-DATE-1    >  SAVE-RELATIVE-DATE-2
+C35344         MOVE  SAVE-RELATIVE-DATE-2
+C35344                                 TO  LOW-RELATIVE-DATE
+C35344         MOVE  SAVE-RELATIVE-DATE-1
+C35344                                 TO  HIGH-RELATIVE-DATE
+C35361*        JULIAN-DATE ALREADY HOLDS DATE-2'S VALUE - IT IS THE
+C35361*        EARLIER DATE HERE, SO IT IS ALREADY THE RIGHT STARTING
+C35361*        POINT FOR THE DAY-BY-DAY WALK BELOW.
+C35344     ELSE
+C35344         MOVE  SAVE-RELATIVE-DATE-1
+C35344                                 TO  LOW-RELATIVE-DATE
+C35344         MOVE  SAVE-RELATIVE-DATE-2
+C35344                                 TO  HIGH-RELATIVE-DATE
+C35361         MOVE  SAVE-JULIAN-DATE  TO  JULIAN-DATE
+C35344     END-IF
+
+C35344     MOVE  ZERO                  TO  WORKDAY-COUNT
+C35344     MOVE  LOW-RELATIVE-DATE     TO  STEP-RELATIVE-DATE
+
+C35344     PERFORM
+C35344       UNTIL STEP-RELATIVE-DATE  NOT <  HIGH-RELATIVE-DATE
+C35344         ADD   1                 TO  STEP-RELATIVE-DATE
+
+C35361         PERFORM 300-LEAP-YEAR-CHECK
+C35361         THRU    300-EXIT
+C35361         ADD   1                 TO  JULIAN-DDD
+C35361         IF  JULIAN-DDD          >  DAYS-IN-YEAR
+C35361             MOVE  1             TO  JULIAN-DDD
+C35361             ADD   1             TO  JULIAN-YYYY
+C35361         END-IF
+
+C35344         ADD   STEP-RELATIVE-DATE
+C35344               +1                GIVING  RELATIVE-DATE
+C35344         DIVIDE  RELATIVE-DATE
+C35344                                 BY  +7
+C35344                               GIVING  RELATIVE-DATE
+C35344                            REMAINDER  STEP-WEEK-DAY
+C35344         ADD   +1                TO  STEP-WEEK-DAY
+
+C35344         IF  STEP-WEEK-DAY       NOT =  +1
+C35344         AND STEP-WEEK-DAY       NOT =  +7
+C35361             PERFORM 320-DATE-IS-HOLIDAY
+C35361             THRU    320-EXIT
+
+C35361             IF  DATE-IS-NOT-HOLIDAY
+C35361                 ADD   1         TO  WORKDAY-COUNT
+C35361             END-IF
+C35344         END-IF
+C35344     END-PERFORM
+
+C35344     MOVE  WORKDAY-COUNT         TO  W-NUMBER-FIELD
+C35344     .
+C35344 310-EXIT.
+C35344     EXIT.
+
+C35361*----------------------------------------------------------------
+C35361*    320-DATE-IS-HOLIDAY - SCANS THE HOLIDAY-EXCLUSION TABLE
+C35361*    THE CALLER LOADED INTO W-HOLIDAY-DATE (THE SAME WAY
+C35361*    LOAD-CONFIG-LIST LOADS A KEY/VALUE LIST) FOR THE JULIAN
+C35361*    YYYYDDD VALUE CURRENTLY SITTING IN JULIAN-DATE.  AN EMPTY
+C35361*    TABLE (W-HOLIDAY-COUNT ZERO) NEVER MATCHES, SO CALLERS WHO
+C35361*    DON'T LOAD A HOLIDAY LIST GET THE OLD WEEKENDS-ONLY BEHAVIOR.
+C35361*----------------------------------------------------------------
+C35361 320-DATE-IS-HOLIDAY.
+
+C35361     SET   DATE-IS-NOT-HOLIDAY  TO  TRUE
+C35361     MOVE  ZERO                 TO  HOLIDAY-SCAN-INDEX
+
+C35361     PERFORM
+C35361       UNTIL HOLIDAY-SCAN-INDEX  NOT <  W-HOLIDAY-COUNT
+C35361       OR    DATE-IS-HOLIDAY
+C35361         ADD   1                TO  HOLIDAY-SCAN-INDEX
+
+C35361         IF  JULIAN-YYYYDDD      =
+C35361             W-HOLIDAY-DATE (HOLIDAY-SCAN-INDEX)
+C35361             SET   DATE-IS-HOLIDAY
+C35361                                TO  TRUE
+C35361         END-IF
+C35361     END-PERFORM
+C35361     .
+C35361 320-EXIT.
+C35361     EXIT.
+
+C38602*----------------------------------------------------------------
+C38602*    900-WRITE-AUDIT-LOG - APPENDS ONE LINE TO THE AUDIT LOG FOR
+C38602*    THIS CALL: FUNCTION CODE, BOTH FORMAT CODES, BOTH DATE
+C38602*    FIELDS, THE ADJUSTMENT/RESULT NUMBER FIELD, AND THE RETURN
+C38602*    CODE.  THE FILE IS OPENED ON THE FIRST CALL THAT ASKS FOR
+C38602*    AUDITING AND STAYS OPEN FOR THE REST OF THE RUN UNIT.
+C38602*----------------------------------------------------------------
+C38602 900-WRITE-AUDIT-LOG.
+
+C38602     IF  AUDIT-FILE-IS-NOT-OPEN
+C38602         OPEN EXTEND AUDIT-LOG
+C38602         IF  AUDIT-LOG-STATUS       NOT =  '00'
+C38602             OPEN OUTPUT AUDIT-LOG
+C38602         END-IF
+C38602         SET   AUDIT-FILE-IS-OPEN  TO  TRUE
+C38602     END-IF
+
+C38602     MOVE  SPACES                TO  AUDIT-DETAIL-LINE
+C38602     MOVE  W-FUNCTION-CODE       TO  ADL-FUNCTION-CODE
+C38602     MOVE  W-FORMAT-1            TO  ADL-FORMAT-1
+C38602     MOVE  W-FORMAT-2            TO  ADL-FORMAT-2
+C38602     MOVE  W-DATE-1              TO  ADL-INPUT-DATE
+C38602     MOVE  W-DATE-2              TO  ADL-OUTPUT-DATE
+C38602     MOVE  W-NUMBER-FIELD        TO  ADL-NUMBER-FIELD
+C38602     MOVE  CONVERT-RET           TO  ADL-RETURN-CODE
+
+C38602     MOVE  AUDIT-DETAIL-LINE     TO  AUDIT-LOG-LINE
+C38602     WRITE AUDIT-LOG-LINE
+C38602     .
+C38602 900-EXIT.
+C38602     EXIT.
