@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST-SEARCH-CONFIG-LIST.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 LIST-LENGTH PIC 9(4).
+
+       01 LIST-RECORD.
+          05 LIST-EXAMPLE OCCURS 3 TIMES.
+             10 LIST-KEY PIC X(25).
+             10 LIST-VALUE PIC X(1024).
+
+       01 SEARCH-KEY PIC X(25).
+
+       01 RECORD-FOUND PIC S9(4).
+
+       01 FOUND-VALUE PIC X(1024).
+
+       PROCEDURE DIVISION.
+
+      * arrange
+           MOVE 3 TO LIST-LENGTH.
+
+           MOVE SPACES TO LIST-RECORD.
+           MOVE 'ONE'   TO LIST-KEY(1).
+           MOVE 'FIRST-VALUE'  TO LIST-VALUE(1).
+           MOVE 'TWO'   TO LIST-KEY(2).
+           MOVE 'SECOND-VALUE' TO LIST-VALUE(2).
+           MOVE 'THREE' TO LIST-KEY(3).
+           MOVE 'THIRD-VALUE'  TO LIST-VALUE(3).
+
+           MOVE 'MISSING' TO SEARCH-KEY.
+
+      * act
+           CALL 'SEARCH-CONFIG-LIST' USING LIST-RECORD, LIST-LENGTH
+                                          , RECORD-FOUND, SEARCH-KEY,
+                                            FOUND-VALUE.
+
+      * assert
+           IF RECORD-FOUND NOT = -1
+              DISPLAY 'RECORD-FOUND INVALID, EXPECTING -1, GOT '
+                 RECORD-FOUND
+           END-IF.
+
+      * arrange
+           MOVE 'TWO' TO SEARCH-KEY.
+
+      * act
+           CALL 'SEARCH-CONFIG-LIST' USING LIST-RECORD, LIST-LENGTH
+                                          , RECORD-FOUND, SEARCH-KEY,
+                                            FOUND-VALUE.
+
+      * assert
+           IF RECORD-FOUND NOT = 2
+              DISPLAY 'RECORD-FOUND INVALID, EXPECTING 2, GOT '
+                 RECORD-FOUND
+           END-IF.
+           IF FOUND-VALUE (1:12) NOT = 'SECOND-VALUE'
+              DISPLAY 'FOUND-VALUE INVALID, EXPECTING SECOND-VALUE, '
+                 'GOT ' FOUND-VALUE (1:12)
+           END-IF.
