@@ -12,9 +12,10 @@
        01 EC-IN-NAME  PIC X(12) VALUE 'ec-infl.txt'.
 
        01 LIST-RECORD.
-          05 LIST-EXAMPLE OCCURS 0 TO 1024 TIMES 
+          05 LIST-EXAMPLE OCCURS 0 TO 1024 TIMES
                 DEPENDING ON LIST-LENGTH.
              10 LIST-VALUE PIC X(4).
+             10 LIST-CR-NUM PIC X(6).
 
       * expected values
        01 EXPECTED-RECORD.
