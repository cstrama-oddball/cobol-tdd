@@ -0,0 +1,78 @@
+       ID DIVISION.
+       PROGRAM-ID. CNVRTMSG.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *    ONE ENTRY PER CMNDATCV CONVERT-RET CODE (SEE DATEAREA.CPY),
+      *    BUILT THE SAME WAY FILESTAT BUILDS ITS FILE-STATUS-CODE
+      *    TABLE: A BLOCK OF VALUE CLAUSES REDEFINED AS AN OCCURS
+      *    TABLE SO THE CODE/MESSAGE PAIRS CAN BE MAINTAINED AS PLAIN
+      *    TEXT BELOW.  ANY PROGRAM THAT CALLS CMNDATCV AND WANTS A
+      *    HUMAN-READABLE REASON FOR A BAD RETURN CODE CAN CALL THIS
+      *    INSTEAD OF KEEPING ITS OWN COPY OF THE MESSAGE TEXT.
+
+       01  CM-CODE-TABLE-AREA.
+           05  FILLER PIC X(50) VALUE
+               '00SUCCESSFUL COMPLETION                         '.
+           05  FILLER PIC X(50) VALUE
+               '01INPUT DATE OR OFFSET OUTSIDE A VALID RANGE     '.
+           05  FILLER PIC X(50) VALUE
+               '02INVALID MONTH, OR FORMAT CODE DOES NOT MATCH   '.
+           05  FILLER PIC X(50) VALUE
+               '03INVALID DAY, OR FORMAT CODE DOES NOT MATCH     '.
+           05  FILLER PIC X(50) VALUE
+               '04UNRECOGNIZED DATE FORMAT CODE                  '.
+           05  FILLER PIC X(50) VALUE
+               '05BINARY/PACKED DATE FIELD TOO LARGE TO CONVERT  '.
+           05  FILLER PIC X(50) VALUE
+               '06UNRECOGNIZED FUNCTION CODE                     '.
+
+       01  REDEFINES CM-CODE-TABLE-AREA.
+           05  CM-CODE-ENTRY           OCCURS 7 TIMES
+                                       INDEXED CM-CODE-INDEX.
+               10  CM-TABLE-CODE       PIC  X(02).
+               10  CM-TABLE-MSG        PIC  X(48).
+
+       01  CM-UNKNOWN-MSG              PIC  X(48) VALUE
+               'UNKNOWN CONVERT-RET CODE - NOT IN CNVRTMSG TABLE'.
+
+       LINKAGE SECTION.
+
+       01  CNVRTMSG-PARAMETERS.
+           05  CM-RETURN-CODE          PIC  X(02).
+           05  CM-RETURN-MSG           PIC  X(48).
+           05  CM-CODE-KNOWN           PIC  X(01).
+               88  CM-CODE-IS-KNOWN            VALUE 'Y'.
+               88  CM-CODE-IS-UNKNOWN          VALUE 'N'.
+
+      * By Ref variables
+      * CM-RETURN-CODE is the CMNDATCV CONVERT-RET value to translate
+      * CM-RETURN-MSG is the translated message returned
+      * CM-CODE-KNOWN reports whether CM-RETURN-CODE was actually in
+      *   the table
+
+       PROCEDURE DIVISION USING CNVRTMSG-PARAMETERS.
+
+           PERFORM 100-LOOKUP-BY-CODE THRU 100-EXIT.
+
+           EXIT PROGRAM.
+
+       100-LOOKUP-BY-CODE.
+           SET CM-CODE-IS-UNKNOWN TO TRUE.
+           MOVE CM-UNKNOWN-MSG TO CM-RETURN-MSG.
+
+           SET CM-CODE-INDEX TO 1.
+           SEARCH CM-CODE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN CM-TABLE-CODE (CM-CODE-INDEX) = CM-RETURN-CODE
+                   MOVE CM-TABLE-MSG (CM-CODE-INDEX) TO CM-RETURN-MSG
+                   SET CM-CODE-IS-KNOWN TO TRUE
+           END-SEARCH.
+
+       100-EXIT.
+           EXIT.
