@@ -19,8 +19,12 @@
            05 FILE-IN-RECORD-IS-USED PIC X(1).
            05 FILE-IN-RECORD-VALUE PIC X(4).
            05 FILE-IN-RECORD-CR-NUM PIC X(6).
+           05 FILE-IN-RECORD-EFF-DATE PIC X(8).
+           05 FILE-IN-RECORD-TERM-DATE PIC X(8).
 
-       WORKING-STORAGE SECTION. 
+       01 FILE-IN-RECORD-RAW REDEFINES FILE-IN-RECORD PIC X(27).
+
+       WORKING-STORAGE SECTION.
          01 LIST-COUNT   PIC 9(4) VALUE 0.
 
          01 FILE-IN-STATUS PIC 9(2).
@@ -36,97 +40,479 @@
          01 FILE-ADVANCE-RECORD-COUNT PIC 9(1) VALUE 1.
          01 ALL-DONE PIC X(1) VALUE 'Y'.
          01 NOT-DONE PIC X(1) VALUE 'N'.
+         01 LIST-MAXIMUM-ENTRIES PIC 9(4) VALUE 1024.
+
+      * TABLE-FULL CHECKING (SEE 006-CHECK-TABLE-FULL)
+         01 TABLE-FULL-SW PIC X(1) VALUE 'N'.
+           88 TABLE-IS-FULL VALUE 'Y'.
+           88 TABLE-IS-NOT-FULL VALUE 'N'.
+
+      * SORTED-INSERT WORK FIELDS (SEE 007-FIND-SORT-POSITION AND
+      * 008-SHIFT-ENTRIES-DOWN) - SEARCH-NUMERIC-LIST NOW DOES A
+      * BINARY SEARCH AGAINST THIS TABLE, WHICH ONLY WORKS IF EVERY
+      * ENTRY LANDS IN ASCENDING LIST-VALUE ORDER AS IT IS LOADED.
+         01 SORT-OLD-COUNT PIC 9(4).
+         01 SORT-INSERT-INDEX PIC 9(4).
+         01 SORT-SHIFT-INDEX PIC 9(4).
+         01 SORT-SHIFT-NEXT PIC 9(4).
+
+      * DELIMITED-INPUT SUPPORT (SEE 009-PARSE-DELIMITED-LINE)
+         01 INPUT-FORMAT-SW PIC X(1) VALUE 'N'.
+           88 USING-DELIMITED-FORMAT VALUE 'Y'.
+           88 USING-FIXED-FORMAT VALUE 'N'.
+         01 DELIM-RAW-LINE PIC X(27).
+
+      * EFFECTIVE/TERM-DATE CHECKING (SEE 010-CHECK-EFFECTIVE-DATES) -
+      * FILE-IN-RECORD-EFF-DATE/FILE-IN-RECORD-TERM-DATE ARE MMDDYYYY,
+      * THE SAME FORMAT BTCHCTL-RUN-DATE USES, AND ARE AGED AGAINST
+      * TODAY'S JULIAN DATE THE SAME WAY BTCHCTL-ARCHIVE AGES A
+      * BTCHCTL RECORD.  EITHER DATE MAY BE LEFT BLANK TO MEAN "NO
+      * RESTRICTION" ON THAT SIDE OF THE RANGE.
+         01 ENTRY-DATE-SW PIC X(1) VALUE 'Y'.
+           88 ENTRY-IS-EFFECTIVE VALUE 'Y'.
+           88 ENTRY-IS-NOT-EFFECTIVE VALUE 'N'.
+
+         01 DS-JULIAN-DATE PIC 9(7).
+
+         01 DATE-CONV-SUBMOD PIC X(8) VALUE 'CMNDATCV'.
+
+         01 DISPLAY-DATE-TIME VALUE 'MM/DD/YYYY  HH:MM:SS'.
+           05 DISPLAY-DATE.
+               10 DISPLAY-MONTH PIC X(02).
+               10               PIC X(01).
+               10 DISPLAY-DAY   PIC X(02).
+               10               PIC X(01).
+               10 DISPLAY-YEAR  PIC X(04).
+           05                   PIC X(02).
+           05 DISPLAY-TIME.
+               10 DISPLAY-HOUR   PIC X(02).
+               10                PIC X(01).
+               10 DISPLAY-MINUTE PIC X(02).
+               10                PIC X(01).
+               10 DISPLAY-SECOND PIC X(02).
+
+           COPY DATEAREA.CPY.
+
+      * REJECTED-ROW CAPTURE (SEE 011-RECORD-REJECTION) - REJECTED-
+      * RECORDS/REJECTED-COUNT ARE OPTIONAL LINKAGE PARAMETERS, SO A
+      * CALLER THAT DOESN'T PASS THEM GETS THE ORIGINAL BEHAVIOR (A
+      * DISPLAY AND THE ROW SILENTLY DROPPED, NOTHING ELSE).
+         01 REJECT-REASON-WORK PIC X(2).
+           88 REJECT-REASON-IS-TABLE-FULL VALUE '02'.
+           88 REJECT-REASON-IS-NOT-EFFECTIVE VALUE '03'.
+           88 REJECT-REASON-IS-NON-NUMERIC VALUE '04'.
+
+      * NUMERIC-CODE CHECKING (SEE 013-CHECK-NUMERIC-CODE) - AN EDIT
+      * CODE THAT ISN'T NUMERIC CAN'T BE A VALID FILE-IN-VALUE, SO IT
+      * IS REJECTED BEFORE THE EFFECTIVE-DATE/TABLE-FULL CHECKS EVER
+      * SEE IT.
+         01 NUMERIC-CODE-SW PIC X(1) VALUE 'Y'.
+           88 CODE-IS-NUMERIC VALUE 'Y'.
+           88 CODE-IS-NOT-NUMERIC VALUE 'N'.
+
+      * LOAD SUMMARY (SEE 012-DISPLAY-LOAD-SUMMARY) - RECORDS-READ-
+      * COUNT IS EVERY PHYSICAL LINE READ FROM INPUT-FILE;
+      * RECORDS-LOADED-COUNT/RECORDS-SKIPPED-COUNT ARE ROWS THAT
+      * ENDED UP IN LIST-ITEMS OR WERE TURNED AWAY, RESPECTIVELY.
+         01 RECORDS-READ-COUNT PIC 9(4) VALUE 0.
+         01 RECORDS-LOADED-COUNT PIC 9(4) VALUE 0.
+         01 RECORDS-SKIPPED-COUNT PIC 9(4) VALUE 0.
 
        LINKAGE SECTION.
          01 INPUT-FILE-NAME   PIC X(12).
 
          01 LIST-LENGTH  PIC 9(4).
-       
+
          01 LIST-RECORD.
-            05 LIST-ITEMS OCCURS 0 TO 1024 TIMES 
+            05 LIST-ITEMS OCCURS 0 TO 1024 TIMES
                 DEPENDING ON LIST-LENGTH.
               10 LIST-VALUE PIC X(4).
-      
+              10 LIST-CR-NUM PIC X(6).
+
+         01 DELIMITER-CHAR PIC X(1).
+
+         01 REJECTED-COUNT PIC 9(4).
+
+         01 REJECTED-RECORDS.
+            05 REJECTED-ITEMS OCCURS 0 TO 1024 TIMES
+                DEPENDING ON REJECTED-COUNT.
+              10 REJECTED-VALUE PIC X(4).
+              10 REJECTED-CR-NUM PIC X(6).
+              10 REJECT-REASON-CODE PIC X(2).
+                88 REJECT-REASON-TABLE-FULL VALUE '02'.
+                88 REJECT-REASON-NOT-EFFECTIVE VALUE '03'.
+                88 REJECT-REASON-NON-NUMERIC VALUE '04'.
+
+         01 REFRESH-SW PIC X(1).
+           88 REFRESH-IS-REQUESTED VALUE 'Y'.
+
       * By Ref variables
       * LIST-RECORD is the list that is filled and passed back
       * LIST-LENGTH is the length of LIST-RECORD after it is filled
       *   and passed back
       * INPUT-FILE-NAME is passed in and is the file that contains
       *   the values to load the list
+      * DELIMITER-CHAR is optional - pass a comma, pipe, or other
+      *   separator to load a delimited file instead of one in the
+      *   fixed IS-USED/VALUE/CR-NUM columns; omit it (or pass a
+      *   space) for the original fixed-column format
+      * REJECTED-RECORDS/REJECTED-COUNT are optional - when passed,
+      *   every row skipped for a full table or a not-yet-effective/
+      *   expired date is also appended here with a reason code,
+      *   instead of only being reported via DISPLAY (a table-full
+      *   row is still DISPLAYed either way)
+      * REFRESH-SW is optional - a long-running CICS region keeps
+      *   this program's WORKING-STORAGE resident across calls, so
+      *   LIST-COUNT/LIST-LENGTH would otherwise still hold the prior
+      *   load and this call would just keep adding to it; pass 'Y'
+      *   to clear the table first and get a clean reload instead
 
-       PROCEDURE DIVISION USING LIST-RECORD, LIST-LENGTH 
-                              , INPUT-FILE-NAME.
+       PROCEDURE DIVISION USING LIST-RECORD, LIST-LENGTH
+                              , INPUT-FILE-NAME
+                              , OPTIONAL DELIMITER-CHAR
+                              , OPTIONAL REJECTED-RECORDS
+                              , OPTIONAL REJECTED-COUNT
+                              , OPTIONAL REFRESH-SW.
            MOVE NOT-DONE TO DONE-FLAG.
-           PERFORM 000-INITIALIZE.
-           PERFORM 001-OPEN-INPUT-FILE.
-           PERFORM 003-PROCESS-RECORDS.
-           PERFORM 002-CLOSE-INPUT-FILE.
+           PERFORM 000-INITIALIZE THRU 000-EXIT.
+           PERFORM 001-OPEN-INPUT-FILE THRU 001-EXIT.
+           PERFORM 003-PROCESS-RECORDS THRU 003-EXIT.
+           PERFORM 002-CLOSE-INPUT-FILE THRU 002-EXIT.
+           PERFORM 012-DISPLAY-LOAD-SUMMARY THRU 012-EXIT.
            MOVE ALL-DONE TO DONE-FLAG.
 
            EXIT PROGRAM.
 
        000-INITIALIZE.
            IF DONE-FLAG = ALL-DONE
-              EXIT PARAGRAPH 
+              EXIT PARAGRAPH
            END-IF.
 
            MOVE FILE-STATUS-OK TO FILE-IN-STATUS.
+           MOVE ZERO TO RECORDS-READ-COUNT.
+           MOVE ZERO TO RECORDS-LOADED-COUNT.
+           MOVE ZERO TO RECORDS-SKIPPED-COUNT.
+
+           SET USING-FIXED-FORMAT TO TRUE.
+           IF DELIMITER-CHAR IS NOT OMITTED
+           AND DELIMITER-CHAR NOT = SPACE
+               SET USING-DELIMITED-FORMAT TO TRUE
+           END-IF.
 
-           EXIT PARAGRAPH.
+           IF REFRESH-SW IS NOT OMITTED
+           AND REFRESH-IS-REQUESTED
+               MOVE ZERO TO LIST-COUNT
+               MOVE ZERO TO LIST-LENGTH
+           END-IF.
+
+           SET FUNC-CONV-THE-DATE TO TRUE
+           SET FORMAT-1-MMDDYYYY TO TRUE
+           SET FORMAT-2-YYYYDDD TO TRUE
+
+           CALL 'CURRDJUL' USING DS-JULIAN-DATE
+                              , DISPLAY-DATE-TIME
+                              , W-DATE-AREA
+                              , DATE-CONV-SUBMOD.
+
+           IF REJECTED-COUNT IS NOT OMITTED
+               MOVE ZERO TO REJECTED-COUNT
+           END-IF.
+
+       000-EXIT.
+           EXIT.
 
        001-OPEN-INPUT-FILE.
            IF DONE-FLAG = ALL-DONE
-              EXIT PARAGRAPH 
+              EXIT PARAGRAPH
            END-IF.
 
            OPEN INPUT INPUT-FILE.
 
-           EXIT PARAGRAPH.
+       001-EXIT.
+           EXIT.
 
        002-CLOSE-INPUT-FILE.
            IF DONE-FLAG = ALL-DONE
-              EXIT PARAGRAPH 
+              EXIT PARAGRAPH
            END-IF.
 
            CLOSE INPUT-FILE.
 
-           EXIT PARAGRAPH.
+       002-EXIT.
+           EXIT.
 
        003-PROCESS-RECORDS.
            IF DONE-FLAG = ALL-DONE
-              EXIT PARAGRAPH 
+              EXIT PARAGRAPH
            END-IF.
 
            PERFORM UNTIL FILE-IN-STATUS NOT = FILE-STATUS-OK
-              PERFORM 004-READ-RECORD
+              PERFORM 004-READ-RECORD THRU 004-EXIT
               IF FILE-IN-STATUS = FILE-STATUS-OK
-                 PERFORM 005-LOAD-RECORD
+                 PERFORM 005-LOAD-RECORD THRU 005-EXIT
               END-IF
            END-PERFORM.
 
-           EXIT PARAGRAPH.
+       003-EXIT.
+           EXIT.
 
        004-READ-RECORD.
            IF DONE-FLAG = ALL-DONE
-              EXIT PARAGRAPH 
+              EXIT PARAGRAPH
            END-IF.
            MOVE SPACES TO FILE-IN-RECORD.
            READ INPUT-FILE
               AT END MOVE FILE-STATUS-EOF TO FILE-IN-STATUS.
 
-           EXIT PARAGRAPH.
+           IF FILE-IN-STATUS = FILE-STATUS-OK
+               ADD FILE-ADVANCE-RECORD-COUNT TO RECORDS-READ-COUNT
+               PERFORM 009-PARSE-DELIMITED-LINE THRU 009-EXIT
+           END-IF.
+
+       004-EXIT.
+           EXIT.
 
        005-LOAD-RECORD.
            IF DONE-FLAG = ALL-DONE
-              EXIT PARAGRAPH 
+              EXIT PARAGRAPH
            END-IF.
-           
+
            IF FILE-IN-RECORD-IS-USED NOT = FILE-IGNORE-RECORD-FLAG
                AND FILE-IN-RECORD NOT = SPACES
-                ADD FILE-ADVANCE-RECORD-COUNT TO LIST-COUNT 
-                  GIVING LIST-COUNT
-                MOVE LIST-COUNT TO LIST-LENGTH
-                MOVE FILE-IN-RECORD-VALUE TO LIST-ITEMS(LIST-COUNT)
+                PERFORM 013-CHECK-NUMERIC-CODE THRU 013-EXIT
+                IF CODE-IS-NUMERIC
+                    PERFORM 010-CHECK-EFFECTIVE-DATES THRU 010-EXIT
+                    IF ENTRY-IS-EFFECTIVE
+                        PERFORM 006-CHECK-TABLE-FULL THRU 006-EXIT
+                        IF TABLE-IS-NOT-FULL
+                            MOVE LIST-COUNT TO SORT-OLD-COUNT
+                            PERFORM 007-FIND-SORT-POSITION
+                                    THRU 007-EXIT
+                            ADD FILE-ADVANCE-RECORD-COUNT TO LIST-COUNT
+                            MOVE LIST-COUNT TO LIST-LENGTH
+                            PERFORM 008-SHIFT-ENTRIES-DOWN
+                                    THRU 008-EXIT
+                            MOVE FILE-IN-RECORD-VALUE
+                                    TO LIST-VALUE(SORT-INSERT-INDEX)
+                            MOVE FILE-IN-RECORD-CR-NUM
+                                    TO LIST-CR-NUM(SORT-INSERT-INDEX)
+                            ADD FILE-ADVANCE-RECORD-COUNT
+                                    TO RECORDS-LOADED-COUNT
+                        ELSE
+                            SET REJECT-REASON-IS-TABLE-FULL TO TRUE
+                            PERFORM 011-RECORD-REJECTION THRU 011-EXIT
+                        END-IF
+                    ELSE
+                        SET REJECT-REASON-IS-NOT-EFFECTIVE TO TRUE
+                        PERFORM 011-RECORD-REJECTION THRU 011-EXIT
+                    END-IF
+                ELSE
+                    SET REJECT-REASON-IS-NON-NUMERIC TO TRUE
+                    PERFORM 011-RECORD-REJECTION THRU 011-EXIT
+                END-IF
+           ELSE
+               ADD FILE-ADVANCE-RECORD-COUNT TO RECORDS-SKIPPED-COUNT
+           END-IF.
+
+       005-EXIT.
+           EXIT.
+
+       006-CHECK-TABLE-FULL.
+           IF DONE-FLAG = ALL-DONE
+              EXIT PARAGRAPH
+           END-IF.
+
+           SET TABLE-IS-NOT-FULL TO TRUE.
+
+           IF LIST-COUNT NOT < LIST-MAXIMUM-ENTRIES
+               SET TABLE-IS-FULL TO TRUE
+               DISPLAY 'LOAD-EDIT-LIST TABLE FULL AT '
+                  LIST-MAXIMUM-ENTRIES ' ENTRIES - VALUE '
+                  FILE-IN-RECORD-VALUE ' NOT LOADED'
+           END-IF.
+
+       006-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 007-FIND-SORT-POSITION: SCAN THE ENTRIES ALREADY LOADED FOR
+      * THE FIRST ONE THAT IS NOT LESS THAN THE INCOMING VALUE.  THAT
+      * IS WHERE THE NEW ENTRY BELONGS SO LIST-ITEMS STAYS SORTED.
+      *----------------------------------------------------------------
+       007-FIND-SORT-POSITION.
+           IF DONE-FLAG = ALL-DONE
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FILE-ADVANCE-RECORD-COUNT TO SORT-INSERT-INDEX.
+           PERFORM UNTIL SORT-INSERT-INDEX > SORT-OLD-COUNT
+                       OR LIST-VALUE(SORT-INSERT-INDEX)
+                                        NOT < FILE-IN-RECORD-VALUE
+              ADD FILE-ADVANCE-RECORD-COUNT TO SORT-INSERT-INDEX
+           END-PERFORM.
+
+       007-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 008-SHIFT-ENTRIES-DOWN: OPEN UP THE SLOT AT SORT-INSERT-INDEX
+      * BY SLIDING EVERY ENTRY FROM THE OLD END OF THE TABLE DOWN ONE
+      * POSITION, WORKING BACKWARDS SO NO ENTRY IS OVERWRITTEN BEFORE
+      * IT IS COPIED.
+      *----------------------------------------------------------------
+       008-SHIFT-ENTRIES-DOWN.
+           IF DONE-FLAG = ALL-DONE
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE SORT-OLD-COUNT TO SORT-SHIFT-INDEX.
+           PERFORM UNTIL SORT-SHIFT-INDEX < SORT-INSERT-INDEX
+              ADD FILE-ADVANCE-RECORD-COUNT TO SORT-SHIFT-INDEX
+                 GIVING SORT-SHIFT-NEXT
+              MOVE LIST-VALUE(SORT-SHIFT-INDEX)
+                                TO LIST-VALUE(SORT-SHIFT-NEXT)
+              MOVE LIST-CR-NUM(SORT-SHIFT-INDEX)
+                                TO LIST-CR-NUM(SORT-SHIFT-NEXT)
+              SUBTRACT FILE-ADVANCE-RECORD-COUNT FROM SORT-SHIFT-INDEX
+           END-PERFORM.
+
+       008-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 009-PARSE-DELIMITED-LINE: WHEN THE CALLER ASKED FOR DELIMITED
+      * INPUT, SPLIT THE RAW PHYSICAL RECORD ON DELIMITER-CHAR BACK
+      * INTO THE SAME IS-USED/VALUE/CR-NUM FIELDS THE FIXED-COLUMN
+      * FORMAT WOULD HAVE PRODUCED.
+      *----------------------------------------------------------------
+       009-PARSE-DELIMITED-LINE.
+           IF DONE-FLAG = ALL-DONE
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF USING-DELIMITED-FORMAT
+               MOVE FILE-IN-RECORD-RAW TO DELIM-RAW-LINE
+               MOVE SPACES TO FILE-IN-RECORD
+               UNSTRING DELIM-RAW-LINE DELIMITED BY DELIMITER-CHAR
+                   INTO FILE-IN-RECORD-IS-USED,
+                        FILE-IN-RECORD-VALUE,
+                        FILE-IN-RECORD-CR-NUM,
+                        FILE-IN-RECORD-EFF-DATE,
+                        FILE-IN-RECORD-TERM-DATE
+               END-UNSTRING
+           END-IF.
+
+       009-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 010-CHECK-EFFECTIVE-DATES: AN ENTRY WHOSE EFFECTIVE DATE IS
+      * STILL IN THE FUTURE, OR WHOSE TERM DATE HAS ALREADY PASSED, IS
+      * NOT LOADED INTO THE TABLE THIS RUN.  EITHER DATE MAY BE LEFT
+      * BLANK TO MEAN "NO RESTRICTION" ON THAT SIDE OF THE RANGE, SO A
+      * FILE WITH NO DATES IN IT BEHAVES EXACTLY AS BEFORE.
+      *----------------------------------------------------------------
+       010-CHECK-EFFECTIVE-DATES.
+           IF DONE-FLAG = ALL-DONE
+              EXIT PARAGRAPH
+           END-IF.
+
+           SET ENTRY-IS-EFFECTIVE TO TRUE.
+
+           IF FILE-IN-RECORD-EFF-DATE NOT = SPACES
+               MOVE FILE-IN-RECORD-EFF-DATE TO W-DATE-1-8
+               SET FORMAT-1-MMDDYYYY TO TRUE
+               MOVE DS-JULIAN-DATE TO W-DATE-2-7
+               SET FORMAT-2-YYYYDDD TO TRUE
+               SET FUNC-CALC-DAYS-BETWEEN TO TRUE
+               CALL DATE-CONV-SUBMOD USING W-DATE-AREA
+               IF W-NUMBER-FIELD > ZERO
+                   SET ENTRY-IS-NOT-EFFECTIVE TO TRUE
+               END-IF
+           END-IF.
+
+           IF ENTRY-IS-EFFECTIVE
+           AND FILE-IN-RECORD-TERM-DATE NOT = SPACES
+               MOVE FILE-IN-RECORD-TERM-DATE TO W-DATE-1-8
+               SET FORMAT-1-MMDDYYYY TO TRUE
+               MOVE DS-JULIAN-DATE TO W-DATE-2-7
+               SET FORMAT-2-YYYYDDD TO TRUE
+               SET FUNC-CALC-DAYS-BETWEEN TO TRUE
+               CALL DATE-CONV-SUBMOD USING W-DATE-AREA
+               IF W-NUMBER-FIELD < ZERO
+                   SET ENTRY-IS-NOT-EFFECTIVE TO TRUE
+               END-IF
+           END-IF.
+
+       010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 011-RECORD-REJECTION: APPEND THE ROW 005-LOAD-RECORD JUST
+      * TURNED AWAY TO REJECTED-RECORDS, ALONG WITH THE REASON CODE
+      * THE CALLING PARAGRAPH SET IN REJECT-REASON-WORK.  A CALLER
+      * THAT DIDN'T PASS REJECTED-RECORDS/REJECTED-COUNT SEES NO
+      * DIFFERENCE FROM BEFORE.
+      *----------------------------------------------------------------
+       011-RECORD-REJECTION.
+           IF DONE-FLAG = ALL-DONE
+              EXIT PARAGRAPH
+           END-IF.
+
+           ADD FILE-ADVANCE-RECORD-COUNT TO RECORDS-SKIPPED-COUNT.
+
+           IF REJECTED-RECORDS IS NOT OMITTED
+           AND REJECTED-COUNT IS NOT OMITTED
+           AND REJECTED-COUNT < LIST-MAXIMUM-ENTRIES
+               ADD FILE-ADVANCE-RECORD-COUNT TO REJECTED-COUNT
+               MOVE FILE-IN-RECORD-VALUE
+                           TO REJECTED-VALUE(REJECTED-COUNT)
+               MOVE FILE-IN-RECORD-CR-NUM
+                           TO REJECTED-CR-NUM(REJECTED-COUNT)
+               MOVE REJECT-REASON-WORK
+                           TO REJECT-REASON-CODE(REJECTED-COUNT)
+           END-IF.
+
+       011-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 012-DISPLAY-LOAD-SUMMARY: ONE-LINE RECAP OF THE RUN - HOW MANY
+      * RECORDS WERE READ FROM INPUT-FILE, HOW MANY MADE IT INTO
+      * LIST-ITEMS, AND HOW MANY WERE SKIPPED (COMMENT/BLANK LINES, A
+      * FULL TABLE, OR AN INEFFECTIVE/EXPIRED DATE RANGE).
+      *----------------------------------------------------------------
+       012-DISPLAY-LOAD-SUMMARY.
+           IF DONE-FLAG = ALL-DONE
+              EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY 'LOAD-EDIT-LIST SUMMARY - RECORDS READ: '
+              RECORDS-READ-COUNT ' LOADED: ' RECORDS-LOADED-COUNT
+              ' SKIPPED: ' RECORDS-SKIPPED-COUNT.
+
+       012-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 013-CHECK-NUMERIC-CODE: AN EDIT CODE THAT ISN'T NUMERIC CAN'T
+      * BE STORED IN FILE-IN-VALUE, SO IT IS TURNED AWAY HERE BEFORE
+      * THE EFFECTIVE-DATE/TABLE-FULL CHECKS EVER SEE IT.  ON SUCCESS
+      * FILE-IN-VALUE IS POPULATED FROM FILE-IN-RECORD-VALUE FOR ANY
+      * CALLER THAT WANTS THE NUMERIC FORM OF THE CODE.
+      *----------------------------------------------------------------
+       013-CHECK-NUMERIC-CODE.
+           IF DONE-FLAG = ALL-DONE
+              EXIT PARAGRAPH
+           END-IF.
+
+           SET CODE-IS-NUMERIC TO TRUE.
+
+           IF FILE-IN-RECORD-VALUE IS NOT NUMERIC
+               SET CODE-IS-NOT-NUMERIC TO TRUE
+           ELSE
+               MOVE FILE-IN-RECORD-VALUE TO FILE-IN-VALUE
            END-IF.
 
-           EXIT PARAGRAPH.
+       013-EXIT.
+           EXIT.
