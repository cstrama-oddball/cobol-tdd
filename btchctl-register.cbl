@@ -0,0 +1,89 @@
+       ID DIVISION.
+       PROGRAM-ID. BTCHCTL-REGISTER.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT BTCHCTL-FILE    ASSIGN  BTCHCTL
+                                  RECORD  BTCHCTL-KEY
+                                  STATUS  FILE-STATUS
+                                  ACCESS  SEQUENTIAL
+                                  ORGANIZATION INDEXED.
+
+           SELECT REGISTER-FILE   ASSIGN TO BTCHREG
+                                  FILE STATUS IS REGISTER-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  BTCHCTL-FILE
+           RECORD VARYING 316 TO 5450
+           DEPENDING LRECL-BTCHCTL.
+
+       01  WS-BTCHCTL-A           PIC X(316).
+           COPY AMNYBATC.
+
+       FD  REGISTER-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  REGISTER-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS            PIC X(2).
+           88  FILE-STATUS-SUCCESS         VALUE '00'.
+           88  FILE-STATUS-END-OF-FILE     VALUE '10'.
+
+       01  REGISTER-STATUS        PIC X(2).
+
+       01  LRECL-BTCHCTL           PIC 9(4) VALUE ZERO.
+
+       01  NO-MORE-RECORDS        PIC X(1) VALUE 'N'.
+
+       01  REGISTER-DETAIL-LINE.
+           05  RDL-KEY            PIC X(20).
+           05                     PIC X(02).
+           05  RDL-STATUS         PIC X(02).
+           05                     PIC X(02).
+           05  RDL-LRECL          PIC ZZZZ9.
+           05                     PIC X(48).
+
+       01  REGISTER-HEADING-LINE   PIC X(80) VALUE
+           'BATCH KEY            STATUS  LRECL'.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT BTCHCTL-FILE.
+           OPEN OUTPUT REGISTER-FILE.
+
+           MOVE REGISTER-HEADING-LINE TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+
+           PERFORM UNTIL NO-MORE-RECORDS = 'Y'
+
+              READ BTCHCTL-FILE NEXT RECORD
+                 AT END MOVE 'Y' TO NO-MORE-RECORDS
+              END-READ
+
+              IF NO-MORE-RECORDS = 'N'
+              AND NOT BTCHCTL-IS-TRAILER-RECORD
+                    MOVE SPACES          TO REGISTER-DETAIL-LINE
+                    MOVE BTCHCTL-KEY     TO RDL-KEY
+                    MOVE BTCHCTL-STATUS  TO RDL-STATUS
+                    MOVE LRECL-BTCHCTL   TO RDL-LRECL
+
+                    MOVE REGISTER-DETAIL-LINE TO REGISTER-LINE
+                    WRITE REGISTER-LINE
+              END-IF
+
+           END-PERFORM.
+
+           CLOSE BTCHCTL-FILE.
+           CLOSE REGISTER-FILE.
+
+           STOP RUN.
