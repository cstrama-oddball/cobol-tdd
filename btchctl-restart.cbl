@@ -0,0 +1,90 @@
+       ID DIVISION.
+       PROGRAM-ID. BTCHCTL-RESTART.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT BTCHCTL-FILE    ASSIGN  BTCHCTL
+                                  RECORD  BTCHCTL-KEY
+                                  STATUS  FILE-STATUS
+                                  ACCESS  SEQUENTIAL
+                                  ORGANIZATION INDEXED.
+
+           SELECT WORKLIST-FILE   ASSIGN TO BTCHRST
+                                  FILE STATUS IS WORKLIST-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  BTCHCTL-FILE
+           RECORD VARYING 316 TO 5450
+           DEPENDING LRECL-BTCHCTL.
+
+       01  WS-BTCHCTL-A           PIC X(316).
+           COPY AMNYBATC.
+
+       FD  WORKLIST-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  WORKLIST-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS            PIC X(2).
+           88  FILE-STATUS-SUCCESS         VALUE '00'.
+           88  FILE-STATUS-END-OF-FILE     VALUE '10'.
+
+       01  WORKLIST-STATUS        PIC X(2).
+
+       01  LRECL-BTCHCTL           PIC 9(4) VALUE ZERO.
+
+       01  NO-MORE-RECORDS        PIC X(1) VALUE 'N'.
+
+       01  WORKLIST-DETAIL-LINE.
+           05  WDL-KEY            PIC X(20).
+           05                     PIC X(02).
+           05  WDL-STATUS         PIC X(02).
+           05                     PIC X(02).
+           05  WDL-SUBMIT-DATE    PIC X(08).
+           05                     PIC X(46).
+
+       01  WORKLIST-HEADING-LINE   PIC X(80) VALUE
+           'BATCH KEY            STATUS  SUBMIT DATE'.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT BTCHCTL-FILE.
+           OPEN OUTPUT WORKLIST-FILE.
+
+           MOVE WORKLIST-HEADING-LINE TO WORKLIST-LINE.
+           WRITE WORKLIST-LINE.
+
+           PERFORM UNTIL NO-MORE-RECORDS = 'Y'
+
+              READ BTCHCTL-FILE NEXT RECORD
+                 AT END MOVE 'Y' TO NO-MORE-RECORDS
+              END-READ
+
+              IF NO-MORE-RECORDS = 'N'
+              AND NOT BTCHCTL-IS-TRAILER-RECORD
+              AND BTCHCTL-STAT-NON-TERMINAL
+                    MOVE SPACES           TO WORKLIST-DETAIL-LINE
+                    MOVE BTCHCTL-KEY      TO WDL-KEY
+                    MOVE BTCHCTL-STATUS   TO WDL-STATUS
+                    MOVE BTCHCTL-SUBMIT-DATE TO WDL-SUBMIT-DATE
+
+                    MOVE WORKLIST-DETAIL-LINE TO WORKLIST-LINE
+                    WRITE WORKLIST-LINE
+              END-IF
+
+           END-PERFORM.
+
+           CLOSE BTCHCTL-FILE.
+           CLOSE WORKLIST-FILE.
+
+           STOP RUN.
