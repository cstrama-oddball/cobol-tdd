@@ -5,17 +5,33 @@
 
        INPUT-OUTPUT SECTION.
 
-       FILE-CONTROL.  
+       FILE-CONTROL.
 
            SELECT INPUTFILE       ASSIGN TO FSFILE
                                   FILE STATUS IS FILE-STATUS
                                   ORGANIZATION LINE SEQUENTIAL.
 
+           SELECT REPORTFILE      ASSIGN TO FSREPORT
+                                  FILE STATUS IS REPORT-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT SEARCHFILE      ASSIGN TO FSSEARCH
+                                  FILE STATUS IS SEARCH-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO FSCKPT
+                                  FILE STATUS IS CHECKPOINT-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-INTERVAL-PARM ASSIGN TO FSCKINT
+                                  FILE STATUS IS CKI-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
 
-       FILE SECTION. 
+       FILE SECTION.
 
-       FD INPUTFILE 
+       FD INPUTFILE
            RECORD CONTAINS 50 CHARACTERS.
 
        01  FILE-STATUS-REC.
@@ -27,33 +43,274 @@
            02 ASSERT-CODE         PIC X(2).
            02 ASSERT-MESSAGE      PIC X(48).
 
-       WORKING-STORAGE SECTION. 
+       FD REPORTFILE
+           RECORD CONTAINS 52 CHARACTERS.
+
+       01  REPORT-LINE            PIC X(52).
+
+       FD SEARCHFILE
+           RECORD CONTAINS 48 CHARACTERS.
+
+       01  SEARCH-TEXT-REC         PIC X(48).
+
+       FD CHECKPOINT-FILE
+           RECORD CONTAINS 21 CHARACTERS.
+
+       01  CHECKPOINT-FILE-REC.
+           05  CKPT-POSITION           PIC 9(7).
+           05  CKPT-TOTAL-PROCESSED    PIC 9(7).
+           05  CKPT-UNKNOWN-CODE-COUNT PIC 9(7).
+
+       FD CHECKPOINT-INTERVAL-PARM
+           RECORD CONTAINS 7 CHARACTERS.
+
+       01  CKI-PARM-REC            PIC 9(7).
+
+       WORKING-STORAGE SECTION.
 
        01 FILE-STATUS    PIC X(2).
 
+       01 REPORT-STATUS  PIC X(2).
+
+       01 SEARCH-STATUS  PIC X(2).
+           88  SEARCH-STATUS-SUCCESS       VALUE '00'.
+
+       01 CHECKPOINT-STATUS PIC X(2).
+           88  CHECKPOINT-STATUS-SUCCESS  VALUE '00'.
+
+       01 CKI-STATUS PIC X(2).
+           88  CKI-STATUS-SUCCESS         VALUE '00'.
+
        01 NO-MORE-RECORDS PIC X(1) VALUE 'N'.
 
+       01  CHECKPOINT-INTERVAL        PIC 9(7) VALUE 0001000.
+       01  SINCE-LAST-CHECKPOINT      PIC 9(7) VALUE ZERO.
+       01  RESTART-COUNT              PIC 9(7) VALUE ZERO.
+       01  SKIP-COUNT                 PIC 9(7) VALUE ZERO.
+       01  TOTAL-PROCESSED            PIC 9(7) VALUE ZERO.
+
+       01 REVERSE-LOOKUP-MODE       PIC X(1) VALUE 'N'.
+           88  RUNNING-REVERSE-LOOKUP       VALUE 'Y'.
+
+       01 SEARCH-TEXT-WORK          PIC X(48) VALUE SPACES.
+
+       01 MORE-MATCHES              PIC X(1) VALUE 'Y'.
+
        01  FILESTAT-PARAMETERS.
            05  FILE-STATUS-CODE         PIC  X(2).
+           05  FILE-STATUS-MSG          PIC  X(48).
+           05  FS-FUNCTION              PIC  X(1).
+               88  FS-LOOKUP-BY-CODE            VALUE 'C'.
+               88  FS-LOOKUP-BY-MESSAGE         VALUE 'M'.
+           05  FS-SEARCH-TEXT           PIC  X(48).
+           05  FS-SEARCH-START-INDEX    PIC  9(2).
+           05  FS-FOUND-INDEX           PIC  9(2).
+           05  FS-CODE-KNOWN            PIC  X(1).
+               88  FS-CODE-IS-KNOWN             VALUE 'Y'.
+               88  FS-CODE-IS-UNKNOWN           VALUE 'N'.
+
+       01  UNKNOWN-CODE-COUNT          PIC 9(4) VALUE ZERO.
+
+       01  REPORT-DETAIL-LINE.
+           02  RDL-CODE            PIC X(2).
+           02                      PIC X(2).
+           02  RDL-MSG             PIC X(48).
+
+       01  UNKNOWN-COUNT-LINE          PIC X(52).
+       01  UNKNOWN-COUNT-DETAIL.
+           02                      PIC X(22) VALUE
+               'UNKNOWN CODES FOUND..'.
+           02  UCD-COUNT           PIC ZZZ9.
+           02                      PIC X(26).
 
        PROCEDURE DIVISION.
 
+           PERFORM 000-CHECK-FOR-SEARCH-TEXT THRU 000-EXIT.
+
+           IF RUNNING-REVERSE-LOOKUP
+               PERFORM 200-REVERSE-LOOKUP THRU 200-EXIT
+           ELSE
+               PERFORM 100-FORWARD-TRANSLATE THRU 100-EXIT
+           END-IF.
+
+           STOP RUN.
+
+       000-CHECK-FOR-SEARCH-TEXT.
+
+           OPEN INPUT SEARCHFILE.
+
+           IF SEARCH-STATUS-SUCCESS
+               READ SEARCHFILE
+                   AT END CONTINUE
+               END-READ
+
+               IF SEARCH-STATUS-SUCCESS AND SEARCH-TEXT-REC NOT = SPACES
+                   MOVE SEARCH-TEXT-REC TO SEARCH-TEXT-WORK
+                   SET RUNNING-REVERSE-LOOKUP TO TRUE
+               END-IF
+
+               CLOSE SEARCHFILE
+           END-IF.
+
+       000-EXIT.
+           EXIT.
+
+       100-FORWARD-TRANSLATE.
+
+      *  arrange
+           OPEN INPUT CHECKPOINT-INTERVAL-PARM.
+           IF CKI-STATUS-SUCCESS
+               READ CHECKPOINT-INTERVAL-PARM
+                   AT END CONTINUE
+               END-READ
+
+               IF CKI-STATUS-SUCCESS
+                   MOVE CKI-PARM-REC TO CHECKPOINT-INTERVAL
+               END-IF
+
+               CLOSE CHECKPOINT-INTERVAL-PARM
+           END-IF.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS-SUCCESS
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+
+               IF CHECKPOINT-STATUS-SUCCESS
+                   MOVE CKPT-POSITION           TO RESTART-COUNT
+                   MOVE CKPT-TOTAL-PROCESSED    TO TOTAL-PROCESSED
+                   MOVE CKPT-UNKNOWN-CODE-COUNT TO UNKNOWN-CODE-COUNT
+               END-IF
+
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
            OPEN INPUT INPUTFILE.
 
+      *  a restarted run already wrote report lines for the records
+      *  before the last checkpoint - extend the file instead of
+      *  reopening OUTPUT and losing them
+           IF RESTART-COUNT > ZERO
+               OPEN EXTEND REPORTFILE
+           ELSE
+               OPEN OUTPUT REPORTFILE
+           END-IF.
+
+      *  reposition into FSFILE past the last checkpoint instead of
+      *  reprocessing the whole file from record one
+           IF RESTART-COUNT > ZERO
+               PERFORM UNTIL SKIP-COUNT >= RESTART-COUNT
+                          OR NO-MORE-RECORDS = 'Y'
+                  READ INPUTFILE
+                     AT END MOVE 'Y' TO NO-MORE-RECORDS
+                  END-READ
+
+                  IF NO-MORE-RECORDS = 'N'
+                      ADD 1 TO SKIP-COUNT
+                  END-IF
+               END-PERFORM
+           END-IF.
+
            PERFORM UNTIL NO-MORE-RECORDS = 'Y'
 
-              READ INPUTFILE 
+              READ INPUTFILE
                  AT END MOVE 'Y' TO NO-MORE-RECORDS
               END-READ
 
               IF NO-MORE-RECORDS = 'N'
+                    ADD 1 TO TOTAL-PROCESSED
+                    ADD 1 TO SINCE-LAST-CHECKPOINT
+
+                    IF SINCE-LAST-CHECKPOINT >= CHECKPOINT-INTERVAL
+                        OPEN OUTPUT CHECKPOINT-FILE
+                        COMPUTE CKPT-POSITION =
+                            RESTART-COUNT + TOTAL-PROCESSED
+                        MOVE TOTAL-PROCESSED  TO CKPT-TOTAL-PROCESSED
+                        MOVE UNKNOWN-CODE-COUNT
+                                           TO CKPT-UNKNOWN-CODE-COUNT
+                        WRITE CHECKPOINT-FILE-REC
+                        CLOSE CHECKPOINT-FILE
+                        MOVE ZERO TO SINCE-LAST-CHECKPOINT
+                    END-IF
+
                     MOVE FILE-STATUS-NUMBER TO FILE-STATUS-CODE
-         
+
+                    MOVE SPACES           TO FS-FUNCTION
+                    SET FS-LOOKUP-BY-CODE TO TRUE
+
                     CALL 'FILESTAT' USING FILESTAT-PARAMETERS
-              END-IF 
+
+                    IF FS-CODE-IS-UNKNOWN
+                        ADD 1 TO UNKNOWN-CODE-COUNT
+                    END-IF
+
+                    MOVE SPACES           TO REPORT-DETAIL-LINE
+                    MOVE FILE-STATUS-CODE TO RDL-CODE
+                    MOVE FILE-STATUS-MSG IN FILESTAT-PARAMETERS
+                                          TO RDL-MSG
+
+                    MOVE REPORT-DETAIL-LINE TO REPORT-LINE
+                    WRITE REPORT-LINE
+              END-IF
 
            END-PERFORM.
 
+           MOVE SPACES          TO UNKNOWN-COUNT-DETAIL
+           MOVE UNKNOWN-CODE-COUNT TO UCD-COUNT
+           MOVE UNKNOWN-COUNT-DETAIL TO UNKNOWN-COUNT-LINE
+
+           DISPLAY UNKNOWN-COUNT-LINE.
+
+           MOVE UNKNOWN-COUNT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      *  the run reached end of file clean, so clear the checkpoint -
+      *  a future run should start from record one, not here
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CKPT-POSITION
+           MOVE ZERO TO CKPT-TOTAL-PROCESSED
+           MOVE ZERO TO CKPT-UNKNOWN-CODE-COUNT
+           WRITE CHECKPOINT-FILE-REC
+           CLOSE CHECKPOINT-FILE.
+
            CLOSE INPUTFILE.
+           CLOSE REPORTFILE.
+
+       100-EXIT.
+           EXIT.
+
+       200-REVERSE-LOOKUP.
+
+           OPEN OUTPUT REPORTFILE.
+
+           MOVE SPACES             TO FS-SEARCH-TEXT
+           MOVE SEARCH-TEXT-WORK   TO FS-SEARCH-TEXT
+           SET FS-LOOKUP-BY-MESSAGE TO TRUE
+           MOVE ZERO               TO FS-SEARCH-START-INDEX
+           MOVE 'Y'                TO MORE-MATCHES
+
+           PERFORM UNTIL MORE-MATCHES = 'N'
+
+              CALL 'FILESTAT' USING FILESTAT-PARAMETERS
+
+              IF FS-FOUND-INDEX > ZERO
+                  MOVE SPACES           TO REPORT-DETAIL-LINE
+                  MOVE FILE-STATUS-CODE TO RDL-CODE
+                  MOVE FILE-STATUS-MSG IN FILESTAT-PARAMETERS
+                                        TO RDL-MSG
+
+                  MOVE REPORT-DETAIL-LINE TO REPORT-LINE
+                  WRITE REPORT-LINE
+
+                  COMPUTE FS-SEARCH-START-INDEX = FS-FOUND-INDEX + 1
+              ELSE
+                  MOVE 'N' TO MORE-MATCHES
+              END-IF
+
+           END-PERFORM.
+
+           CLOSE REPORTFILE.
 
-           STOP RUN.
\ No newline at end of file
+       200-EXIT.
+           EXIT.
