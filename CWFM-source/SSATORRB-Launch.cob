@@ -11,53 +11,271 @@
                                   FILE STATUS IS FILE-STATUS
                                   ORGANIZATION LINE SEQUENTIAL.
 
+           SELECT REPORTFILE      ASSIGN TO SSAREPRT
+                                  FILE STATUS IS REPORT-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO SSACKPT
+                                  FILE STATUS IS CHECKPOINT-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-INTERVAL-PARM ASSIGN TO SSACKINT
+                                  FILE STATUS IS CKI-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
 
-       FILE SECTION. 
+       FILE SECTION.
 
-       FD INPUTFILE 
+       FD INPUTFILE
            RECORD CONTAINS 24 CHARACTERS.
 
        01  RRB-REC.
            02 RRB-CONVERT-ASSERT  PIC X(12).
            02 SSA-NUMBER          PIC X(12).
 
-       WORKING-STORAGE SECTION. 
+       FD REPORTFILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  REPORT-LINE            PIC X(80).
+
+       FD CHECKPOINT-FILE
+           RECORD CONTAINS 35 CHARACTERS.
+
+       01  CHECKPOINT-FILE-REC.
+           05  CKPT-POSITION           PIC 9(7).
+           05  CKPT-TOTAL-PROCESSED    PIC 9(7).
+           05  CKPT-TOTAL-MATCHED      PIC 9(7).
+           05  CKPT-TOTAL-MISMATCHED   PIC 9(7).
+           05  CKPT-TOTAL-INVALID-FORMAT PIC 9(7).
+
+       FD CHECKPOINT-INTERVAL-PARM
+           RECORD CONTAINS 7 CHARACTERS.
+
+       01  CKI-PARM-REC            PIC 9(7).
+
+       WORKING-STORAGE SECTION.
 
        01 FILE-STATUS PIC X(2).
 
+       01 REPORT-STATUS PIC X(2).
+
+       01 CHECKPOINT-STATUS PIC X(2).
+           88  CHECKPOINT-STATUS-SUCCESS  VALUE '00'.
+
+       01 CKI-STATUS PIC X(2).
+           88  CKI-STATUS-SUCCESS         VALUE '00'.
+
        01 NO-MORE-RECORDS PIC X(1) VALUE 'N'.
 
+       01  CHECKPOINT-INTERVAL        PIC 9(7) VALUE 0001000.
+       01  SINCE-LAST-CHECKPOINT      PIC 9(7) VALUE ZERO.
+       01  RESTART-COUNT              PIC 9(7) VALUE ZERO.
+       01  SKIP-COUNT                 PIC 9(7) VALUE ZERO.
+
        01  SSATORRB-PARAMETERS.
            05  SP-INTERNAL-HIC         PIC  X(11).
            05  SP-EXTERNAL-HIC         PIC  X(12).
 
+       01  TOTAL-PROCESSED            PIC 9(7) VALUE ZERO.
+       01  TOTAL-MATCHED              PIC 9(7) VALUE ZERO.
+       01  TOTAL-MISMATCHED           PIC 9(7) VALUE ZERO.
+       01  TOTAL-INVALID-FORMAT       PIC 9(7) VALUE ZERO.
+
+       01  HIC-FORMAT-STATUS          PIC X(1) VALUE 'N'.
+           88  HIC-FORMAT-INVALID         VALUE 'Y'.
+           88  HIC-FORMAT-OK              VALUE 'N'.
+
+       01  MISMATCH-DETAIL-LINE.
+           05  MDL-INTERNAL-HIC    PIC X(11).
+           05                      PIC X(02).
+           05                      PIC X(14) VALUE 'CONVERTED TO..'.
+           05  MDL-EXTERNAL-HIC    PIC X(12).
+           05                      PIC X(41).
+
+       01  INVALID-DETAIL-LINE.
+           05  IDL-INTERNAL-HIC    PIC X(11).
+           05                      PIC X(02).
+           05                PIC X(20) VALUE 'INVALID HICN FORMAT.'.
+           05                      PIC X(47).
+
+       01  RUN-TOTALS-LINE             PIC X(80).
+       01  RUN-TOTALS-DETAIL.
+           05                      PIC X(16) VALUE 'TOTAL PROCESSED.'.
+           05  RTD-PROCESSED       PIC ZZZZZZ9.
+           05                      PIC X(02).
+           05                      PIC X(14) VALUE 'TOTAL MATCHED.'.
+           05  RTD-MATCHED         PIC ZZZZZZ9.
+           05                      PIC X(02).
+           05                      PIC X(17) VALUE 'TOTAL MISMATCHED.'.
+           05  RTD-MISMATCHED      PIC ZZZZZZ9.
+           05                      PIC X(08).
+
+       01  INVALID-TOTALS-LINE         PIC X(80).
+       01  INVALID-TOTALS-DETAIL.
+           05                PIC X(20) VALUE 'TOTAL INVALID FORMAT'.
+           05                      PIC X(01) VALUE '.'.
+           05  ITD-INVALID-FORMAT  PIC ZZZZZZ9.
+           05                      PIC X(52).
+
        PROCEDURE DIVISION.
 
       *  arrange
+           OPEN INPUT CHECKPOINT-INTERVAL-PARM.
+           IF CKI-STATUS-SUCCESS
+               READ CHECKPOINT-INTERVAL-PARM
+                   AT END CONTINUE
+               END-READ
+
+               IF CKI-STATUS-SUCCESS
+                   MOVE CKI-PARM-REC TO CHECKPOINT-INTERVAL
+               END-IF
+
+               CLOSE CHECKPOINT-INTERVAL-PARM
+           END-IF.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS-SUCCESS
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+
+               IF CHECKPOINT-STATUS-SUCCESS
+                   MOVE CKPT-POSITION            TO RESTART-COUNT
+                   MOVE CKPT-TOTAL-PROCESSED     TO TOTAL-PROCESSED
+                   MOVE CKPT-TOTAL-MATCHED       TO TOTAL-MATCHED
+                   MOVE CKPT-TOTAL-MISMATCHED    TO TOTAL-MISMATCHED
+                   MOVE CKPT-TOTAL-INVALID-FORMAT
+                                                 TO TOTAL-INVALID-FORMAT
+               END-IF
+
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
            OPEN INPUT INPUTFILE.
 
+      *  a restarted run already wrote report lines for the records
+      *  before the last checkpoint - extend the file instead of
+      *  reopening OUTPUT and losing them
+           IF RESTART-COUNT > ZERO
+               OPEN EXTEND REPORTFILE
+           ELSE
+               OPEN OUTPUT REPORTFILE
+           END-IF.
+
+      *  reposition into RRBFILE past the last checkpoint instead of
+      *  reprocessing the whole file from record one
+           IF RESTART-COUNT > ZERO
+               PERFORM UNTIL SKIP-COUNT >= RESTART-COUNT
+                          OR NO-MORE-RECORDS = 'Y'
+                  READ INPUTFILE
+                     AT END MOVE 'Y' TO NO-MORE-RECORDS
+                  END-READ
+
+                  IF NO-MORE-RECORDS = 'N'
+                      ADD 1 TO SKIP-COUNT
+                  END-IF
+               END-PERFORM
+           END-IF.
+
            PERFORM UNTIL NO-MORE-RECORDS = 'Y'
 
-              READ INPUTFILE 
+              READ INPUTFILE
                  AT END MOVE 'Y' TO NO-MORE-RECORDS
               END-READ
 
               IF NO-MORE-RECORDS = 'N'
                     MOVE SSA-NUMBER TO SP-INTERNAL-HIC
-         
+                    ADD 1 TO TOTAL-PROCESSED
+                    ADD 1 TO SINCE-LAST-CHECKPOINT
+
+                    IF SINCE-LAST-CHECKPOINT >= CHECKPOINT-INTERVAL
+                        OPEN OUTPUT CHECKPOINT-FILE
+                        COMPUTE CKPT-POSITION =
+                            RESTART-COUNT + TOTAL-PROCESSED
+                        MOVE TOTAL-PROCESSED  TO CKPT-TOTAL-PROCESSED
+                        MOVE TOTAL-MATCHED    TO CKPT-TOTAL-MATCHED
+                        MOVE TOTAL-MISMATCHED TO CKPT-TOTAL-MISMATCHED
+                        MOVE TOTAL-INVALID-FORMAT
+                                           TO CKPT-TOTAL-INVALID-FORMAT
+                        WRITE CHECKPOINT-FILE-REC
+                        CLOSE CHECKPOINT-FILE
+                        MOVE ZERO TO SINCE-LAST-CHECKPOINT
+                    END-IF
+
+                    MOVE 'N' TO HIC-FORMAT-STATUS
+                    IF SP-INTERNAL-HIC = SPACES
+                    OR SP-INTERNAL-HIC = ALL '0'
+                       SET HIC-FORMAT-INVALID TO TRUE
+                    END-IF
+
+                    IF HIC-FORMAT-INVALID
+                       ADD 1 TO TOTAL-INVALID-FORMAT
+
+                       DISPLAY SP-INTERNAL-HIC " is not a valid HICN"
+
+                       MOVE SPACES            TO INVALID-DETAIL-LINE
+                       MOVE SP-INTERNAL-HIC   TO IDL-INTERNAL-HIC
+
+                       MOVE INVALID-DETAIL-LINE TO REPORT-LINE
+                       WRITE REPORT-LINE
+                    ELSE
       *   act
-                    CALL 'SSATORRB' USING SSATORRB-PARAMETERS
-         
+                       CALL 'SSATORRB' USING SSATORRB-PARAMETERS
+
       *   assert
-                    IF SP-EXTERNAL-HIC NOT = RRB-CONVERT-ASSERT
-                       DISPLAY SP-INTERNAL-HIC " converted to " 
-                          SP-EXTERNAL-HIC
-                    END-IF 
-              END-IF 
+                       IF SP-EXTERNAL-HIC NOT = RRB-CONVERT-ASSERT
+                          ADD 1 TO TOTAL-MISMATCHED
+
+                          DISPLAY SP-INTERNAL-HIC " converted to "
+                             SP-EXTERNAL-HIC
+
+                          MOVE SPACES         TO MISMATCH-DETAIL-LINE
+                          MOVE SP-INTERNAL-HIC TO MDL-INTERNAL-HIC
+                          MOVE SP-EXTERNAL-HIC TO MDL-EXTERNAL-HIC
+
+                          MOVE MISMATCH-DETAIL-LINE TO REPORT-LINE
+                          WRITE REPORT-LINE
+                       ELSE
+                          ADD 1 TO TOTAL-MATCHED
+                       END-IF
+                    END-IF
+              END-IF
 
            END-PERFORM.
 
+           MOVE SPACES             TO RUN-TOTALS-DETAIL
+           MOVE TOTAL-PROCESSED    TO RTD-PROCESSED
+           MOVE TOTAL-MATCHED      TO RTD-MATCHED
+           MOVE TOTAL-MISMATCHED   TO RTD-MISMATCHED
+           MOVE RUN-TOTALS-DETAIL  TO RUN-TOTALS-LINE
+
+           DISPLAY RUN-TOTALS-LINE.
+
+           MOVE RUN-TOTALS-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+           MOVE SPACES                TO INVALID-TOTALS-DETAIL
+           MOVE TOTAL-INVALID-FORMAT  TO ITD-INVALID-FORMAT
+           MOVE INVALID-TOTALS-DETAIL TO INVALID-TOTALS-LINE
+
+           DISPLAY INVALID-TOTALS-LINE.
+
+           MOVE INVALID-TOTALS-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      *  the run reached end of file clean, so clear the checkpoint -
+      *  a future run should start from record one, not here
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CKPT-POSITION
+           MOVE ZERO TO CKPT-TOTAL-PROCESSED
+           MOVE ZERO TO CKPT-TOTAL-MATCHED
+           MOVE ZERO TO CKPT-TOTAL-MISMATCHED
+           MOVE ZERO TO CKPT-TOTAL-INVALID-FORMAT
+           WRITE CHECKPOINT-FILE-REC
+           CLOSE CHECKPOINT-FILE.
+
            CLOSE INPUTFILE.
+           CLOSE REPORTFILE.
 
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
