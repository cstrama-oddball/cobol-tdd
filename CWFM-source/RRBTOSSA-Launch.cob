@@ -0,0 +1,64 @@
+       ID DIVISION.
+       PROGRAM-ID. RRBTOSSA-LAUNCH.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT INPUTFILE       ASSIGN TO RRBFILE
+                                  FILE STATUS IS FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD INPUTFILE
+           RECORD CONTAINS 24 CHARACTERS.
+
+       01  RRB-REC.
+           02 SSA-CONVERT-ASSERT  PIC X(11).
+           02                     PIC X(01).
+           02 RRB-NUMBER          PIC X(12).
+
+       WORKING-STORAGE SECTION.
+
+       01 FILE-STATUS PIC X(2).
+
+       01 NO-MORE-RECORDS PIC X(1) VALUE 'N'.
+
+       01  RRBTOSSA-PARAMETERS.
+           05  RT-EXTERNAL-HIC         PIC  X(12).
+           05  RT-INTERNAL-HIC         PIC  X(11).
+
+       PROCEDURE DIVISION.
+
+      *  arrange
+           OPEN INPUT INPUTFILE.
+
+           PERFORM UNTIL NO-MORE-RECORDS = 'Y'
+
+              READ INPUTFILE
+                 AT END MOVE 'Y' TO NO-MORE-RECORDS
+              END-READ
+
+              IF NO-MORE-RECORDS = 'N'
+                    MOVE RRB-NUMBER TO RT-EXTERNAL-HIC
+
+      *   act
+                    CALL 'RRBTOSSA' USING RRBTOSSA-PARAMETERS
+
+      *   assert
+                    IF RT-INTERNAL-HIC NOT = SSA-CONVERT-ASSERT
+                       DISPLAY RT-EXTERNAL-HIC " converted to "
+                          RT-INTERNAL-HIC
+                    END-IF
+              END-IF
+
+           END-PERFORM.
+
+           CLOSE INPUTFILE.
+
+           STOP RUN.
