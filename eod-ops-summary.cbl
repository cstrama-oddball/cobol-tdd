@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EOD-OPS-SUMMARY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BTCHCTL-FILE    ASSIGN  BTCHCTL
+                                  RECORD  BTCHCTL-KEY
+                                  STATUS  BTCHCTL-STATUS-CODE
+                                  ACCESS  SEQUENTIAL
+                                  ORGANIZATION INDEXED.
+
+           SELECT FS-REPORT-FILE  ASSIGN TO FSREPORT
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-REPORT-STATUS.
+
+           SELECT AUDIT-LOG       ASSIGN TO AUDITLOG
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS AUDIT-LOG-STATUS.
+
+           SELECT SUMMARY-FILE    ASSIGN TO EODSUMRY
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS SUMMARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  BTCHCTL-FILE
+           RECORD VARYING 316 TO 5450
+           DEPENDING LRECL-BTCHCTL.
+
+       01  WS-BTCHCTL-A           PIC X(316).
+           COPY AMNYBATC.
+
+       FD  FS-REPORT-FILE
+           RECORD CONTAINS 52 CHARACTERS.
+
+       01  FS-REPORT-LINE          PIC X(52).
+
+       FD  AUDIT-LOG
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  AUDIT-LOG-LINE          PIC X(80).
+
+       FD  SUMMARY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  SUMMARY-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+         01 BTCHCTL-STATUS-CODE PIC X(2).
+            88  BTCHCTL-STATUS-SUCCESS      VALUE '00'.
+            88  BTCHCTL-STATUS-END-OF-FILE  VALUE '10'.
+
+         01 FS-REPORT-STATUS PIC X(2).
+            88  FS-REPORT-STATUS-SUCCESS    VALUE '00'.
+
+         01 AUDIT-LOG-STATUS PIC X(2).
+            88  AUDIT-LOG-STATUS-SUCCESS    VALUE '00'.
+
+         01 SUMMARY-STATUS PIC X(2).
+
+         01 LRECL-BTCHCTL PIC 9(4) VALUE ZERO.
+
+         01 NO-MORE-RECORDS PIC X(1) VALUE 'N'.
+
+      * BTCHCTL-FILE TOTALS
+         01 BTCH-TOTAL-RECORDS      PIC 9(7) VALUE ZERO.
+         01 BTCH-PENDING-COUNT      PIC 9(7) VALUE ZERO.
+         01 BTCH-RUNNING-COUNT      PIC 9(7) VALUE ZERO.
+         01 BTCH-COMPLETED-COUNT    PIC 9(7) VALUE ZERO.
+         01 BTCH-VERIFIED-COUNT     PIC 9(7) VALUE ZERO.
+         01 BTCH-RELEASED-COUNT     PIC 9(7) VALUE ZERO.
+         01 BTCH-ERROR-COUNT        PIC 9(7) VALUE ZERO.
+
+      * FILESTAT-LAUNCH REPORT TOTALS - PULLED FROM THE
+      * 'UNKNOWN CODES FOUND..' TRAILER LINE FILESTAT-LAUNCH WRITES TO
+      * FSREPORT (SEE CWFM-SOURCE/FILESTAT-LAUNCH.COB, 100-FORWARD-
+      * TRANSLATE)
+         01 FS-UNKNOWN-CODE-PREFIX  PIC X(22) VALUE
+             'UNKNOWN CODES FOUND..'.
+         01 FS-UNKNOWN-CODE-COUNT   PIC 9(7) VALUE ZERO.
+         01 FS-TRAILER-DETAIL       PIC X(52).
+         01 FS-TRAILER-PREFIX REDEFINES FS-TRAILER-DETAIL.
+            05  FTP-PREFIX          PIC X(22).
+            05  FTP-COUNT           PIC 9(4).
+            05                      PIC X(26).
+
+      * CMNDATCV AUDIT LOG TOTALS - LAID OUT THE SAME WAY CMNDATCV'S
+      * OWN AUDIT-DETAIL-LINE IS (SEE SAMPLES/CMNDATCV.CBL,
+      * 900-WRITE-AUDIT-LOG); A RETURN CODE OTHER THAN '00' MEANS THAT
+      * CALL WAS REJECTED FOR A BAD DATE
+         01 AUDIT-DETAIL-IN.
+            05  ADI-FUNCTION-CODE   PIC X(02).
+            05                      PIC X(02).
+            05  ADI-FORMAT-1        PIC X(02).
+            05                      PIC X(02).
+            05  ADI-FORMAT-2        PIC X(02).
+            05                      PIC X(02).
+            05  ADI-INPUT-DATE      PIC X(10).
+            05                      PIC X(02).
+            05  ADI-OUTPUT-DATE     PIC X(10).
+            05                      PIC X(02).
+            05  ADI-NUMBER-FIELD    PIC X(08).
+            05                      PIC X(02).
+            05  ADI-RETURN-CODE     PIC X(02).
+            05                      PIC X(21).
+
+         01 AUDIT-TOTAL-ENTRIES     PIC 9(7) VALUE ZERO.
+         01 AUDIT-BAD-DATE-COUNT    PIC 9(7) VALUE ZERO.
+
+         01 SUMMARY-HEADING-1        PIC X(80) VALUE
+             'END-OF-DAY OPERATIONS SUMMARY'.
+
+         01 SUMMARY-DETAIL-LINE.
+            05                       PIC X(30).
+            05  SDL-LABEL            PIC X(30).
+            05  SDL-COUNT            PIC ZZZZZZ9.
+            05                       PIC X(13).
+
+      * SUMMARY-DETAIL-LINE IS BUILT WITH A FIXED LABEL COLUMN SO EACH
+      * COUNT PRINTS OUT AT THE SAME POSITION REGARDLESS OF LABEL
+      * LENGTH - THE SAME KIND OF FIXED-COLUMN DETAIL LINE
+      * BTCHCTL-REGISTER AND FILESTAT-LAUNCH ALREADY WRITE
+
+      * EOD-OPS-SUMMARY DRAWS TOGETHER THREE INDEPENDENT END-OF-DAY
+      * SOURCES INTO ONE REPORT SO AN OPERATOR CAN SEE THE WHOLE
+      * NIGHT'S RESULTS WITHOUT OPENING EACH FILE SEPARATELY: THE
+      * BATCH-CONTROL FILE'S STATUS COUNTS, FILESTAT-LAUNCH'S UNKNOWN-
+      * FILE-STATUS-CODE COUNT, AND CMNDATCV'S AUDIT LOG OF REJECTED
+      * DATE CONVERSIONS.  EACH SOURCE IS OPTIONAL - A MISSING OR
+      * UNOPENABLE FILE JUST LEAVES ITS SECTION OF THE REPORT AT ZERO
+      * INSTEAD OF FAILING THE WHOLE RUN.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 100-SUMMARIZE-BTCHCTL    THRU 100-EXIT.
+           PERFORM 200-SUMMARIZE-FS-REPORT  THRU 200-EXIT.
+           PERFORM 300-SUMMARIZE-AUDIT-LOG  THRU 300-EXIT.
+           PERFORM 900-WRITE-SUMMARY        THRU 900-EXIT.
+
+           STOP RUN.
+
+       100-SUMMARIZE-BTCHCTL.
+           MOVE 'N' TO NO-MORE-RECORDS.
+
+           OPEN INPUT BTCHCTL-FILE.
+           IF BTCHCTL-STATUS-SUCCESS
+               PERFORM UNTIL NO-MORE-RECORDS = 'Y'
+                  READ BTCHCTL-FILE NEXT RECORD
+                     AT END MOVE 'Y' TO NO-MORE-RECORDS
+                  END-READ
+
+                  IF NO-MORE-RECORDS = 'N'
+                  AND NOT BTCHCTL-IS-TRAILER-RECORD
+                      ADD 1 TO BTCH-TOTAL-RECORDS
+                      EVALUATE TRUE
+                          WHEN BTCHCTL-STAT-PENDING
+                              ADD 1 TO BTCH-PENDING-COUNT
+                          WHEN BTCHCTL-STAT-RUNNING
+                              ADD 1 TO BTCH-RUNNING-COUNT
+                          WHEN BTCHCTL-STAT-COMPLETED
+                              ADD 1 TO BTCH-COMPLETED-COUNT
+                          WHEN BTCHCTL-STAT-VERIFIED
+                              ADD 1 TO BTCH-VERIFIED-COUNT
+                          WHEN BTCHCTL-STAT-RELEASED
+                              ADD 1 TO BTCH-RELEASED-COUNT
+                          WHEN BTCHCTL-STAT-ERROR
+                              ADD 1 TO BTCH-ERROR-COUNT
+                      END-EVALUATE
+                  END-IF
+               END-PERFORM
+
+               CLOSE BTCHCTL-FILE
+           END-IF.
+
+       100-EXIT.
+           EXIT.
+
+       200-SUMMARIZE-FS-REPORT.
+           MOVE 'N' TO NO-MORE-RECORDS.
+
+           OPEN INPUT FS-REPORT-FILE.
+           IF FS-REPORT-STATUS-SUCCESS
+               PERFORM UNTIL NO-MORE-RECORDS = 'Y'
+                  READ FS-REPORT-FILE
+                     AT END MOVE 'Y' TO NO-MORE-RECORDS
+                  END-READ
+
+                  IF NO-MORE-RECORDS = 'N'
+                      MOVE FS-REPORT-LINE TO FS-TRAILER-DETAIL
+                      IF FTP-PREFIX = FS-UNKNOWN-CODE-PREFIX
+                          MOVE FTP-COUNT TO FS-UNKNOWN-CODE-COUNT
+                      END-IF
+                  END-IF
+               END-PERFORM
+
+               CLOSE FS-REPORT-FILE
+           END-IF.
+
+       200-EXIT.
+           EXIT.
+
+       300-SUMMARIZE-AUDIT-LOG.
+           MOVE 'N' TO NO-MORE-RECORDS.
+
+           OPEN INPUT AUDIT-LOG.
+           IF AUDIT-LOG-STATUS-SUCCESS
+               PERFORM UNTIL NO-MORE-RECORDS = 'Y'
+                  READ AUDIT-LOG
+                     AT END MOVE 'Y' TO NO-MORE-RECORDS
+                  END-READ
+
+                  IF NO-MORE-RECORDS = 'N'
+                      MOVE AUDIT-LOG-LINE TO AUDIT-DETAIL-IN
+                      ADD 1 TO AUDIT-TOTAL-ENTRIES
+                      IF ADI-RETURN-CODE NOT = '00'
+                          ADD 1 TO AUDIT-BAD-DATE-COUNT
+                      END-IF
+                  END-IF
+               END-PERFORM
+
+               CLOSE AUDIT-LOG
+           END-IF.
+
+       300-EXIT.
+           EXIT.
+
+       900-WRITE-SUMMARY.
+           OPEN OUTPUT SUMMARY-FILE.
+
+           MOVE SUMMARY-HEADING-1 TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE SPACES                     TO SUMMARY-DETAIL-LINE.
+           MOVE 'BTCHCTL TOTAL BATCHES'    TO SDL-LABEL.
+           MOVE BTCH-TOTAL-RECORDS         TO SDL-COUNT.
+           PERFORM 910-WRITE-DETAIL-LINE THRU 910-EXIT.
+
+           MOVE SPACES                     TO SUMMARY-DETAIL-LINE.
+           MOVE 'BTCHCTL PENDING'          TO SDL-LABEL.
+           MOVE BTCH-PENDING-COUNT         TO SDL-COUNT.
+           PERFORM 910-WRITE-DETAIL-LINE THRU 910-EXIT.
+
+           MOVE SPACES                     TO SUMMARY-DETAIL-LINE.
+           MOVE 'BTCHCTL RUNNING'          TO SDL-LABEL.
+           MOVE BTCH-RUNNING-COUNT         TO SDL-COUNT.
+           PERFORM 910-WRITE-DETAIL-LINE THRU 910-EXIT.
+
+           MOVE SPACES                     TO SUMMARY-DETAIL-LINE.
+           MOVE 'BTCHCTL COMPLETED'        TO SDL-LABEL.
+           MOVE BTCH-COMPLETED-COUNT       TO SDL-COUNT.
+           PERFORM 910-WRITE-DETAIL-LINE THRU 910-EXIT.
+
+           MOVE SPACES                     TO SUMMARY-DETAIL-LINE.
+           MOVE 'BTCHCTL VERIFIED'         TO SDL-LABEL.
+           MOVE BTCH-VERIFIED-COUNT        TO SDL-COUNT.
+           PERFORM 910-WRITE-DETAIL-LINE THRU 910-EXIT.
+
+           MOVE SPACES                     TO SUMMARY-DETAIL-LINE.
+           MOVE 'BTCHCTL RELEASED'         TO SDL-LABEL.
+           MOVE BTCH-RELEASED-COUNT        TO SDL-COUNT.
+           PERFORM 910-WRITE-DETAIL-LINE THRU 910-EXIT.
+
+           MOVE SPACES                     TO SUMMARY-DETAIL-LINE.
+           MOVE 'BTCHCTL ERROR'            TO SDL-LABEL.
+           MOVE BTCH-ERROR-COUNT           TO SDL-COUNT.
+           PERFORM 910-WRITE-DETAIL-LINE THRU 910-EXIT.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE SPACES                     TO SUMMARY-DETAIL-LINE.
+           MOVE 'FILESTAT UNKNOWN CODES'   TO SDL-LABEL.
+           MOVE FS-UNKNOWN-CODE-COUNT      TO SDL-COUNT.
+           PERFORM 910-WRITE-DETAIL-LINE THRU 910-EXIT.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE SPACES                     TO SUMMARY-DETAIL-LINE.
+           MOVE 'CMNDATCV AUDIT ENTRIES'   TO SDL-LABEL.
+           MOVE AUDIT-TOTAL-ENTRIES        TO SDL-COUNT.
+           PERFORM 910-WRITE-DETAIL-LINE THRU 910-EXIT.
+
+           MOVE SPACES                     TO SUMMARY-DETAIL-LINE.
+           MOVE 'CMNDATCV BAD DATES'       TO SDL-LABEL.
+           MOVE AUDIT-BAD-DATE-COUNT       TO SDL-COUNT.
+           PERFORM 910-WRITE-DETAIL-LINE THRU 910-EXIT.
+
+           CLOSE SUMMARY-FILE.
+
+       900-EXIT.
+           EXIT.
+
+       910-WRITE-DETAIL-LINE.
+           MOVE SUMMARY-DETAIL-LINE TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+       910-EXIT.
+           EXIT.
