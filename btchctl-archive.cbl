@@ -0,0 +1,183 @@
+       ID DIVISION.
+       PROGRAM-ID. BTCHCTL-ARCHIVE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT BTCHCTL-FILE    ASSIGN  BTCHCTL
+                                  RECORD  BTCHCTL-KEY
+                                  STATUS  FILE-STATUS
+                                  ACCESS  SEQUENTIAL
+                                  ORGANIZATION INDEXED.
+
+           SELECT HISTORY-FILE    ASSIGN TO BTCHHIST
+                                  FILE STATUS IS HISTORY-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT RETENTION-PARM  ASSIGN TO RETNPARM
+                                  FILE STATUS IS RETENTION-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  BTCHCTL-FILE
+           RECORD VARYING 316 TO 5450
+           DEPENDING LRECL-BTCHCTL.
+
+       01  WS-BTCHCTL-A           PIC X(316).
+           COPY AMNYBATC.
+
+       FD  HISTORY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  HISTORY-LINE            PIC X(80).
+
+       FD  RETENTION-PARM
+           RECORD CONTAINS 4 CHARACTERS.
+
+       01  RETENTION-PARM-RECORD   PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS            PIC X(2).
+           88  FILE-STATUS-SUCCESS         VALUE '00'.
+           88  FILE-STATUS-END-OF-FILE     VALUE '10'.
+
+       01  HISTORY-STATUS         PIC X(2).
+
+       01  RETENTION-STATUS       PIC X(2).
+           88  RETENTION-STATUS-SUCCESS    VALUE '00'.
+
+       01  LRECL-BTCHCTL           PIC 9(4) VALUE ZERO.
+
+       01  NO-MORE-RECORDS        PIC X(1) VALUE 'N'.
+
+       01  RETENTION-DAYS          PIC 9(4) VALUE 0365.
+
+       01  AGE-IN-DAYS             PIC S9(07).
+
+       01  HISTORY-DETAIL-LINE.
+           05  HDL-KEY            PIC X(20).
+           05                     PIC X(02).
+           05  HDL-STATUS         PIC X(02).
+           05                     PIC X(02).
+           05  HDL-RUN-DATE       PIC X(08).
+           05                     PIC X(02).
+           05  HDL-RECORD-COUNT   PIC Z(08)9.
+           05                     PIC X(36).
+
+       01  DS-JULIAN-DATE          PIC 9(07).
+
+       01  DATE-CONV-SUBMOD        PIC X(8) VALUE 'CMNDATCV'.
+
+       01  DISPLAY-DATE-TIME       VALUE 'MM/DD/YYYY  HH:MM:SS'.
+           05  DISPLAY-DATE.
+               10  DISPLAY-MONTH   PIC  X(02).
+               10                  PIC  X(01).
+               10  DISPLAY-DAY     PIC  X(02).
+               10                  PIC  X(01).
+               10  DISPLAY-YEAR    PIC  X(04).
+           05                      PIC  X(02).
+           05  DISPLAY-TIME.
+               10  DISPLAY-HOUR    PIC  X(02).
+               10                  PIC  X(01).
+               10  DISPLAY-MINUTE  PIC  X(02).
+               10                  PIC  X(01).
+               10  DISPLAY-SECOND  PIC  X(02).
+
+           COPY DATEAREA.CPY.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 100-GET-RETENTION-DAYS THRU 100-EXIT.
+
+           SET FUNC-CONV-THE-DATE TO TRUE
+           SET FORMAT-1-MMDDYYYY TO TRUE
+           SET FORMAT-2-YYYYDDD TO TRUE
+
+           CALL 'CURRDJUL' USING DS-JULIAN-DATE
+                              , DISPLAY-DATE-TIME
+                              , W-DATE-AREA
+                              , DATE-CONV-SUBMOD.
+
+           OPEN I-O BTCHCTL-FILE.
+           OPEN OUTPUT HISTORY-FILE.
+
+           PERFORM UNTIL NO-MORE-RECORDS = 'Y'
+
+              READ BTCHCTL-FILE NEXT RECORD
+                 AT END MOVE 'Y' TO NO-MORE-RECORDS
+              END-READ
+
+              IF NO-MORE-RECORDS = 'N'
+                 PERFORM 200-CHECK-RETENTION THRU 200-EXIT
+              END-IF
+
+           END-PERFORM.
+
+           CLOSE BTCHCTL-FILE.
+           CLOSE HISTORY-FILE.
+
+           STOP RUN.
+
+       100-GET-RETENTION-DAYS.
+
+           OPEN INPUT RETENTION-PARM.
+
+           IF RETENTION-STATUS-SUCCESS
+               READ RETENTION-PARM
+                   AT END CONTINUE
+               END-READ
+
+               IF RETENTION-STATUS-SUCCESS
+                   MOVE RETENTION-PARM-RECORD TO RETENTION-DAYS
+               END-IF
+
+               CLOSE RETENTION-PARM
+           END-IF.
+
+       100-EXIT.
+           EXIT.
+
+       200-CHECK-RETENTION.
+
+      *    THE 'T' TRAILER RECORD BTCHCTL-LOAD WRITES AT END-OF-LOAD
+      *    ISN'T A JOB ENTRY - IT HAS NO BTCHCTL-RUN-DATE TO AGE, AND
+      *    MUST NEVER BE PURGED ALONGSIDE EXPIRED DATA RECORDS.
+           IF NOT BTCHCTL-IS-TRAILER-RECORD
+               MOVE BTCHCTL-RUN-DATE       TO W-DATE-1-8
+               SET  FORMAT-1-MMDDYYYY     TO TRUE
+
+               MOVE DS-JULIAN-DATE         TO W-DATE-2-7
+               SET  FORMAT-2-YYYYDDD      TO TRUE
+
+               SET  FUNC-CALC-DAYS-BETWEEN TO TRUE
+
+               CALL DATE-CONV-SUBMOD       USING W-DATE-AREA
+
+               COMPUTE AGE-IN-DAYS = ZERO - W-NUMBER-FIELD
+
+               IF AGE-IN-DAYS             >  RETENTION-DAYS
+                   MOVE SPACES              TO HISTORY-DETAIL-LINE
+                   MOVE BTCHCTL-KEY         TO HDL-KEY
+                   MOVE BTCHCTL-STATUS      TO HDL-STATUS
+                   MOVE BTCHCTL-RUN-DATE    TO HDL-RUN-DATE
+                   MOVE BTCHCTL-RECORD-COUNT
+                                            TO HDL-RECORD-COUNT
+
+                   MOVE HISTORY-DETAIL-LINE TO HISTORY-LINE
+                   WRITE HISTORY-LINE
+
+                   DELETE BTCHCTL-FILE
+                       INVALID KEY CONTINUE
+                   END-DELETE
+               END-IF
+           END-IF.
+
+       200-EXIT.
+           EXIT.
